@@ -56,35 +56,64 @@
            03    PRT-CHEM-CRED     PIC 9.
            03    FILLER            PIC X.
            03    PRT-CHEM-SCOR     PIC 9(3)v9.
-       WORKING-STORAGE SECTION. 
+       WORKING-STORAGE SECTION.
        01  EOF-SW                  PIC X VALUE "N".
+       01  HD-1.
+           03 FILLER               PIC X(9)   VALUE "日期 : ".
+           03 DATE-PL              PIC 9(4)/99/99.
+           03 FILLER               PIC X(19).
+           03 FILLER               PIC X(10)  VALUE "頁次 : ".
+           03 PAGE-PL              PIC ZZ9.
+       01  HD-2.
+           03 FILLER               PIC X(34)  VALUE
+                 "學號   班級  姓  名   國文".
+           03 FILLER               PIC X(32)  VALUE
+                 "  英文  數學  物理  化學".
+       01  DATE-WK                 PIC 9(6).
+       01  PAGE-CNT                PIC 9(3)   VALUE 0.
+       01  LINE-CNT                PIC 9(3)   VALUE 0.
+       01  LINES-PER-PAGE          PIC 9(3)   VALUE 20.
 
        PROCEDURE DIVISION .
            OPEN  INPUT  STUDFL
                  OUTPUT   PRINTFL
+           ACCEPT   DATE-WK  FROM  DATE
+           CALL  "P0447"  USING  DATE-WK  DATE-PL
            READ   STUDFL   AT END
-                 MOVE  "Y"   TO EOF-SW 
+                 MOVE  "Y"   TO EOF-SW
            END-READ
 
            PERFORM UNTIL EOF-SW = "Y"
-              MOVE  SPACES         TO PRT-REC 
-              MOVE  STUD-IDNO      TO PRT-IDNO 
-              MOVE  STUD-CLASS     TO PRT-CLASS 
-              MOVE  STUD-NAME      TO PRT-NAME 
-              MOVE  STUD-CHI-CRED  TO PRT-CHI-CRED 
-              MOVE  STUD-CHI-SCOR  TO PRT-CHI-SCOR 
-              MOVE  STUD-ENG-CRED  TO PRT-ENG-CRED 
-              MOVE  STUD-ENG-SCOR  TO PRT-ENG-SCOR 
-              MOVE  STUD-MATH-CRED TO PRT-MATH-CRED 
-              MOVE  STUD-MATH-SCOR TO PRT-MATH-SCOR 
+              IF  LINE-CNT  =  0
+                  PERFORM  020-WRITE-HD
+              END-IF
+              MOVE  SPACES         TO PRT-REC
+              MOVE  STUD-IDNO      TO PRT-IDNO
+              MOVE  STUD-CLASS     TO PRT-CLASS
+              MOVE  STUD-NAME      TO PRT-NAME
+              MOVE  STUD-CHI-CRED  TO PRT-CHI-CRED
+              MOVE  STUD-CHI-SCOR  TO PRT-CHI-SCOR
+              MOVE  STUD-ENG-CRED  TO PRT-ENG-CRED
+              MOVE  STUD-ENG-SCOR  TO PRT-ENG-SCOR
+              MOVE  STUD-MATH-CRED TO PRT-MATH-CRED
+              MOVE  STUD-MATH-SCOR TO PRT-MATH-SCOR
               MOVE  STUD-PHYS-CRED TO PRT-PHYS-CRED
               MOVE  STUD-PHYS-SCOR TO PRT-PHYS-SCOR
-              MOVE  STUD-CHEM-CRED TO PRT-CHEM-CRED 
-              MOVE  STUD-CHEM-SCOR TO PRT-CHEM-SCOR 
-              WRITE PRT-REC 
+              MOVE  STUD-CHEM-CRED TO PRT-CHEM-CRED
+              MOVE  STUD-CHEM-SCOR TO PRT-CHEM-SCOR
+              WRITE PRT-REC
+              ADD   1  TO LINE-CNT
+              IF  LINE-CNT  NOT <  LINES-PER-PAGE
+                  MOVE  0  TO LINE-CNT
+              END-IF
               READ STUDFL AT END
-                    MOVE  "Y"   TO EOF-SW 
+                    MOVE  "Y"   TO EOF-SW
               END-READ
            END-PERFORM
            CLOSE  STUDFL   PRINTFL
            STOP   RUN.
+       020-WRITE-HD.
+           ADD   1        TO PAGE-CNT
+           MOVE  PAGE-CNT TO PAGE-PL
+           WRITE PRT-REC  FROM  HD-1  AFTER PAGE
+           WRITE PRT-REC  FROM  HD-2  AFTER 2 LINES.
