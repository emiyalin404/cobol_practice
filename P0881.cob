@@ -0,0 +1,104 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID. P0881.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT   EMPFL   ASSIGN   TO "D0881.DAT"
+              ORGANIZATION   LINE   SEQUENTIAL.
+           SELECT   PRINFL  ASSIGN   TO   PRINT "PRINTER881".
+       DATA   DIVISION.
+       FILE   SECTION.
+       FD  EMPFL
+           DATA  RECORD   IS EMP-REC.
+       01  EMP-REC.
+           03 EMP-ID          PIC X(3).
+           03 EMP-NAME        PIC X(9).
+           03 EMP-HGT         PIC 999V9.
+           03 EMP-WGT         PIC 999V9.
+       FD  PRINFL
+           DATA  RECORD   IS PRT-REC.
+       01  PRT-REC            PIC X(100).
+       WORKING-STORAGE SECTION.
+       01  HD-1.
+           03 FILLER           PIC X(30)  VALUE
+              "  <<< 員 工 健 康 檢 查".
+           03 FILLER           PIC X(20)  VALUE
+              " BMI 統 計 表 >>>".
+       01  HD-2.
+           03 FILLER           PIC X(34)  VALUE
+              "代號  姓  名   身高  體重".
+           03 FILLER           PIC X(20)  VALUE
+              "   BMI    分類".
+       01  HD-3                PIC X(80)  VALUE  ALL "=".
+       01  DL.
+           03 DL-ID            PIC X(3).
+           03 FILLER           PIC X(3).
+           03 DL-NAME          PIC X(9).
+           03 FILLER           PIC X(4).
+           03 DL-HGT           PIC ZZZ.9.
+           03 FILLER           PIC X(6).
+           03 DL-WGT           PIC ZZZ.9.
+           03 FILLER           PIC X(6).
+           03 DL-BMI           PIC ZZ9.99.
+           03 FILLER           PIC X(4).
+           03 DL-CAT           PIC X(10).
+       01  TOT-1.
+           03 FILLER           PIC X(13)  VALUE "過輕人數:".
+           03 TOT-UNDER        PIC ZZ9.
+           03 FILLER           PIC X(3).
+           03 FILLER           PIC X(13)  VALUE "正常人數:".
+           03 TOT-NORMAL       PIC ZZ9.
+           03 FILLER           PIC X(3).
+           03 FILLER           PIC X(13)  VALUE "過重人數:".
+           03 TOT-OVER         PIC ZZ9.
+       01  EOF-SW              PIC X  VALUE "N".
+       01  WK-HGT-M            PIC 9V99.
+       01  WK-BMI              PIC 99V99.
+       01  CNT-AREA.
+           03 CNT-UNDER        PIC 9(3)  VALUE 0.
+           03 CNT-NORMAL       PIC 9(3)  VALUE 0.
+           03 CNT-OVER         PIC 9(3)  VALUE 0.
+       PROCEDURE DIVISION.
+       000-START.
+           OPEN  INPUT EMPFL  OUTPUT PRINFL
+           WRITE PRT-REC  FROM  HD-1  AFTER  1 LINES
+           WRITE PRT-REC  FROM  HD-2  AFTER  2 LINES
+           WRITE PRT-REC  FROM  HD-3  AFTER  1 LINES
+           READ  EMPFL  AT END
+                 MOVE  "Y"   TO EOF-SW
+           END-READ
+           PERFORM  UNTIL EOF-SW = "Y"
+                 PERFORM  010-COMPUTE-BMI
+                 PERFORM  020-PRINT-DETAIL
+                 READ  EMPFL  AT END
+                       MOVE  "Y"  TO EOF-SW
+                 END-READ
+           END-PERFORM
+           WRITE PRT-REC  FROM  HD-3  AFTER  1 LINES
+           MOVE  CNT-UNDER    TO TOT-UNDER
+           MOVE  CNT-NORMAL   TO TOT-NORMAL
+           MOVE  CNT-OVER     TO TOT-OVER
+           WRITE PRT-REC  FROM  TOT-1  AFTER  1 LINES
+           CLOSE EMPFL  PRINFL
+           STOP  RUN.
+       010-COMPUTE-BMI.
+           COMPUTE  WK-HGT-M  ROUNDED = EMP-HGT / 100
+           COMPUTE  WK-BMI    ROUNDED = EMP-WGT / (WK-HGT-M * WK-HGT-M)
+           EVALUATE TRUE
+              WHEN  WK-BMI  <  18.5
+                 MOVE  "過輕"      TO DL-CAT
+                 ADD   1           TO CNT-UNDER
+              WHEN  WK-BMI  <  24
+                 MOVE  "正常"      TO DL-CAT
+                 ADD   1           TO CNT-NORMAL
+              WHEN  OTHER
+                 MOVE  "過重"      TO DL-CAT
+                 ADD   1           TO CNT-OVER
+           END-EVALUATE.
+       020-PRINT-DETAIL.
+           MOVE  EMP-ID    TO DL-ID
+           MOVE  EMP-NAME  TO DL-NAME
+           MOVE  EMP-HGT   TO DL-HGT
+           MOVE  EMP-WGT   TO DL-WGT
+           MOVE  WK-BMI    TO DL-BMI
+           WRITE PRT-REC  FROM  DL  AFTER  1 LINES.
