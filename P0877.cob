@@ -0,0 +1,88 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID. P0877.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT   VDRFL   ASSIGN   TO "D100VDR.DAT"
+              ORGANIZATION   INDEXED
+              ACCESS MODE    SEQUENTIAL
+              RECORD KEY     VDR-CODE
+              FILE STATUS    VDRFL-STATUS.
+           SELECT   PRINFL   ASSIGN   TO "PRINTER877".
+       DATA   DIVISION.
+       FILE SECTION.
+       FD  VDRFL
+           DATA  RECORD   IS VDR-REC.
+       01  VDR-REC.
+           03 VDR-CODE          PIC X(4).
+           03 VDR-SNAME-C       PIC X(10).
+           03 VDR-NAME-C        PIC X(40).
+           03 VDR-AREA          PIC X(2).
+           03 VDR-CONTACT       PIC X(30).
+           03 VDR-TEL           PIC X(20).
+           03 VDR-TAX-ID        PIC X(10).
+           03 VDR-STATUS        PIC X(1).
+           03 VDR-DEL-FLAG      PIC X(1).
+           03 VDR-REBATE-FLAG   PIC X(1).
+       FD  PRINFL
+           DATA  RECORD   IS PRT-REC.
+       01  PRT-REC              PIC X(100).
+       WORKING-STORAGE SECTION.
+       01  HD-1                 PIC X(50) VALUE
+           "        <<<  廠 商 基 本 資 料 清 冊   >>>".
+       01  HD-2.
+           03 FILLER            PIC X(30) VALUE
+              "代號  簡稱        名稱".
+           03 FILLER            PIC X(34) VALUE
+              "          區域 電話     狀況".
+       01  HD-3                 PIC X(80) VALUE  ALL "=".
+       01  DL.
+           03 DL-CODE           PIC X(4).
+           03 FILLER            PIC X(2).
+           03 DL-SNAME          PIC X(10).
+           03 FILLER            PIC X(2).
+           03 DL-NAME           PIC X(30).
+           03 FILLER            PIC X(2).
+           03 DL-AREA           PIC X(2).
+           03 FILLER            PIC X(3).
+           03 DL-TEL            PIC X(18).
+           03 FILLER            PIC X(2).
+           03 DL-STATUS         PIC X(6).
+       01  TOT-1.
+           03 FILLER            PIC X(16)  VALUE "總  計  :".
+           03 TOT-VDR           PIC ZZ9.
+           03 FILLER            PIC X(3)   VALUE "家".
+       01  EOF-SW               PIC X  VALUE  "N".
+       01  VDRFL-STATUS         PIC XX.
+       01  VDR-CNT              PIC 9(3)  VALUE 0.
+       PROCEDURE DIVISION .
+       000-START.
+           OPEN  INPUT VDRFL  OUTPUT  PRINFL
+           WRITE PRT-REC  FROM  HD-1 AFTER  1 LINES
+           WRITE PRT-REC  FROM  HD-2 AFTER  2 LINES
+           WRITE PRT-REC  FROM  HD-3 AFTER  1 LINES
+           READ  VDRFL  NEXT  AT END
+                 MOVE  "Y"   TO EOF-SW
+           END-READ
+           PERFORM  UNTIL EOF-SW = "Y"
+                 MOVE  VDR-CODE      TO DL-CODE
+                 MOVE  VDR-SNAME-C   TO DL-SNAME
+                 MOVE  VDR-NAME-C    TO DL-NAME
+                 MOVE  VDR-AREA      TO DL-AREA
+                 MOVE  VDR-TEL       TO DL-TEL
+                 IF  VDR-STATUS  =  "D"
+                     MOVE  "停 止"   TO DL-STATUS
+                 ELSE
+                     MOVE  SPACES    TO DL-STATUS
+                 END-IF
+                 WRITE PRT-REC  FROM  DL AFTER  1 LINES
+                 ADD   1  TO VDR-CNT
+                 READ  VDRFL  NEXT  AT END
+                       MOVE  "Y"  TO EOF-SW
+                 END-READ
+           END-PERFORM
+           WRITE PRT-REC  FROM  HD-3 AFTER  1 LINES
+           MOVE  VDR-CNT   TO TOT-VDR
+           WRITE PRT-REC  FROM  TOT-1 AFTER  1 LINES
+           CLOSE VDRFL PRINFL
+           STOP  RUN.
