@@ -11,6 +11,7 @@
                  organization is indexed
                  access is dynamic
                  record key is key-file1
+                 alternate record key is data-file1 with duplicates
                  lock mode is manual
                  file status is file-status.
 
@@ -83,6 +84,26 @@
            move "bbb"  to data-file1
            rewrite rec-file1
 
+      *writing a couple more records, to have something to look up by name
+           display " "
+           display "Writing more records..."
+           move 02     to key-file1
+           move "ccc"  to data-file1
+           write rec-file1
+           move 03     to key-file1
+           move "ddd"  to data-file1
+           write rec-file1
+
+      *looking a record up by its secondary key (name) instead of key-file1
+           display " "
+           display "Reading by secondary key (name)..."
+           move "ccc"  to data-file1
+           read file1 key is data-file1
+              invalid key
+                 display "Not found"
+           end-read
+           display "Found " key-file1 " / " data-file1
+
       *record delete
            display " "
            display "Deleting the record into file..."
