@@ -27,6 +27,10 @@
        77  rerrname                pic x(50).
        77  fileop                  pic x(50).
        77  key-val                 pic 9(5) value 0.
+       77  high-key-val            pic 9(5) value 0.
+       01  free-slot-area.
+           03 free-slot-cnt        pic 9(2) value 0.
+           03 free-slot-tab        pic 9(5) occurs 20 times.
 
        procedure division.
        declaratives.
@@ -57,11 +61,10 @@
 
       *record writing
            display " "
-           display "Writing into file..."  
-           move 0 to key-val
+           display "Writing into file..."
            perform 3 times
-              add 1 to key-val
-              move 1       to file1-field-1 
+              perform 010-GET-SLOT
+              move 1       to file1-field-1
               move "00xxx" to file1-field-2
               write file1-rec
            end-perform
@@ -89,9 +92,39 @@
            move "bbb"  to file1-field-2
            rewrite file1-rec
 
+      *delete a record, then write a new one to show its slot gets reused
+           display " "
+           display "Deleting a record..."
+           move 3 to key-val
+           delete file1 record
+           perform 020-FREE-SLOT
+
+           display " "
+           display "Writing a new record into the freed slot..."
+           perform 010-GET-SLOT
+           move 1       to file1-field-1
+           move "ccc"   to file1-field-2
+           write file1-rec
+           display "Reused relative slot " key-val
+
       *close
            display " "
            display "Closing file..."
            close file1
            
            goback.
+
+       010-GET-SLOT.
+           if  free-slot-cnt > 0
+               move free-slot-tab(free-slot-cnt) to key-val
+               subtract 1 from free-slot-cnt
+           else
+               add 1 to high-key-val
+               move high-key-val to key-val
+           end-if.
+
+       020-FREE-SLOT.
+           if  free-slot-cnt < 20
+               add 1 to free-slot-cnt
+               move key-val to free-slot-tab(free-slot-cnt)
+           end-if.
