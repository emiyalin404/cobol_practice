@@ -14,6 +14,10 @@
                  organization is line sequential
                  file status is file-status.
 
+           select catalogfile assign to "CatalogReport"
+                 organization is line sequential
+                 file status is file-status.
+
        data division.
        file section.
        sd  sortfile.
@@ -25,6 +29,7 @@
            05 sr-genre       pic x(15).
            05 sr-label       pic x(30).
            05 sr-year        pic 9(4).
+           05 sr-play-count  pic 9(5).
 
        fd  inputfile.
        01  input-rec.
@@ -35,6 +40,10 @@
            05 ir-genre       pic x(15).
            05 ir-label       pic x(30).
            05 ir-year        pic 9(4).
+           05 ir-play-count  pic 9(5).
+
+       fd  catalogfile.
+       01  catalog-rec       pic x(80).
 
        working-storage section.
        77  file-status             pic x(2).
@@ -59,6 +68,60 @@
            05 filler            pic x(3) value " | ".
            05 ds-length         pic x(20).
 
+       77  ws-sort-choice       pic 9 value 1.
+
+       01  ws-dup-check.
+           05 ws-dup-count      pic 9(3)  value 0.
+           05 ws-catalog-count  pic 9(3)  value 0.
+
+       01  ws-seen-area.
+           05 ws-seen-ent  occurs 20 times.
+              10 ws-seen-title   pic x(30) value spaces.
+              10 ws-seen-artist  pic x(20) value spaces.
+       77  ws-seen-cnt          pic 9(3)  value 0.
+       77  ws-seen-idx          pic 9(3)  value 0.
+       77  ws-seen-found-sw     pic x     value "N".
+
+       01  catalog-dl.
+           05 cdl-artist        pic x(20).
+           05 filler            pic x(2) value spaces.
+           05 cdl-title         pic x(30).
+           05 filler            pic x(2) value spaces.
+           05 cdl-year          pic x(4).
+           05 filler            pic x(2) value spaces.
+           05 cdl-plays         pic zzzz9.
+           05 filler            pic x(2) value spaces.
+           05 cdl-dup-mark      pic x(12).
+
+       01  catalog-tot.
+           05 filler            pic x(20) value "Total catalogued : ".
+           05 cto-count         pic zzz9.
+           05 filler            pic x(18) value "  duplicates : ".
+           05 cto-dup           pic zzz9.
+
+       01  ws-topn-area.
+           05 ws-topn-ent  occurs 5 times.
+              10 ws-topn-title   pic x(30) value spaces.
+              10 ws-topn-artist  pic x(20) value spaces.
+              10 ws-topn-plays   pic 9(5)  value 0.
+       77  ws-topn-idx          pic 9     value 0.
+       77  ws-topn-min-idx      pic 9     value 0.
+       77  ws-topn-min-plays    pic 9(5)  value 0.
+       77  ws-topn-best-idx     pic 9     value 0.
+       01  ws-topn-swap.
+           05 ws-topn-swap-title   pic x(30) value spaces.
+           05 ws-topn-swap-artist  pic x(20) value spaces.
+           05 ws-topn-swap-plays   pic 9(5)  value 0.
+
+       01  topn-dl.
+           05 tdl-rank          pic 9.
+           05 filler            pic x(3) value ". ".
+           05 tdl-artist        pic x(20).
+           05 filler            pic x(2) value spaces.
+           05 tdl-title         pic x(30).
+           05 filler            pic x(2) value spaces.
+           05 tdl-plays         pic zzzz9.
+
        procedure division.
        declaratives.
        SORTFILE-ERROR section.
@@ -94,16 +157,46 @@
 
            perform DISPLAY-INPUT-FILE.
 
+           display " "
+           display "Sort by: 1-Artist/Year/Album/Title 2-Year 3-Album"
+           display "         4-Title 5-Play Count"
+           display "Choice : " with no advancing
+           accept ws-sort-choice
+
            display " "
            display "Sort operation..."
 
-           sort sortfile on descending key sr-artist,
-                            ascending key sr-year,
-                            ascending key sr-album,
-                            ascending key sr-title,
-                            descending key sr-length 
-                input  procedure SORT-IN
-                output procedure SORT-OUT.
+           evaluate ws-sort-choice
+              when 2
+                 sort sortfile on ascending  key sr-year,
+                                  ascending  key sr-artist
+                      input  procedure SORT-IN
+                      output procedure SORT-OUT
+              when 3
+                 sort sortfile on ascending  key sr-album,
+                                  ascending  key sr-artist
+                      input  procedure SORT-IN
+                      output procedure SORT-OUT
+              when 4
+                 sort sortfile on ascending  key sr-title
+                      input  procedure SORT-IN
+                      output procedure SORT-OUT
+              when 5
+                 sort sortfile on descending key sr-play-count,
+                                  ascending  key sr-artist
+                      input  procedure SORT-IN
+                      output procedure SORT-OUT
+              when other
+                 sort sortfile on descending key sr-artist,
+                                  ascending key sr-year,
+                                  ascending key sr-album,
+                                  ascending key sr-title,
+                                  descending key sr-length
+                      input  procedure SORT-IN
+                      output procedure SORT-OUT
+           end-evaluate.
+
+           perform DISPLAY-TOPN-REPORT.
 
            goback.
 
@@ -127,6 +220,7 @@
               move ir-genre  to sr-genre
               move ir-label  to sr-label
               move ir-year   to sr-year
+              move ir-play-count to sr-play-count
               release sortrec
            end-perform.
 
@@ -143,24 +237,141 @@
 
            perform DISPLAY-DATA-HEADER
 
+           open output catalogfile
+           perform WRITE-CATALOG-HEADER
+
            perform until 1 = 2
-              return sortfile  
-                 at end 
-                    exit perform  
+              return sortfile
+                 at end
+                    exit perform
               end-return
               perform DISPLAY-RECORD
+              perform WRITE-CATALOG-DETAIL
+              perform UPDATE-TOPN
            end-perform.
 
+           perform WRITE-CATALOG-FOOTER
+           close catalogfile.
+
 
        DISPLAY-RECORD.
-           move sr-artist to ds-artist 
-           move sr-year   to ds-year   
-           move sr-album  to ds-album  
-           move sr-title  to ds-title  
-           move sr-length to ds-length 
+           move sr-artist to ds-artist
+           move sr-year   to ds-year
+           move sr-album  to ds-album
+           move sr-title  to ds-title
+           move sr-length to ds-length
 
            display display-data.
 
+      ***---
+       WRITE-CATALOG-HEADER.
+           move "Artist             Title                    Year Plays"
+               to catalog-rec
+           write catalog-rec.
+
+      ***---
+       WRITE-CATALOG-DETAIL.
+           add 1 to ws-catalog-count
+           move sr-artist      to cdl-artist
+           move sr-title       to cdl-title
+           move sr-year        to cdl-year
+           move sr-play-count  to cdl-plays
+
+           move "N" to ws-seen-found-sw
+           perform varying ws-seen-idx from 1 by 1
+                    until ws-seen-idx > ws-seen-cnt
+              if  sr-title  = ws-seen-title(ws-seen-idx)
+              and sr-artist = ws-seen-artist(ws-seen-idx)
+                  move "Y" to ws-seen-found-sw
+              end-if
+           end-perform
+
+           if  ws-seen-found-sw = "Y"
+               add 1 to ws-dup-count
+               move "  ** DUP **" to cdl-dup-mark
+           else
+               move spaces to cdl-dup-mark
+               add 1 to ws-seen-cnt
+               move sr-title  to ws-seen-title(ws-seen-cnt)
+               move sr-artist to ws-seen-artist(ws-seen-cnt)
+           end-if
+           move catalog-dl to catalog-rec
+           write catalog-rec.
+
+      ***---
+       WRITE-CATALOG-FOOTER.
+           move spaces to catalog-rec
+           write catalog-rec
+           move ws-catalog-count to cto-count
+           move ws-dup-count     to cto-dup
+           move catalog-tot to catalog-rec
+           write catalog-rec
+           if  ws-dup-count = 0
+               move "(no duplicate titles found)" to catalog-rec
+               write catalog-rec
+           end-if.
+
+      ***---
+       UPDATE-TOPN.
+           move 1 to ws-topn-min-idx
+           move ws-topn-plays(1) to ws-topn-min-plays
+           perform varying ws-topn-idx from 2 by 1 until ws-topn-idx > 5
+              if ws-topn-plays(ws-topn-idx) < ws-topn-min-plays
+                 move ws-topn-idx           to ws-topn-min-idx
+                 move ws-topn-plays(ws-topn-idx) to ws-topn-min-plays
+              end-if
+           end-perform
+           if sr-play-count > ws-topn-min-plays
+              move sr-title       to ws-topn-title(ws-topn-min-idx)
+              move sr-artist      to ws-topn-artist(ws-topn-min-idx)
+              move sr-play-count  to ws-topn-plays(ws-topn-min-idx)
+           end-if.
+
+      ***---
+       DISPLAY-TOPN-REPORT.
+           display " "
+           display "Top 5 most played..."
+           perform SORT-TOPN
+           perform varying ws-topn-idx from 1 by 1 until ws-topn-idx > 5
+              if ws-topn-plays(ws-topn-idx) > 0
+                 move ws-topn-idx            to tdl-rank
+                 move ws-topn-artist(ws-topn-idx) to tdl-artist
+                 move ws-topn-title(ws-topn-idx)  to tdl-title
+                 move ws-topn-plays(ws-topn-idx)  to tdl-plays
+                 display topn-dl
+              end-if
+           end-perform.
+
+      ***---
+       SORT-TOPN.
+           perform varying ws-topn-idx from 1 by 1 until ws-topn-idx > 4
+              move ws-topn-idx to ws-topn-best-idx
+              perform varying ws-topn-min-idx from ws-topn-idx by 1
+                       until ws-topn-min-idx > 5
+                 if ws-topn-plays(ws-topn-min-idx) >
+                    ws-topn-plays(ws-topn-best-idx)
+                    move ws-topn-min-idx to ws-topn-best-idx
+                 end-if
+              end-perform
+              if ws-topn-best-idx not = ws-topn-idx
+                 move ws-topn-title(ws-topn-idx)  to ws-topn-swap-title
+                 move ws-topn-artist(ws-topn-idx) to ws-topn-swap-artist
+                 move ws-topn-plays(ws-topn-idx)  to ws-topn-swap-plays
+                 move ws-topn-title(ws-topn-best-idx)
+                      to ws-topn-title(ws-topn-idx)
+                 move ws-topn-artist(ws-topn-best-idx)
+                      to ws-topn-artist(ws-topn-idx)
+                 move ws-topn-plays(ws-topn-best-idx)
+                      to ws-topn-plays(ws-topn-idx)
+                 move ws-topn-swap-title
+                      to ws-topn-title(ws-topn-best-idx)
+                 move ws-topn-swap-artist
+                      to ws-topn-artist(ws-topn-best-idx)
+                 move ws-topn-swap-plays
+                      to ws-topn-plays(ws-topn-best-idx)
+              end-if
+           end-perform.
+
        DISPLAY-DATA-HEADER.
            display " "
            move "ARTIST"  to ds-artist 
@@ -181,6 +392,7 @@
            move "Pop"                  to ir-genre     
            move "Parlophone"           to ir-label     
            move 1965                   to ir-year      
+           move 4200                 to ir-play-count
            write input-rec
 
            move "Satisfaction"                    to ir-title     
@@ -190,6 +402,7 @@
            move "Rock"                            to ir-genre     
            move "Decca/ABKCO"                     to ir-label     
            move 1965                              to ir-year      
+           move 5100                 to ir-play-count
            write input-rec
 
            move "Yesterday"           to ir-title     
@@ -199,6 +412,7 @@
            move "Pop"                 to ir-genre     
            move "Parlophone"          to ir-label     
            move 1965                  to ir-year      
+           move 900                 to ir-play-count
            write input-rec
 
            move "Rain Fall Down"              to ir-title     
@@ -208,6 +422,7 @@
            move "Rock"                        to ir-genre     
            move "Polydor Records"             to ir-label     
            move 2005                          to ir-year      
+           move 1500                 to ir-play-count
            write input-rec
 
            move "Maria Maria"             to ir-title     
@@ -217,6 +432,7 @@
            move "Latin Rock"              to ir-genre     
            move "BMG Arista/Ariola"       to ir-label     
            move 1999                      to ir-year      
+           move 7300                 to ir-play-count
            write input-rec
 
            move "Foo Foo"                  to ir-title     
@@ -226,6 +442,7 @@
            move "Latin Rock"               to ir-genre     
            move "Arista"                   to ir-label     
            move 2002                       to ir-year      
+           move 2600                 to ir-play-count
            write input-rec
 
            move "After Midnight"             to ir-title     
@@ -235,6 +452,7 @@
            move "Rock/Pop"                   to ir-genre     
            move "Atco, Polydor Records"      to ir-label     
            move 1970                         to ir-year      
+           move 6100                 to ir-play-count
            write input-rec
 
            move "Next Time You See Her"       to ir-title     
@@ -244,6 +462,7 @@
            move "Blues"                       to ir-genre     
            move "Polydor"                     to ir-label     
            move 1977                          to ir-year      
+           move 3000                 to ir-play-count
            write input-rec
 
            move "Albachiara"                       to ir-title     
@@ -253,6 +472,7 @@
            move "Rock"                             to ir-genre     
            move "Lotus LOP"                        to ir-label     
            move 1979                               to ir-year      
+           move 1800                 to ir-play-count
            write input-rec
 
            move "Bollicine"                   to ir-title     
@@ -262,9 +482,20 @@
            move "Rock"                        to ir-genre     
            move "Carosello"                   to ir-label     
            move 1983                          to ir-year      
+           move 4800                          to ir-play-count
 
            write input-rec
 
+           move "Help!"                to ir-title     
+           move "2:21"                 to ir-length    
+           move "Beatles"              to ir-artist    
+           move "Help!"                to ir-album     
+           move "Pop"                  to ir-genre     
+           move "Parlophone"           to ir-label     
+           move 1965                   to ir-year      
+           move 4200                   to ir-play-count
+           write input-rec
+
            close inputfile.
 
        DISPLAY-INPUT-FILE.
