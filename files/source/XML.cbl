@@ -8,10 +8,14 @@
        input-output section.
        file-control.
        select xml-stream assign "FileXml.xml"
-                         organization  is xml   
+                         organization  is xml
                          document-type is omitted
                          file status is xml-status.
 
+       select export-file assign "MemberExport.txt"
+                         organization is line sequential
+                         file status is export-status.
+
        data division.
        file section.
        xd xml-stream.
@@ -19,9 +23,17 @@
            05 xml-first-name pic x(20) identified by "first_name".
            05 xml-name       pic x(20) identified by "name".
            05 xml-age        pic x(3)  identified by "age".
+           05 xml-email      pic x(40) identified by "email".
+           05 xml-dept       pic x(20) identified by "department".
+           05 xml-join-date  pic x(8)  identified by "join_date".
+
+       fd  export-file.
+       01  export-rec               pic x(120).
 
        working-storage section.
        77  xml-status             pic s9(9) comp.
+       77  export-status          pic xx.
+       77  member-idx             pic 9(2) comp.
 
        procedure division.
 
@@ -31,17 +43,35 @@
            open output xml-stream
 
       *record writing
-           display " "  
-           display "Writing into file..."  
+           display " "
+           display "Writing into file..."
+
+           move "John"          to xml-first-name
+           move "Do"             to xml-name
+           move "58"              to xml-age
+           move "john.do@mail.com" to xml-email
+           move "Sales"            to xml-dept
+           move "20230115"         to xml-join-date
+           write xml-memberlist
+
+           move "Mary"             to xml-first-name
+           move "Ann"              to xml-name
+           move "34"               to xml-age
+           move "mary.ann@mail.com" to xml-email
+           move "Accounting"        to xml-dept
+           move "20210603"          to xml-join-date
+           write xml-memberlist
 
-           move "John" to xml-first-name
-           move "Do"   to xml-name
-           move "58"   to xml-age
-           
+           move "Peter"            to xml-first-name
+           move "Lee"              to xml-name
+           move "46"               to xml-age
+           move "peter.lee@mail.com" to xml-email
+           move "Sales"              to xml-dept
+           move "20190922"           to xml-join-date
            write xml-memberlist
 
-      *close file  
-           display " "  
+      *close file
+           display " "
            display "Closing file..."
            close xml-stream
 
@@ -50,18 +80,52 @@
            display "Opening file..."
            open input xml-stream
 
+      *exporting the member list to a plain text file as we read it back
+           display " "
+           display "Opening export file..."
+           open output export-file
+
       *Read the data
            display " "
-           display "Reading file..."
-           read xml-stream 
-           display xml-first-name
-           display xml-name
-           display xml-age
+           display "Reading file and exporting members..."
+           move 0 to member-idx
+           read xml-stream
+           perform until xml-status not = 0
+              add 1 to member-idx
+              display xml-first-name
+              display xml-name
+              display xml-age
+              display xml-email
+              display xml-dept
+              display xml-join-date
+
+              move spaces to export-rec
+              string xml-first-name  delimited by size
+                     " "             delimited by size
+                     xml-name        delimited by size
+                     ","             delimited by size
+                     xml-age         delimited by size
+                     ","             delimited by size
+                     xml-email       delimited by size
+                     ","             delimited by size
+                     xml-dept        delimited by size
+                     ","             delimited by size
+                     xml-join-date   delimited by size
+                  into export-rec
+              end-string
+              write export-rec
+
+              read xml-stream
+           end-perform
+
+           display " "
+           display "Members exported: " member-idx
 
       *close
            display " "
-           display "Closing file..."
+           display "Closing files..."
            close xml-stream
+           close export-file
 
            goback.
 
