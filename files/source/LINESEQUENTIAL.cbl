@@ -80,7 +80,50 @@
            rewrite file1-rec
 
       *close
-           display " "  
+           display " "
+           display "Closing file..."
+           close file1
+
+      *open file for append, without losing the records already there
+           display " "
+           display "Opening file in append mode..."
+           open extend file1
+
+      *record writing
+           display " "
+           display "Writing more records onto the end of the file..."
+           move 5 to file1-field-1.
+           perform 3 times
+              add 1 to file1-field-1
+              move "ccc"  to file1-field-2
+              write file1-rec
+           end-perform
+
+      *close
+           display " "
+           display "Closing file..."
+           close file1
+
+      *reading the whole file back, to show the old and new records are
+      *all there in order
+           display " "
+           display "Opening file for input..."
+           open input file1
+
+           display " "
+           display "Reading all records..."
+           read file1 next
+              at end move "10" to file-status
+           end-read
+           perform until file-status = "10"
+              display file1-field-1 " " file1-field-2
+              read file1 next
+                 at end move "10" to file-status
+              end-read
+           end-perform
+
+      *close
+           display " "
            display "Closing file..."
            close file1
 
