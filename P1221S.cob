@@ -0,0 +1,62 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID. P1221S.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT   PRCFL   ASSIGN   TO "D1221.DAT"
+              ORGANIZATION   LINE   SEQUENTIAL.
+       DATA   DIVISION.
+       FILE   SECTION.
+       FD  PRCFL
+           DATA  RECORD   IS PRC-REC.
+       01  PRC-REC.
+           03 PRC-SKU          PIC X(4).
+           03 PRC-PRICE        PIC 9(5)V99.
+       WORKING-STORAGE SECTION.
+       01  SKU-CNT              PIC 9(3)  VALUE 0.
+       01  SKU-TABLE.
+           03 SKU-ENTRY         OCCURS  1  TO 500 TIMES
+                                 DEPENDING ON SKU-CNT
+                                 INDEXED  BY T-IX.
+              05 SKU-CODE       PIC X(4).
+              05 SKU-PRICE      PIC 9(5)V99.
+       01  EOF-SW               PIC X   VALUE "N".
+       01  TABLE-LOADED-SW      PIC X   VALUE "N".
+       LINKAGE SECTION.
+       01  LK-SKU-CODE          PIC X(4).
+       01  LK-SKU-PRICE         PIC 9(5)V99.
+       01  LK-FOUND-SW          PIC X.
+       PROCEDURE DIVISION  USING  LK-SKU-CODE  LK-SKU-PRICE
+                                  LK-FOUND-SW.
+       000-START.
+           IF  TABLE-LOADED-SW  NOT =  "Y"
+               PERFORM  010-LOAD-PRICES
+               MOVE  "Y"   TO TABLE-LOADED-SW
+           END-IF
+           MOVE  "N"       TO LK-FOUND-SW
+           MOVE  ZERO      TO LK-SKU-PRICE
+           SET   T-IX  TO 1
+           SEARCH   SKU-ENTRY   VARYING  T-IX  AT END
+              CONTINUE
+           WHEN
+              SKU-CODE (T-IX) = LK-SKU-CODE
+              MOVE  "Y"             TO LK-FOUND-SW
+              MOVE  SKU-PRICE (T-IX) TO LK-SKU-PRICE
+           END-SEARCH
+           GOBACK.
+       010-LOAD-PRICES.
+           OPEN  INPUT PRCFL
+           READ  PRCFL  AT END
+                 MOVE  "Y"   TO EOF-SW
+           END-READ
+           PERFORM  UNTIL EOF-SW = "Y"
+                 IF  SKU-CNT  <  500
+                     ADD   1                     TO SKU-CNT
+                     MOVE  PRC-SKU     TO SKU-CODE  (SKU-CNT)
+                     MOVE  PRC-PRICE   TO SKU-PRICE (SKU-CNT)
+                 END-IF
+                 READ  PRCFL  AT END
+                       MOVE  "Y"  TO EOF-SW
+                 END-READ
+           END-PERFORM
+           CLOSE PRCFL.
