@@ -13,8 +13,21 @@
            03 AHP-VALUE         PIC XX   OCCURS   26 TIMES
               INDEXED  BY VALUE-INDEX.
        01  INPUT-CODE           PIC X.
+       01  INPUT-VALUE          PIC XX.
+       01  LOOKUP-MODE          PIC 9.
        PROCEDURE DIVISION.
        000-START.
+           DISPLAY  "1 = letter to code   2 = code to letter"
+           ACCEPT   LOOKUP-MODE
+           EVALUATE  LOOKUP-MODE
+              WHEN  2
+                 PERFORM  200-CODE-TO-LETTER
+              WHEN  OTHER
+                 PERFORM  100-LETTER-TO-CODE
+           END-EVALUATE
+           STOP  RUN.
+
+       100-LETTER-TO-CODE.
            DISPLAY  "input any English letter"
            ACCEPT   INPUT-CODE
            SET   CODE-INDEX  VALUE-INDEX TO 1
@@ -24,5 +37,16 @@
               AHP-TABLE ( CODE-INDEX ) = INPUT-CODE
               DISPLAY  AHP-TABLE ( CODE-INDEX )
               DISPLAY  AHP-VALUE ( VALUE-INDEX )
-           END-SEARCH
-           STOP  RUN.
+           END-SEARCH.
+
+       200-CODE-TO-LETTER.
+           DISPLAY  "input a 2-digit code  (01-26)"
+           ACCEPT   INPUT-VALUE
+           SET   CODE-INDEX  VALUE-INDEX TO 1
+           SEARCH   AHP-VALUE   VARYING  CODE-INDEX AT END
+              DISPLAY  "code name  is  not  find"
+           WHEN
+              AHP-VALUE ( VALUE-INDEX ) = INPUT-VALUE
+              DISPLAY  AHP-VALUE ( VALUE-INDEX )
+              DISPLAY  AHP-TABLE ( CODE-INDEX )
+           END-SEARCH.
