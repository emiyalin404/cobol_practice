@@ -6,20 +6,46 @@
            SELECT   SALFL ASSIGN TO   "D0771.DAT"
            ORGANIZATION   LINE  SEQUENTIAL.
            SELECT   PRTFL ASSIGN TO   PRINT "PRINTER123".
+           SELECT   ANOMFL ASSIGN TO  "ANOM0771".
+           SELECT   ACCFL ASSIGN TO   "D0771A.DAT"
+              ORGANIZATION   LINE  SEQUENTIAL
+              FILE STATUS    ACCFL-STATUS.
        DATA   DIVISION. 
        FILE SECTION. 
        FD  SALFL
            LABEL RECORD   IS STANDARD
            DATA  RECORD   IS SAL-REC.
        01  SAL-REC.
-           03 SAL-DATE    PIC 9(6).
+           03 SAL-DATE.
+              05 SAL-YY   PIC 99.
+              05 SAL-MM   PIC 99.
+              05 SAL-DD   PIC 99.
            03 SAL-BOUGHT  PIC 9(3).
            03 SAL-SOLD    PIC 9(3).
        FD  PRTFL
            LABEL RECORD   IS OMITTED
            DATA  RECORD   IS PRT-REC.
        01  PRT-REC        PIC X(80).
-       WORKING-STORAGE SECTION. 
+       FD  ANOMFL
+           LABEL RECORD   IS OMITTED
+           DATA  RECORD   IS ANOM-REC.
+       01  ANOM-REC       PIC X(80).
+       FD  ACCFL
+           LABEL RECORD   IS STANDARD
+           DATA  RECORD   IS ACC-REC.
+       01  ACC-REC.
+           03 ACC-MM            PIC 99.
+           03 ACC-YY            PIC 99.
+           03 ACC-MTD-BOUGHT    PIC 9(4).
+           03 ACC-MTD-SOLD      PIC 9(4).
+           03 ACC-MTD-RETURN    PIC 9(4).
+           03 ACC-MTD-PROFIT    PIC S9(5)V9.
+           03 ACC-YTD-BOUGHT    PIC 9(5).
+           03 ACC-YTD-SOLD      PIC 9(5).
+           03 ACC-YTD-RETURN    PIC 9(5).
+           03 ACC-YTD-PROFIT    PIC S9(6)V9.
+           03 ACC-BAL           PIC S9(5).
+       WORKING-STORAGE SECTION.
        01  HD-1.
            05 FILLER      PIC X(58) VALUE
                  "*****     銷  售  分  析  報  表     *****".
@@ -27,8 +53,9 @@
            05 FILLER      PIC X(23) VALUE " 日   期     購入".
            05 FILLER      PIC X(23) VALUE "  售出    退回".
            05 FILLER      PIC X(13) VALUE " 利  潤".
+           05 FILLER      PIC X(13) VALUE "   結 存".
        01  HD-3.
-           05 FILLER      PIC X(45) VALUE ALL "-".
+           05 FILLER      PIC X(58) VALUE ALL "-".
        01  DL.    
            05 DL-DATE      PIC 99/99/99.
            05 FILLER      PIC X(4).
@@ -39,6 +66,8 @@
            05 DL-RETURN   PIC ZZZ9.
            05 FILLER      PIC X(4).
            05 DL-PROFIT   PIC +*****.99.
+           05 FILLER      PIC X(3).
+           05 DL-BAL      PIC +++++9.
        01  TOT-1.
            05 FILLER      PIC X(13)   VALUE "總 計 : ".
            05 TOT-BOUGHT  PIC ZZZZ9.
@@ -48,6 +77,26 @@
            05 TOT-RETURN  PIC ZZZZ9.
            05 FILLER      PIC X(4).
            05 TOT-PROFIT   PIC +*****.99.
+           05 FILLER      PIC X(3).
+           05 TOT-BAL     PIC +++++9.
+       01  MTD-1.
+           05 FILLER      PIC X(13)   VALUE "月 計 : ".
+           05 MTD-BOUGHT  PIC ZZZZ9.
+           05 FILLER      PIC X(3).
+           05 MTD-SOLD    PIC ZZZZ9.
+           05 FILLER      PIC X(3).
+           05 MTD-RETURN  PIC ZZZZ9.
+           05 FILLER      PIC X(4).
+           05 MTD-PROFIT  PIC +*****.99.
+       01  YTD-1.
+           05 FILLER      PIC X(13)   VALUE "年 計 : ".
+           05 YTD-BOUGHT  PIC ZZZZ9.
+           05 FILLER      PIC X(3).
+           05 YTD-SOLD    PIC ZZZZ9.
+           05 FILLER      PIC X(3).
+           05 YTD-RETURN  PIC ZZZZ9.
+           05 FILLER      PIC X(4).
+           05 YTD-PROFIT  PIC +*****.99.
        01  CNT-AREA.
            05 RETURN-CNT     PIC 9(3).
            05 PROFIT-CNT     PIC S9(5)V9.
@@ -55,41 +104,188 @@
            05 SOLD-TOT-CNT   PIC 9(4).
            05 RETURN-TOT-CNT PIC 9(4).
            05 PROFIT-TOT-CNT  PIC S9(5)V9.
+           05 BAL-CNT         PIC S9(5).
+       01  MTD-AREA.
+           05 MTD-BOUGHT-CNT  PIC 9(4).
+           05 MTD-SOLD-CNT    PIC 9(4).
+           05 MTD-RETURN-CNT  PIC 9(4).
+           05 MTD-PROFIT-CNT  PIC S9(5)V9.
+       01  YTD-AREA.
+           05 YTD-BOUGHT-CNT  PIC 9(5).
+           05 YTD-SOLD-CNT    PIC 9(5).
+           05 YTD-RETURN-CNT  PIC 9(5).
+           05 YTD-PROFIT-CNT  PIC S9(6)V9.
+       01  ANOM-HD-1.
+           05 FILLER         PIC X(20)  VALUE "銷售異常清單".
+       01  ANOM-DL.
+           05 ANOM-DATE      PIC 99/99/99.
+           05 FILLER         PIC X(4).
+           05 ANOM-BOUGHT    PIC ZZZ9.
+           05 FILLER         PIC X(4).
+           05 ANOM-SOLD      PIC ZZZ9.
+           05 FILLER         PIC X(4).
+           05 ANOM-MSG       PIC X(20).
+       01  ANOM-CNT          PIC 9(3)   VALUE 0.
+       01  ACCFL-STATUS      PIC XX.
+       01  ACC-FOUND-SW      PIC X      VALUE "N".
+       01  WK-SAL-DATE-6     PIC 9(6).
+       01  SV-YY             PIC 99.
+       01  SV-MM             PIC 99.
+       01  1ST-SW            PIC X VALUE "Y".
        01  EOF-SW            PIC X VALUE "N".
+       01  RUNLOG-JOB        PIC X(8)  VALUE "P0771".
+       01  RUNLOG-ACTION     PIC X.
+       01  RUNLOG-READ-CNT   PIC 9(7)  VALUE 0.
+       01  RUNLOG-WRITE-CNT  PIC 9(7)  VALUE 0.
+       01  RUNLOG-STATUS     PIC X     VALUE "N".
        PROCEDURE DIVISION .
        000-START.
-           OPEN  INPUT SALFL   OUTPUT   PRTFL
-           MOVE  ZERO  TO CNT-AREA
+           MOVE  "S"   TO RUNLOG-ACTION
+           CALL  "P0900"  USING  RUNLOG-JOB       RUNLOG-ACTION
+                                 RUNLOG-READ-CNT   RUNLOG-WRITE-CNT
+                                 RUNLOG-STATUS
+           OPEN  INPUT SALFL   OUTPUT   PRTFL  ANOMFL
+           MOVE  ZERO  TO CNT-AREA  MTD-AREA  YTD-AREA
+           WRITE ANOM-REC  FROM  ANOM-HD-1
            WRITE PRT-REC  FROM  HD-1
            WRITE PRT-REC  FROM  HD-2
            WRITE PRT-REC  FROM  HD-3
+           PERFORM  060-READ-ACC
            READ  SALFL AT END
                  MOVE  "Y"   TO EOF-SW
            END-READ
            PERFORM  UNTIL   EOF-SW   =  "Y"
+              ADD   1  TO RUNLOG-READ-CNT
+              IF  1ST-SW = "Y"
+                  MOVE  "N"     TO 1ST-SW
+                  MOVE  SAL-YY  TO SV-YY
+                  MOVE  SAL-MM  TO SV-MM
+                  IF  ACC-FOUND-SW  =  "Y"
+                      MOVE  ACC-BAL         TO BAL-CNT
+                      IF  ACC-MM = SAL-MM  AND  ACC-YY = SAL-YY
+                          MOVE  ACC-MTD-BOUGHT  TO MTD-BOUGHT-CNT
+                          MOVE  ACC-MTD-SOLD    TO MTD-SOLD-CNT
+                          MOVE  ACC-MTD-RETURN  TO MTD-RETURN-CNT
+                          MOVE  ACC-MTD-PROFIT  TO MTD-PROFIT-CNT
+                      END-IF
+                      IF  ACC-YY = SAL-YY
+                          MOVE  ACC-YTD-BOUGHT  TO YTD-BOUGHT-CNT
+                          MOVE  ACC-YTD-SOLD    TO YTD-SOLD-CNT
+                          MOVE  ACC-YTD-RETURN  TO YTD-RETURN-CNT
+                          MOVE  ACC-YTD-PROFIT  TO YTD-PROFIT-CNT
+                      END-IF
+                  END-IF
+              ELSE
+                  IF  SAL-MM  NOT = SV-MM
+                      PERFORM  030-WRITE-MTD
+                      MOVE  SAL-MM  TO SV-MM
+                  END-IF
+                  IF  SAL-YY  NOT = SV-YY
+                      PERFORM  040-WRITE-YTD
+                      MOVE  SAL-YY  TO SV-YY
+                  END-IF
+              END-IF
+              IF  SAL-SOLD  >  SAL-BOUGHT
+                  PERFORM  050-WRITE-ANOM
+              END-IF
               COMPUTE  RETURN-CNT = SAL-BOUGHT - SAL-SOLD
               COMPUTE  PROFIT-CNT  =  SAL-SOLD   * 5
                                    +  RETURN-CNT * 2
                                    -  SAL-BOUGHT * 3.5
-              MOVE  SAL-DATE       TO DL-DATE
+              MOVE  SAL-DATE       TO WK-SAL-DATE-6
+              MOVE  WK-SAL-DATE-6  TO DL-DATE
               MOVE  SAL-BOUGHT     TO DL-BOUGHT
               MOVE  SAL-SOLD       TO DL-SOLD
               MOVE  RETURN-CNT     TO DL-RETURN
               MOVE  PROFIT-CNT     TO DL-PROFIT
+              ADD   SAL-BOUGHT     TO BAL-CNT
+              SUBTRACT SAL-SOLD    FROM BAL-CNT
+              MOVE  BAL-CNT        TO DL-BAL
               WRITE PRT-REC        FROM  DL
-              ADD   SAL-BOUGHT     TO BOUGHT-TOT-CNT
-              ADD   SAL-SOLD       TO SOLD-TOT-CNT
-              ADD   RETURN-CNT     TO RETURN-TOT-CNT
-              ADD   PROFIT-CNT     TO PROFIT-TOT-CNT
+              ADD   1              TO RUNLOG-WRITE-CNT
+              ADD   SAL-BOUGHT     TO BOUGHT-TOT-CNT  MTD-BOUGHT-CNT
+                                       YTD-BOUGHT-CNT
+              ADD   SAL-SOLD       TO SOLD-TOT-CNT    MTD-SOLD-CNT
+                                       YTD-SOLD-CNT
+              ADD   RETURN-CNT     TO RETURN-TOT-CNT  MTD-RETURN-CNT
+                                       YTD-RETURN-CNT
+              ADD   PROFIT-CNT     TO PROFIT-TOT-CNT  MTD-PROFIT-CNT
+                                       YTD-PROFIT-CNT
               READ  SALFL AT END
                     MOVE  "Y"   TO EOF-SW
               END-READ
            END-PERFORM
+           PERFORM  070-SAVE-ACC
+           IF  MTD-BOUGHT-CNT  >  0  OR  MTD-SOLD-CNT  >  0
+               PERFORM  030-WRITE-MTD
+           END-IF
+           IF  YTD-BOUGHT-CNT  >  0  OR  YTD-SOLD-CNT  >  0
+               PERFORM  040-WRITE-YTD
+           END-IF
            WRITE  PRT-REC  FROM  HD-3
            MOVE   BOUGHT-TOT-CNT TO TOT-BOUGHT
            MOVE   SOLD-TOT-CNT   TO TOT-SOLD
            MOVE   RETURN-TOT-CNT TO TOT-RETURN
            MOVE   PROFIT-TOT-CNT  TO TOT-PROFIT
+           MOVE   BAL-CNT         TO TOT-BAL
            WRITE  PRT-REC  FROM  TOT-1
-           CLOSE  SALFL PRTFL
-           STOP   RUN.           
+           IF  ANOM-CNT  =  0
+               MOVE  "(無異常)"  TO ANOM-REC
+               WRITE ANOM-REC
+           END-IF
+           CLOSE  SALFL PRTFL ANOMFL
+           MOVE  "E"   TO RUNLOG-ACTION
+           CALL  "P0900"  USING  RUNLOG-JOB       RUNLOG-ACTION
+                                 RUNLOG-READ-CNT   RUNLOG-WRITE-CNT
+                                 RUNLOG-STATUS
+           STOP   RUN.
+       050-WRITE-ANOM.
+           ADD   1  TO ANOM-CNT
+           MOVE  SAL-DATE       TO WK-SAL-DATE-6
+           MOVE  WK-SAL-DATE-6  TO ANOM-DATE
+           MOVE  SAL-BOUGHT     TO ANOM-BOUGHT
+           MOVE  SAL-SOLD       TO ANOM-SOLD
+           MOVE  "售出大於購入"    TO ANOM-MSG
+           WRITE ANOM-REC  FROM  ANOM-DL.
+       030-WRITE-MTD.
+           MOVE  MTD-BOUGHT-CNT  TO MTD-BOUGHT
+           MOVE  MTD-SOLD-CNT    TO MTD-SOLD
+           MOVE  MTD-RETURN-CNT  TO MTD-RETURN
+           MOVE  MTD-PROFIT-CNT  TO MTD-PROFIT
+           WRITE PRT-REC  FROM  MTD-1
+           MOVE  ZERO  TO MTD-AREA.
+       040-WRITE-YTD.
+           MOVE  YTD-BOUGHT-CNT  TO YTD-BOUGHT
+           MOVE  YTD-SOLD-CNT    TO YTD-SOLD
+           MOVE  YTD-RETURN-CNT  TO YTD-RETURN
+           MOVE  YTD-PROFIT-CNT  TO YTD-PROFIT
+           WRITE PRT-REC  FROM  YTD-1
+           MOVE  ZERO  TO YTD-AREA.
+       060-READ-ACC.
+           OPEN  INPUT ACCFL
+           IF  ACCFL-STATUS  =  "00"
+               READ  ACCFL
+                  AT END
+                     MOVE  "N"   TO ACC-FOUND-SW
+                  NOT AT END
+                     MOVE  "Y"   TO ACC-FOUND-SW
+               END-READ
+               CLOSE ACCFL
+           ELSE
+               MOVE  "N"   TO ACC-FOUND-SW
+           END-IF.
+       070-SAVE-ACC.
+           MOVE  SV-MM            TO ACC-MM
+           MOVE  SV-YY            TO ACC-YY
+           MOVE  MTD-BOUGHT-CNT   TO ACC-MTD-BOUGHT
+           MOVE  MTD-SOLD-CNT     TO ACC-MTD-SOLD
+           MOVE  MTD-RETURN-CNT   TO ACC-MTD-RETURN
+           MOVE  MTD-PROFIT-CNT   TO ACC-MTD-PROFIT
+           MOVE  YTD-BOUGHT-CNT   TO ACC-YTD-BOUGHT
+           MOVE  YTD-SOLD-CNT     TO ACC-YTD-SOLD
+           MOVE  YTD-RETURN-CNT   TO ACC-YTD-RETURN
+           MOVE  YTD-PROFIT-CNT   TO ACC-YTD-PROFIT
+           MOVE  BAL-CNT          TO ACC-BAL
+           OPEN  OUTPUT ACCFL
+           WRITE ACC-REC
+           CLOSE ACCFL.
