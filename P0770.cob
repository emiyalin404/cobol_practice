@@ -0,0 +1,202 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID. P0770.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT   CTLFL   ASSIGN   TO "CONTROL0770"
+              ORGANIZATION   LINE   SEQUENTIAL.
+           SELECT   PRTFL   ASSIGN   TO   PRINT "PRINTER0770".
+           SELECT   SALFL   ASSIGN   TO "D0771.DAT"
+              ORGANIZATION   LINE   SEQUENTIAL.
+           SELECT   INSFL   ASSIGN   TO "D0872.DAT"
+              ORGANIZATION   INDEXED
+              ACCESS MODE    SEQUENTIAL
+              RECORD KEY     INS-CODE
+              FILE STATUS    INSFL-STATUS.
+           SELECT   BASFL   ASSIGN   TO "D0733.DAT"
+              ORGANIZATION   LINE   SEQUENTIAL.
+           SELECT   EMPFL   ASSIGN   TO "D0873.DAT"
+              ORGANIZATION   INDEXED
+              ACCESS MODE    SEQUENTIAL
+              RECORD KEY     EMP-ID
+              FILE STATUS    EMPFL-STATUS.
+       DATA   DIVISION.
+       FILE   SECTION.
+       FD  CTLFL
+           DATA  RECORD   IS CTL-REC.
+       01  CTL-REC.
+           03 CTL-JOB          PIC X(8).
+           03 CTL-EXP-CNT      PIC 9(7).
+       FD  PRTFL
+           DATA  RECORD   IS PRT-REC.
+       01  PRT-REC             PIC X(80).
+       FD  SALFL
+           DATA  RECORD   IS SAL-REC.
+       01  SAL-REC              PIC X(12).
+       FD  INSFL
+           DATA  RECORD   IS INS-REC.
+       01  INS-REC.
+           03 INS-CODE          PIC 9(5).
+           03 INS-AGE           PIC 99.
+           03 INS-SEX           PIC X.
+           03 INS-M             PIC X.
+           03 INS-F             PIC 9.
+           03 INS-SMOKE         PIC X.
+           03 INS-COVERAGE      PIC 9(7).
+       FD  BASFL
+           DATA  RECORD   IS BAS-REC.
+       01  BAS-REC.
+           03 BAS-NO         PIC   X(4).
+           03 BAS-NAME       PIC   X(9).
+           03 BAS-B1         PIC   99.
+           03 BAS-B2         PIC   99.
+           03 BAS-B3         PIC   99.
+           03 BAS-HM         PIC   99.
+           03 BAS-AB         PIC   999.
+           03 BAS-BB         PIC   99.
+           03 BAS-RBI        PIC   99.
+       FD  EMPFL
+           DATA  RECORD   IS EMP-REC.
+       01  EMP-REC.
+           03 EMP-ID             PIC X(3).
+           03 EMP-NAME           PIC X(9).
+           03 EMP-HR             PIC 9(3).
+           03 EMP-RAT            PIC 9(4).
+           03 EMP-RAT-EFDT       PIC 9(6).
+           03 EMP-HIST-CNT       PIC 9.
+           03 EMP-HIST-TAB       OCCURS 5 TIMES.
+              05 HIST-EFDT       PIC 9(6).
+              05 HIST-RAT        PIC 9(4).
+       WORKING-STORAGE SECTION.
+       01  HD-1.
+           03 FILLER            PIC X(30)   VALUE
+                 "  INTAKE FILE COUNT VALIDATION".
+       01  HD-2.
+           03 FILLER            PIC X(12)   VALUE "JOB".
+           03 FILLER            PIC X(14)   VALUE "EXPECTED".
+           03 FILLER            PIC X(14)   VALUE "ACTUAL".
+           03 FILLER            PIC X(14)   VALUE "STATUS".
+       01  HD-3                 PIC X(60)   VALUE ALL "-".
+       01  DL.
+           03 DL-JOB            PIC X(8).
+           03 FILLER            PIC X(6).
+           03 DL-EXP-CNT        PIC ZZZZZZ9.
+           03 FILLER            PIC X(6).
+           03 DL-ACT-CNT        PIC ZZZZZZ9.
+           03 FILLER            PIC X(6).
+           03 DL-STATUS         PIC X(9).
+       01  SUM-1.
+           03 FILLER            PIC X(20)   VALUE "MISMATCHES FOUND : ".
+           03 SUM-CNT           PIC ZZ9.
+       01  CTL-EOF-SW           PIC X       VALUE "N".
+       01  READ-EOF-SW          PIC X       VALUE "N".
+       01  ACT-CNT              PIC 9(7)    VALUE 0.
+       01  MISMATCH-CNT         PIC 9(3)    VALUE 0.
+       01  INSFL-STATUS         PIC XX.
+       01  EMPFL-STATUS         PIC XX.
+       01  RUNLOG-JOB           PIC X(8)    VALUE "P0770".
+       01  RUNLOG-ACTION        PIC X.
+       01  RUNLOG-READ-CNT      PIC 9(7)    VALUE 0.
+       01  RUNLOG-WRITE-CNT     PIC 9(7)    VALUE 0.
+       01  RUNLOG-STATUS        PIC X       VALUE "N".
+       PROCEDURE DIVISION.
+       000-START.
+           MOVE  "S"   TO RUNLOG-ACTION
+           CALL  "P0900"  USING  RUNLOG-JOB       RUNLOG-ACTION
+                                 RUNLOG-READ-CNT   RUNLOG-WRITE-CNT
+                                 RUNLOG-STATUS
+           OPEN  INPUT  CTLFL
+                 OUTPUT PRTFL
+           WRITE PRT-REC  FROM  HD-1  AFTER PAGE
+           WRITE PRT-REC  FROM  HD-2  AFTER 2 LINES
+           WRITE PRT-REC  FROM  HD-3  AFTER 1 LINES
+           READ  CTLFL  AT END
+                 MOVE  "Y"   TO CTL-EOF-SW
+           END-READ
+           PERFORM  UNTIL CTL-EOF-SW  =  "Y"
+              ADD   1  TO RUNLOG-READ-CNT
+              PERFORM  010-COUNT-INTAKE-FILE
+              MOVE  CTL-JOB          TO DL-JOB
+              MOVE  CTL-EXP-CNT      TO DL-EXP-CNT
+              MOVE  ACT-CNT          TO DL-ACT-CNT
+              IF  ACT-CNT  =  CTL-EXP-CNT
+                  MOVE  "OK"          TO DL-STATUS
+              ELSE
+                  MOVE  "MISMATCH"    TO DL-STATUS
+                  ADD   1             TO MISMATCH-CNT
+              END-IF
+              WRITE PRT-REC  FROM  DL  AFTER 1 LINES
+              ADD   1  TO RUNLOG-WRITE-CNT
+              READ  CTLFL  AT END
+                    MOVE  "Y"   TO CTL-EOF-SW
+              END-READ
+           END-PERFORM
+           WRITE PRT-REC  FROM  HD-3  AFTER 1 LINES
+           MOVE  MISMATCH-CNT  TO SUM-CNT
+           WRITE PRT-REC  FROM  SUM-1  AFTER 1 LINES
+           CLOSE CTLFL  PRTFL
+           MOVE  "E"   TO RUNLOG-ACTION
+           IF  MISMATCH-CNT  >  0
+               MOVE  "A"   TO RUNLOG-STATUS
+           END-IF
+           CALL  "P0900"  USING  RUNLOG-JOB       RUNLOG-ACTION
+                                 RUNLOG-READ-CNT   RUNLOG-WRITE-CNT
+                                 RUNLOG-STATUS
+           IF  MISMATCH-CNT  >  0
+               MOVE  MISMATCH-CNT  TO RETURN-CODE
+           END-IF
+           STOP  RUN.
+       010-COUNT-INTAKE-FILE.
+           MOVE  0     TO ACT-CNT
+           EVALUATE  CTL-JOB
+              WHEN  "P0771"
+                 OPEN  INPUT SALFL
+                 MOVE  "N"   TO READ-EOF-SW
+                 PERFORM  UNTIL READ-EOF-SW  =  "Y"
+                    READ  SALFL  AT END
+                          MOVE  "Y"   TO READ-EOF-SW
+                    END-READ
+                    IF  READ-EOF-SW  NOT =  "Y"
+                        ADD  1  TO ACT-CNT
+                    END-IF
+                 END-PERFORM
+                 CLOSE SALFL
+              WHEN  "P0872"
+                 OPEN  INPUT INSFL
+                 MOVE  "N"   TO READ-EOF-SW
+                 PERFORM  UNTIL READ-EOF-SW  =  "Y"
+                    READ  INSFL  NEXT  AT END
+                          MOVE  "Y"   TO READ-EOF-SW
+                    END-READ
+                    IF  READ-EOF-SW  NOT =  "Y"
+                        ADD  1  TO ACT-CNT
+                    END-IF
+                 END-PERFORM
+                 CLOSE INSFL
+              WHEN  "P0733"
+                 OPEN  INPUT BASFL
+                 MOVE  "N"   TO READ-EOF-SW
+                 PERFORM  UNTIL READ-EOF-SW  =  "Y"
+                    READ  BASFL  AT END
+                          MOVE  "Y"   TO READ-EOF-SW
+                    END-READ
+                    IF  READ-EOF-SW  NOT =  "Y"
+                        ADD  1  TO ACT-CNT
+                    END-IF
+                 END-PERFORM
+                 CLOSE BASFL
+              WHEN  "P0873"
+                 OPEN  INPUT EMPFL
+                 MOVE  "N"   TO READ-EOF-SW
+                 PERFORM  UNTIL READ-EOF-SW  =  "Y"
+                    READ  EMPFL  NEXT  AT END
+                          MOVE  "Y"   TO READ-EOF-SW
+                    END-READ
+                    IF  READ-EOF-SW  NOT =  "Y"
+                        ADD  1  TO ACT-CNT
+                    END-IF
+                 END-PERFORM
+                 CLOSE EMPFL
+              WHEN  OTHER
+                 CONTINUE
+           END-EVALUATE.
