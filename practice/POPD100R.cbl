@@ -18,9 +18,63 @@
       CURSOR IS CRT-CURSOR,
       CRT STATUS IS CRT-STATUS,
       SCREEN CONTROL IS SCREEN-CONTROL.
+ INPUT-OUTPUT                     SECTION.
+ FILE-CONTROL.
+      SELECT   AUDITFL  ASSIGN TO "D100AUDIT.DAT"
+               ORGANIZATION  LINE SEQUENTIAL
+               FILE STATUS   AUDITFL-STATUS.
+      SELECT   VDRFL    ASSIGN TO "D100VDR.DAT"
+               ORGANIZATION   INDEXED
+               ACCESS MODE    DYNAMIC
+               RECORD KEY     VDR-CODE
+               FILE STATUS    VDRFL-STATUS.
 *
  DATA                             DIVISION.
+ FILE                              SECTION.
+ FD  AUDITFL
+     LABEL RECORD   IS OMITTED
+     DATA  RECORD   IS AUDIT-REC.
+ 01  AUDIT-REC.
+     05  AUDIT-DATE            PIC 9(07).
+     05  FILLER                PIC X(01).
+     05  AUDIT-TIME            PIC X(08).
+     05  FILLER                PIC X(01).
+     05  AUDIT-USER            PIC X(10).
+     05  FILLER                PIC X(01).
+     05  AUDIT-VDR-CODE        PIC X(04).
+     05  FILLER                PIC X(01).
+     05  AUDIT-ACTION          PIC X(08).
+     05  FILLER                PIC X(01).
+     05  AUDIT-TERM-ID         PIC X(08).
+     05  FILLER                PIC X(01).
+     05  AUDIT-OLD-VALUE       PIC X(100).
+     05  FILLER                PIC X(01).
+     05  AUDIT-NEW-VALUE       PIC X(100).
+ FD  VDRFL
+     DATA  RECORD   IS VDR-REC.
+ 01  VDR-REC.
+     03 VDR-CODE          PIC X(4).
+     03 VDR-SNAME-C       PIC X(10).
+     03 VDR-NAME-C        PIC X(40).
+     03 VDR-AREA          PIC X(2).
+     03 VDR-CONTACT       PIC X(30).
+     03 VDR-TEL           PIC X(20).
+     03 VDR-TAX-ID        PIC X(10).
+     03 VDR-STATUS        PIC X(1).
+     03 VDR-DEL-FLAG      PIC X(1).
+     03 VDR-REBATE-FLAG   PIC X(1).
  WORKING-STORAGE                  SECTION.
+      01  AUDITFL-STATUS        PIC X(02).
+      01  VDRFL-STATUS          PIC X(02).
+      01  TAXID-DUP-SW          PIC X       VALUE "N".
+      01  EOF-KEY-SW1           PIC X       VALUE "N".
+      01  OLD-VDR-FOUND-SW      PIC X       VALUE "N".
+      01  OLD-VDR-REC.
+          05  OLD-VDR-NAME-C        PIC X(40).
+          05  OLD-VDR-CONTACT       PIC X(30).
+          05  OLD-VDR-TEL           PIC X(20).
+          05  OLD-VDR-STATUS        PIC X(01).
+          05  OLD-VDR-TAX-ID        PIC X(10).
       COPY "CMN/LIB/NEWVAR".
  01   MSG-CKRUNS.
       05  REPLY-C             PIC 9(04) COMP.
@@ -53,19 +107,26 @@
          10  WK-POPMVDR-33-01      PIC X(01) OCCURS  20 TIMES.
       05 WK-POPMVDR-29.
          10 WK-POPMVDR-29-01       PIC X(03).
-            88 WK-POPMVDR-29-BANK-CHK           VALUE "012".
-         10 WK-POPMVDR-29-02       PIC X(04).     
-        
-              
+         10 WK-POPMVDR-29-02       PIC X(04).
+      05 BANK-CODE-LIST            PIC X(93)   VALUE
+         "004005006007008009011012013016017021050052053081101102103108118147803806807808809812815816822".
+      05 BANK-CODE-TAB  REDEFINES  BANK-CODE-LIST.
+         10 BANK-CODE-ENT          PIC X(03)   OCCURS 31 TIMES.
+      05 BANK-CODE-CNT             PIC 9(02)   VALUE 31.
+      05 BANK-CODE-IDX             PIC 9(02).
+      05 BANK-CODE-FOUND-SW        PIC X       VALUE "N".
       05 FLAG-SW.
          10 FLAG-SW-01                PIC 9(01) VALUE 0.
            88  FLAG-SW-01-NUMERIC               VALUE 0.
            88  FLAG-SW-01-NONNUM                VALUE 1.
            88  FLAG-SW-01-ERR                   VALUE 2. 
-      10 FLAG-SW-02                PIC 9(01) VALUE 0. 
+      10 FLAG-SW-02                PIC 9(01) VALUE 0.
            88  FLAG-SW-02-NORMAL                VALUE 0.
-           88  FLAG-SW-02-BANK-CHK              VALUE 1.         
+           88  FLAG-SW-02-BANK-CHK              VALUE 1.
+*B廠商異動軌跡記錄     20260808 BY RICK ----------------  *
+      05 WK-AUDIT-ACTION           PIC X(08).
 *
+
  01   MSG-FILE-R.
       05  WR-ADVISORY             PIC X(78).
       COPY "CMN/LIB/MSG".
@@ -493,9 +554,7 @@
       05  FILLER  LINE 23, COL 02      VALUE
           "    <F1>查當筆,<F3>查次筆,<F5>清除,<F6>增加,<F7>修".
       05  FILLER  LINE 23, COL 52      VALUE
-          "改,<F10>結束"                            .
-*     05  FILLER  LINE 23, COL 52      VALUE
-*         "改,<F9>刪除,<F10>結束"                            .
+          "改,<F9>刪除,<F10>結束"                            .
       05  D99     LINE 24, COL 02  PIC X(72)   FROM    ERR-BUF
                                  .
 *
@@ -511,9 +570,14 @@
       PERFORM 0100-INIT.
       PERFORM 1000-PROC    UNTIL CMD-KEY.
  0099-MAIN.
+      CLOSE AUDITFL.
       CANCEL ALL.
       EXIT PROGRAM.
  0100-INIT.
+      OPEN EXTEND AUDITFL.
+      IF  AUDITFL-STATUS  =  "35"
+          OPEN OUTPUT AUDITFL
+      END-IF.
       MOVE SYS-DATE-L OF COMM-LNK1 TO WSDATE-R.
       ACCEPT      WSTIME  FROM    TIME
       MOVE        WS-HOUR TO      WS-HOUR-R
@@ -546,7 +610,10 @@
       IF  NOT CMD-KEY
           MOVE     W-TOP     TO     X01
           PERFORM  4000-CHK  UNTIL  X01 > W-BOTTOM OR EOF-KEY
+          PERFORM  4100-CHK-BANK
+          PERFORM  4200-CHK-TAXID
           IF  WCHK-G  =       SPACES
+              PERFORM 4300-SNAPSHOT-OLD-VDR
               PERFORM 1010-PROC
           ELSE
               PERFORM 6520-CRT
@@ -578,11 +645,68 @@
 * CHECK SECTION
 *
  4000-CHK.
-      ADD     051             TO  X01. 
+      ADD     051             TO  X01.
       IF  X01 <   W-TOP
           MOVE    W-BOTTOM        TO      X01.
       ADD     1               TO      X01.
- 
+
+ 4100-CHK-BANK.
+      MOVE  CA06(1:3)   TO WK-POPMVDR-29-01
+      MOVE  CA06(4:4)   TO WK-POPMVDR-29-02
+      MOVE  "N"         TO BANK-CODE-FOUND-SW
+      IF  WK-POPMVDR-29-01  NOT = SPACES
+          PERFORM  VARYING  BANK-CODE-IDX  FROM 1  BY  1
+                   UNTIL  BANK-CODE-IDX  >  BANK-CODE-CNT
+             IF  WK-POPMVDR-29-01  =  BANK-CODE-ENT(BANK-CODE-IDX)
+                 MOVE  "Y"   TO BANK-CODE-FOUND-SW
+             END-IF
+          END-PERFORM
+          IF  BANK-CODE-FOUND-SW  =  "N"
+              MOVE  "!"   TO WCHK-01(41)
+              MOVE  "銀行代號錯誤"   TO ERR-BUF
+          END-IF
+      END-IF.
+
+ 4200-CHK-TAXID.
+      MOVE  "N"         TO TAXID-DUP-SW
+      IF  CA38  NOT = SPACES
+          OPEN  INPUT   VDRFL
+          READ  VDRFL  NEXT  RECORD  AT  END
+              MOVE  "Y"   TO EOF-KEY-SW1
+          END-READ
+          PERFORM  UNTIL  EOF-KEY-SW1  =  "Y"
+              IF  VDR-CODE  NOT =  CA05
+                 AND  VDR-TAX-ID  =  CA38
+                  MOVE  "Y"   TO TAXID-DUP-SW
+              END-IF
+              READ  VDRFL  NEXT  RECORD  AT  END
+                  MOVE  "Y"   TO EOF-KEY-SW1
+              END-READ
+          END-PERFORM
+          CLOSE VDRFL
+          IF  TAXID-DUP-SW  =  "Y"
+              MOVE  "!"   TO WCHK-01(39)
+              MOVE  "統一編號重複"   TO ERR-BUF
+          END-IF
+      END-IF.
+
+ 4300-SNAPSHOT-OLD-VDR.
+      MOVE  SPACES   TO OLD-VDR-REC
+      MOVE  "N"      TO OLD-VDR-FOUND-SW
+      MOVE  CA05     TO VDR-CODE
+      OPEN  INPUT   VDRFL
+      READ  VDRFL
+          INVALID  KEY
+              CONTINUE
+          NOT INVALID  KEY
+              MOVE  "Y"           TO OLD-VDR-FOUND-SW
+              MOVE  VDR-NAME-C    TO OLD-VDR-NAME-C
+              MOVE  VDR-CONTACT   TO OLD-VDR-CONTACT
+              MOVE  VDR-TEL       TO OLD-VDR-TEL
+              MOVE  VDR-STATUS    TO OLD-VDR-STATUS
+              MOVE  VDR-TAX-ID    TO OLD-VDR-TAX-ID
+      END-READ
+      CLOSE VDRFL.
 
  5100-ERR.
       MOVE    "ＴＭＦ錯誤"   TO  ERR-BUF.
@@ -605,8 +729,8 @@
              MOVE 06 TO EVENT
           WHEN 07
              MOVE 07 TO EVENT
-*         WHEN 09
-*            MOVE 09 TO EVENT
+          WHEN 09
+             MOVE 09 TO EVENT
           WHEN 10
              MOVE 10 TO EVENT
           WHEN OTHER
@@ -644,6 +768,8 @@
                        MOVE 023 TO CONTROL-VALUE
                   WHEN 034
                        MOVE 024 TO CONTROL-VALUE
+                  WHEN 039
+                       MOVE 028 TO CONTROL-VALUE
                   WHEN 040
                        MOVE 029 TO CONTROL-VALUE
                   WHEN 041
@@ -666,8 +792,47 @@
         WHEN  999
               PERFORM 9004-EXP
       END-EVALUATE.
+ 8310-AUDIT-LOG.
+      EVALUATE EVENT
+          WHEN 06
+              MOVE "新增" TO WK-AUDIT-ACTION
+          WHEN 07
+              MOVE "修改" TO WK-AUDIT-ACTION
+          WHEN 09
+              MOVE "刪除" TO WK-AUDIT-ACTION
+          WHEN OTHER
+              MOVE SPACES TO WK-AUDIT-ACTION
+      END-EVALUATE
+      IF  WK-AUDIT-ACTION NOT = SPACES
+          MOVE  WSDATE-R            TO AUDIT-DATE
+          MOVE  WSTIME-R            TO AUDIT-TIME
+          MOVE  USER-NAME-L OF COMM-LNK1  TO AUDIT-USER
+          MOVE  CA05                TO AUDIT-VDR-CODE
+          MOVE  WK-AUDIT-ACTION     TO AUDIT-ACTION
+          MOVE  TERM-ID-L  OF COMM-LNK1   TO AUDIT-TERM-ID
+          MOVE  SPACES               TO AUDIT-OLD-VALUE
+          MOVE  SPACES               TO AUDIT-NEW-VALUE
+          IF  OLD-VDR-FOUND-SW  =  "Y"
+              STRING  OLD-VDR-NAME-C   DELIMITED BY SIZE
+                      OLD-VDR-CONTACT  DELIMITED BY SIZE
+                      OLD-VDR-TEL      DELIMITED BY SIZE
+                      OLD-VDR-STATUS   DELIMITED BY SIZE
+                      OLD-VDR-TAX-ID   DELIMITED BY SIZE
+                 INTO AUDIT-OLD-VALUE
+              END-STRING
+          END-IF
+          STRING  CA21   DELIMITED BY SIZE
+                  CA15   DELIMITED BY SIZE
+                  CA26   DELIMITED BY SIZE
+                  CA14   DELIMITED BY SIZE
+                  CA38   DELIMITED BY SIZE
+             INTO AUDIT-NEW-VALUE
+          END-STRING
+          WRITE AUDIT-REC
+      END-IF.
  9001-EXP.
-      MOVE        "處理正確 !"    TO      ERR-BUF.
+      MOVE        "處理正確 !"    TO      ERR-BUF
+      PERFORM     8310-AUDIT-LOG.
  9002-EXP.
  9003-EXP.
  9004-EXP.
