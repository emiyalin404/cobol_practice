@@ -4,7 +4,10 @@
        INPUT-OUTPUT SECTION. 
        FILE-CONTROL. 
            SELECT   STUDFL   ASSIGN   TO "D0441.DAT"
-                 ORGANIZATION   LINE  SEQUENTIAL.
+                 ORGANIZATION   INDEXED
+                 ACCESS MODE    SEQUENTIAL
+                 RECORD KEY     STUD-IDNO
+                 FILE STATUS    STUDFL-STATUS.
            SELECT   PRINTFL  ASSIGN   TO "PRINTERSCORE".
        DATA   DIVISION. 
        FILE   SECTION. 
@@ -27,6 +30,8 @@
            03 STUD-PHYS-SCOR PIC   9(3)V9.
            03 STUD-CHEM-CRED PIC   9.
            03 STUD-CHEM-SCOR PIC   9(3)V9.
+           03 STUD-HIST-CRED PIC   9.
+           03 STUD-HIST-SCOR PIC   9(3)V9.
        FD  PRINTFL
            LABEL RECORD   IS OMITTED
            DATA  RECORD   IS PRT-REC.
@@ -60,8 +65,14 @@
            03 STUD-CHEM-CRED PIC   9.
            03 FILLER         PIC   X.
            03 STUD-CHEM-SCOR PIC   9(3)V9.
+           03 FILLER         PIC   X.
+           03 STUD-HIST-CRED PIC   9.
+           03 FILLER         PIC   X.
+           03 STUD-HIST-SCOR PIC   9(3)V9.
            03 FILLER         PIC   X(3).
            03 DL-AVG         PIC   9(3)V9.
+           03 FILLER         PIC   X(2).
+           03 DL-GRADE       PIC   X.
        01  WORK-AREA.
            03 WK-CHI-SCOR    PIC   9(3)V9.
            03 WK-ENG-SCOR    PIC   9(3)V9.
@@ -72,6 +83,7 @@
            03 WK-AVG-SCOR    PIC   9(3)V9.
            03 WK-TOT-CRED    PIC   9(3).
        01  EOF-SW            PIC   X  VALUE "N".
+       01  STUDFL-STATUS     PIC   XX.
        PROCEDURE DIVISION.
        000-START.
            OPEN  INPUT STUDFL
@@ -94,18 +106,34 @@
               MULTIPLY  STUD-CHEM-CRED OF STUD-REC BY
                              STUD-CHEM-SCOR OF STUD-REC
                    GIVING   WK-CHEM-SCOR
+              MULTIPLY  STUD-HIST-CRED OF STUD-REC BY
+                             STUD-HIST-SCOR OF STUD-REC
+                   GIVING   WK-HIST-SCOR
              ADD STUD-CHI-CRED  OF STUD-REC
                  STUD-ENG-CRED  OF STUD-REC
                  STUD-MATH-CRED OF STUD-REC
                  STUD-PHYS-CRED OF STUD-REC
                  STUD-CHEM-CRED OF STUD-REC
+                 STUD-HIST-CRED OF STUD-REC
              TO  WK-TOT-CRED
              COMPUTE WK-AVG-SCOR ROUNDED=(WK-CHI-SCOR
              +WK-ENG-SCOR  +WK-MATH-SCOR +WK-PHYS-SCOR +
-             WK-CHEM-SCOR ) / WK-TOT-CRED
+             WK-CHEM-SCOR +WK-HIST-SCOR ) / WK-TOT-CRED
              MOVE   SPACES         TO PRT-REC
              MOVE   CORR  STUD-REC TO DL
              MOVE   WK-AVG-SCOR    TO DL-AVG
+             EVALUATE TRUE
+                WHEN  WK-AVG-SCOR  NOT <  90
+                      MOVE  "A"        TO DL-GRADE
+                WHEN  WK-AVG-SCOR  NOT <  80
+                      MOVE  "B"        TO DL-GRADE
+                WHEN  WK-AVG-SCOR  NOT <  70
+                      MOVE  "C"        TO DL-GRADE
+                WHEN  WK-AVG-SCOR  NOT <  60
+                      MOVE  "D"        TO DL-GRADE
+                WHEN  OTHER
+                      MOVE  "F"        TO DL-GRADE
+             END-EVALUATE
               WRITE PRT-REC  FROM  DL BEFORE  ADVANCING 1
              PERFORM   020-READ-STUDFL 
            END-PERFORM
