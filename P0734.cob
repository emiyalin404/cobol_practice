@@ -0,0 +1,222 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID. P0734.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT   GAMEFL    ASSIGN TO "D0733.DAT"
+                 ORGANIZATION   LINE SEQUENTIAL.
+           SELECT   HISTFL    ASSIGN TO "D0734.DAT"
+                 ORGANIZATION   LINE SEQUENTIAL.
+           SELECT   PRINTFL   ASSIGN TO "PRINT0734".
+           SELECT   SORTFL    ASSIGN TO RANDOM.
+       DATA   DIVISION.
+       FILE   SECTION.
+       FD  GAMEFL
+           DATA  RECORD   IS BAS-REC.
+       01  BAS-REC.
+           03 BAS-NO         PIC   X(4).
+           03 BAS-NAME       PIC   X(9).
+           03 BAS-B1         PIC   99.
+           03 BAS-B2         PIC   99.
+           03 BAS-B3         PIC   99.
+           03 BAS-HM         PIC   99.
+           03 BAS-AB         PIC   999.
+           03 BAS-BB         PIC   99.
+           03 BAS-RBI        PIC   99.
+       FD  HISTFL
+           DATA  RECORD   IS HIST-REC.
+       01  HIST-REC.
+           03 HIST-NO        PIC   X(4).
+           03 HIST-GAME      PIC   9(3).
+           03 HIST-NAME      PIC   X(9).
+           03 HIST-B1        PIC   99.
+           03 HIST-B2        PIC   99.
+           03 HIST-B3        PIC   99.
+           03 HIST-HM        PIC   99.
+           03 HIST-AB        PIC   999.
+           03 HIST-BB        PIC   99.
+           03 HIST-RBI       PIC   99.
+       FD  PRINTFL
+           DATA  RECORD   IS PRT-REC.
+       01  PRT-REC           PIC   X(100).
+       SD  SORTFL
+           DATA  RECORD   IS S-REC.
+       01  S-REC.
+           03 S-NO           PIC   X(4).
+           03 S-GAME         PIC   9(3).
+           03 S-NAME         PIC   X(9).
+           03 S-B1           PIC   99.
+           03 S-B2           PIC   99.
+           03 S-B3           PIC   99.
+           03 S-HM           PIC   99.
+           03 S-AB           PIC   999.
+           03 S-BB           PIC   99.
+           03 S-RBI          PIC   99.
+       WORKING-STORAGE SECTION.
+       01  HD-1.
+           03 FILLER         PIC   X(24)  VALUE
+                 "球員累計戰績表".
+       01  HD-2.
+           03 FILLER         PIC   X(10)  VALUE "號碼".
+           03 FILLER         PIC   X(10)  VALUE "姓名".
+           03 FILLER         PIC   X(10)  VALUE "出賽".
+           03 FILLER         PIC   X(10)  VALUE "打數".
+           03 FILLER         PIC   X(10)  VALUE "安打".
+           03 FILLER         PIC   X(10)  VALUE "打點".
+           03 FILLER         PIC   X(12)  VALUE "打擊率".
+           03 FILLER         PIC   X(12)  VALUE "全壘打率".
+       01  DL.
+           03 DL-NO          PIC   X(4).
+           03 FILLER         PIC   X(3).
+           03 DL-NAME        PIC   X(9).
+           03 FILLER         PIC   X(3).
+           03 DL-GAME        PIC   ZZ9.
+           03 FILLER         PIC   X(4).
+           03 DL-AB          PIC   ZZZ9.
+           03 FILLER         PIC   X(3).
+           03 DL-HIT         PIC   ZZZ9.
+           03 FILLER         PIC   X(3).
+           03 DL-RBI         PIC   ZZ9.
+           03 FILLER         PIC   X(4).
+           03 DL-AVG         PIC   ZZ9.
+           03 FILLER         PIC   X(4)   VALUE " %  ".
+           03 DL-HR-RATE     PIC   ZZ9.
+           03 FILLER         PIC   X(2)   VALUE " %".
+       01  WORK-AREA.
+           03 WK-TOT-HIT     PIC   9(5).
+           03 WK-AVG         PIC   99.
+           03 WK-HR-RATE     PIC   99.
+       01  MODE-SW           PIC   X.
+       01  GAME-NO           PIC   9(3).
+       01  EOF-SW            PIC   X  VALUE "N".
+       01  LOAD-EOF-SW       PIC   X  VALUE "N".
+       01  SORT-EOF-SW       PIC   X  VALUE "N".
+       01  1ST-SW            PIC   X  VALUE "Y".
+       01  SV-NO             PIC   X(4).
+       01  SV-NAME           PIC   X(9).
+       01  SUM-GAME          PIC   9(5).
+       01  SUM-AB            PIC   9(5).
+       01  SUM-HIT           PIC   9(5).
+       01  SUM-RBI           PIC   9(5).
+       01  SUM-HM            PIC   9(5).
+       PROCEDURE DIVISION.
+       000-START.
+           DISPLAY  "(A)登錄本場戰績  (R)列印累計戰績 : "
+              WITH NO ADVANCING
+           ACCEPT   MODE-SW
+           IF  MODE-SW = "A"  OR  MODE-SW = "a"
+               PERFORM  100-APPEND-GAME
+           ELSE
+               PERFORM  200-PRINT-SEASON
+           END-IF
+           STOP  RUN.
+       100-APPEND-GAME.
+           DISPLAY  "比賽場次編號 : " WITH NO ADVANCING
+           ACCEPT   GAME-NO
+           OPEN  INPUT GAMEFL
+           OPEN  EXTEND   HISTFL
+           PERFORM  110-READ-GAMEFL
+           PERFORM  UNTIL EOF-SW = "Y"
+              MOVE  BAS-NO      TO HIST-NO
+              MOVE  GAME-NO     TO HIST-GAME
+              MOVE  BAS-NAME    TO HIST-NAME
+              MOVE  BAS-B1      TO HIST-B1
+              MOVE  BAS-B2      TO HIST-B2
+              MOVE  BAS-B3      TO HIST-B3
+              MOVE  BAS-HM      TO HIST-HM
+              MOVE  BAS-AB      TO HIST-AB
+              MOVE  BAS-BB      TO HIST-BB
+              MOVE  BAS-RBI     TO HIST-RBI
+              WRITE HIST-REC
+              PERFORM  110-READ-GAMEFL
+           END-PERFORM
+           CLOSE GAMEFL   HISTFL
+           DISPLAY  "本場戰績登錄完成".
+       110-READ-GAMEFL.
+           READ  GAMEFL   AT END
+              MOVE  "Y"   TO EOF-SW
+           END-READ.
+       200-PRINT-SEASON.
+           SORT  SORTFL
+                 ON ASCENDING   KEY   S-NO
+                 ON ASCENDING   KEY   S-GAME
+                 INPUT PROCEDURE   210-LOAD-HIST
+                 OUTPUT   PROCEDURE   220-WRITE-REPORT.
+       210-LOAD-HIST SECTION.
+       211-LOAD-RTN.
+           OPEN  INPUT HISTFL
+           READ  HISTFL   AT END
+                 MOVE  "Y"   TO LOAD-EOF-SW
+           END-READ
+           PERFORM  UNTIL LOAD-EOF-SW = "Y"
+              MOVE  HIST-NO    TO S-NO
+              MOVE  HIST-GAME  TO S-GAME
+              MOVE  HIST-NAME  TO S-NAME
+              MOVE  HIST-B1    TO S-B1
+              MOVE  HIST-B2    TO S-B2
+              MOVE  HIST-B3    TO S-B3
+              MOVE  HIST-HM    TO S-HM
+              MOVE  HIST-AB    TO S-AB
+              MOVE  HIST-BB    TO S-BB
+              MOVE  HIST-RBI   TO S-RBI
+              RELEASE  S-REC
+              READ  HISTFL   AT END
+                 MOVE  "Y"   TO LOAD-EOF-SW
+              END-READ
+           END-PERFORM
+           CLOSE HISTFL.
+       220-WRITE-REPORT SECTION.
+       221-WRITE-RTN.
+           OPEN  OUTPUT   PRINTFL
+           WRITE PRT-REC  FROM  HD-1   AFTER PAGE
+           WRITE PRT-REC  FROM  HD-2   AFTER 2 LINES
+           RETURN   SORTFL   AT END
+                    MOVE  "Y"   TO SORT-EOF-SW
+           END-RETURN
+           PERFORM  UNTIL SORT-EOF-SW = "Y"
+              IF  1ST-SW = "Y"
+                  MOVE  "N"    TO 1ST-SW
+                  MOVE  S-NO   TO SV-NO
+                  MOVE  S-NAME TO SV-NAME
+                  MOVE  0      TO SUM-GAME SUM-AB SUM-HIT SUM-RBI
+                                  SUM-HM
+              ELSE
+                  IF  S-NO  NOT = SV-NO
+                      PERFORM  230-WRITE-CUM
+                      MOVE  S-NO   TO SV-NO
+                      MOVE  S-NAME TO SV-NAME
+                      MOVE  0      TO SUM-GAME SUM-AB SUM-HIT SUM-RBI
+                                  SUM-HM
+                  END-IF
+              END-IF
+              ADD   1       TO SUM-GAME
+              ADD   S-AB    TO SUM-AB
+              ADD   S-RBI   TO SUM-RBI
+              ADD   S-B1  S-B2  S-B3  S-HM  TO SUM-HIT
+              ADD   S-HM    TO SUM-HM
+              RETURN   SORTFL   AT END
+                       MOVE  "Y"   TO SORT-EOF-SW
+              END-RETURN
+           END-PERFORM
+           IF  SUM-GAME  >  0
+               PERFORM  230-WRITE-CUM
+           END-IF
+           CLOSE PRINTFL.
+       230-WRITE-CUM.
+           IF  SUM-AB  >  0
+               COMPUTE  WK-AVG ROUNDED = SUM-HIT / SUM-AB * 100
+               COMPUTE  WK-HR-RATE ROUNDED = SUM-HM / SUM-AB * 100
+           ELSE
+               MOVE  0  TO WK-AVG
+               MOVE  0  TO WK-HR-RATE
+           END-IF
+           MOVE  SPACES   TO PRT-REC
+           MOVE  SV-NO    TO DL-NO
+           MOVE  SV-NAME  TO DL-NAME
+           MOVE  SUM-GAME TO DL-GAME
+           MOVE  SUM-AB   TO DL-AB
+           MOVE  SUM-HIT  TO DL-HIT
+           MOVE  SUM-RBI  TO DL-RBI
+           MOVE  WK-AVG   TO DL-AVG
+           MOVE  WK-HR-RATE TO DL-HR-RATE
+           WRITE PRT-REC  FROM  DL  AFTER 1  LINES.
