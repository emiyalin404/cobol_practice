@@ -4,8 +4,18 @@
        INPUT-OUTPUT SECTION. 
        FILE-CONTROL. 
            SELECT   INSFL   ASSIGN TO "D0872.DAT"
-              ORGANIZATION   LINE  SEQUENTIAL.
+              ORGANIZATION   INDEXED
+              ACCESS MODE    SEQUENTIAL
+              RECORD KEY     INS-CODE
+              FILE STATUS    INSFL-STATUS.
            SELECT   PRTFL  ASSIGN TO   PRINT "PRINTER21".
+           SELECT   VALFL  ASSIGN TO "VALID0872".
+           SELECT   PREVFL ASSIGN TO "PREV0872"
+              ORGANIZATION   LINE SEQUENTIAL
+              FILE STATUS    PREVFL-STATUS.
+           SELECT   CURRFL ASSIGN TO "CURR0872"
+              ORGANIZATION   LINE SEQUENTIAL.
+           SELECT   CMPFL  ASSIGN TO "COMPARE0872".
        DATA   DIVISION. 
        FILE   SECTION. 
        FD  INSFL 
@@ -16,10 +26,27 @@
            03 INS-SEX        PIC X.
            03 INS-M          PIC X.
            03 INS-F          PIC 9.
+           03 INS-SMOKE      PIC X.
            03 INS-COVERAGE   PIC 9(7).
-       FD  PRTFL 
+       FD  PRTFL
            DATA  RECORD   IS PRT-REC.
        01  PRT-REC           PIC X(80).
+       FD  VALFL
+           DATA  RECORD   IS VAL-REC.
+       01  VAL-REC           PIC X(80).
+       FD  PREVFL
+           DATA  RECORD   IS PREV-REC.
+       01  PREV-REC.
+           03 PREV-CODE      PIC 9(5).
+           03 PREV-PREMIUM   PIC 9(6).
+       FD  CURRFL
+           DATA  RECORD   IS CURR-REC.
+       01  CURR-REC.
+           03 CURR-CODE      PIC 9(5).
+           03 CURR-PREMIUM   PIC 9(6).
+       FD  CMPFL
+           DATA  RECORD   IS CMP-REC.
+       01  CMP-REC           PIC X(80).
        WORKING-STORAGE SECTION. 
        01  HD-1.
            03 FILLER         PIC X(20)  VALUE "   <<<<<  ".
@@ -30,7 +57,7 @@
            03 FILLER         PIC X(21)  VALUE "   CODE   AGE   SEX".
            03 FILLER         PIC X(19)  VALUE "WED   LOAD  COVERAG".
            03 FILLER         PIC X(20)  VALUE "E     POINT RATE  ".
-           03 FILLER         PIC X(20)  VALUE "  PREMIUM         ".
+           03 FILLER         PIC X(20)  VALUE "  PREMIUM   SMOKE  ".
        01  DL.
            03 FILLER         PIC XXX.
            03 DL-CODE        PIC X(5).
@@ -50,21 +77,73 @@
            03 DL-RATE        PIC X(5).
            03 FILLER         PIC XXX.
            03 DL-PREMIUM     PIC $,$$$,$$$.
+           03 FILLER         PIC X(4).
+           03 DL-SMOKE       PIC X.
        01  EOF-SW            PIC X VALUE "N".
        01  POINT-CNT         PIC 99.
        01  POINT-WK          PIC 99.
        01  RATE-WK           PIC 9V99999.
        01  PREMIUM-CNT       PIC 9(6).
+       01  INSFL-STATUS      PIC XX.
+       01  VAL-HD-1.
+           03 FILLER         PIC X(30)  VALUE
+                 "  INSURANCE VALIDATION REPORT".
+       01  VAL-DL.
+           03 VAL-CODE       PIC X(5).
+           03 FILLER         PIC X(3).
+           03 VAL-MSG        PIC X(40).
+       01  VAL-TOT.
+           03 FILLER         PIC X(20)  VALUE "ERRORS FOUND : ".
+           03 VAL-TOT-CNT    PIC ZZ9.
+       01  VAL-ERR-CNT       PIC 9(3)   VALUE 0.
+       01  VAL-EOF-SW        PIC X      VALUE "N".
+       01  CMP-HD-1.
+           03 FILLER         PIC X(30)  VALUE
+                 "  RENEWAL PREMIUM COMPARISON".
+       01  CMP-DL.
+           03 CMP-CODE       PIC X(5).
+           03 FILLER         PIC X(3).
+           03 CMP-OLD        PIC ZZZ,ZZ9.
+           03 FILLER         PIC X(2).
+           03 CMP-NEW        PIC ZZZ,ZZ9.
+           03 FILLER         PIC X(2).
+           03 CMP-DIFF       PIC -ZZZ,ZZ9.
+           03 FILLER         PIC X(2).
+           03 CMP-MSG        PIC X(15).
+       01  PREVFL-STATUS     PIC XX.
+       01  PREV-EOF-SW       PIC X      VALUE "N".
+       01  RUNLOG-JOB        PIC X(8)   VALUE "P0872".
+       01  RUNLOG-ACTION     PIC X.
+       01  RUNLOG-READ-CNT   PIC 9(7)   VALUE 0.
+       01  RUNLOG-WRITE-CNT  PIC 9(7)   VALUE 0.
+       01  RUNLOG-STATUS     PIC X      VALUE "N".
 
        PROCEDURE DIVISION .
        000-START.
+           MOVE  "S"   TO RUNLOG-ACTION
+           CALL  "P0900"  USING  RUNLOG-JOB       RUNLOG-ACTION
+                                 RUNLOG-READ-CNT   RUNLOG-WRITE-CNT
+                                 RUNLOG-STATUS
            MOVE  0  TO POINT-CNT
+           OPEN  INPUT INSFL OUTPUT   VALFL
+           PERFORM  010-VALIDATE-INSFL
+           CLOSE INSFL   VALFL
            OPEN  INPUT INSFL OUTPUT   PRTFL
            PERFORM  020-WRITE-HD
+           OPEN  OUTPUT   CURRFL
+           OPEN  OUTPUT   CMPFL
+           WRITE CMP-REC  FROM  CMP-HD-1  AFTER PAGE
+           OPEN  INPUT    PREVFL
+           IF  PREVFL-STATUS  NOT =  "00"
+               MOVE  "Y"   TO PREV-EOF-SW
+           ELSE
+               PERFORM  060-READ-PREV
+           END-IF
            READ  INSFL AT END
                  MOVE  "Y"   TO EOF-SW
            END-READ
            PERFORM  UNTIL EOF-SW = "Y"
+              ADD   1  TO RUNLOG-READ-CNT
               IF INS-AGE < 20
                  ADD 2    TO POINT-CNT
              ELSE
@@ -96,6 +175,9 @@
               ELSE
                  ADD   5  TO POINT-CNT
               END-IF
+              IF INS-SMOKE = "Y"
+                 ADD   4  TO POINT-CNT
+              END-IF
               COMPUTE  POINT-WK ROUNDED = INS-F * 0.5
               IF POINT-WK > 3
                  MOVE  3  TO POINT-WK
@@ -140,6 +222,10 @@
               END-IF
 
               COMPUTE   PREMIUM-CNT = INS-COVERAGE * RATE-WK
+              MOVE   INS-CODE       TO CURR-CODE
+              MOVE   PREMIUM-CNT    TO CURR-PREMIUM
+              WRITE  CURR-REC
+              PERFORM   050-MATCH-PREV
               MOVE   INS-CODE       TO DL-CODE
               MOVE   INS-AGE        TO DL-AGE
               MOVE   INS-SEX        TO DL-SEX
@@ -147,15 +233,96 @@
               MOVE   INS-F          TO DL-F
               MOVE   INS-COVERAGE   TO DL-COV
               MOVE   PREMIUM-CNT    TO DL-PREMIUM
+              MOVE   INS-SMOKE      TO DL-SMOKE
               MOVE   POINT-CNT      TO DL-POINT
               WRITE  PRT-REC  FROM  DL AFTER 1  LINES
+              ADD    1              TO RUNLOG-WRITE-CNT
               MOVE   0  TO POINT-CNT
               READ   INSFL AT END
                  MOVE  "Y"   TO EOF-SW
               END-READ
            END-PERFORM
-           CLOSE  INSFL PRTFL
+           PERFORM   070-FLUSH-PREV
+           CLOSE  INSFL PRTFL CURRFL CMPFL PREVFL
+           MOVE  "E"   TO RUNLOG-ACTION
+           CALL  "P0900"  USING  RUNLOG-JOB       RUNLOG-ACTION
+                                 RUNLOG-READ-CNT   RUNLOG-WRITE-CNT
+                                 RUNLOG-STATUS
            STOP   RUN.
+       050-MATCH-PREV.
+           PERFORM  UNTIL PREV-EOF-SW = "Y"
+                       OR  PREV-CODE NOT < INS-CODE
+              MOVE  PREV-CODE  TO CMP-CODE
+              MOVE  PREV-PREMIUM  TO CMP-OLD
+              MOVE  ZERO       TO CMP-NEW
+              MOVE  ZERO       TO CMP-DIFF
+              MOVE  "POLICY REMOVED"  TO CMP-MSG
+              WRITE CMP-REC  FROM  CMP-DL  AFTER 1  LINES
+              PERFORM  060-READ-PREV
+           END-PERFORM
+           IF  PREV-EOF-SW = "Y"  OR  PREV-CODE  >  INS-CODE
+               MOVE  INS-CODE      TO CMP-CODE
+               MOVE  ZERO          TO CMP-OLD
+               MOVE  PREMIUM-CNT   TO CMP-NEW
+               MOVE  ZERO          TO CMP-DIFF
+               MOVE  "NEW POLICY"     TO CMP-MSG
+               WRITE CMP-REC  FROM  CMP-DL  AFTER 1  LINES
+           ELSE
+               MOVE  INS-CODE       TO CMP-CODE
+               MOVE  PREV-PREMIUM   TO CMP-OLD
+               MOVE  PREMIUM-CNT    TO CMP-NEW
+               COMPUTE  CMP-DIFF = PREMIUM-CNT - PREV-PREMIUM
+               MOVE  SPACES         TO CMP-MSG
+               WRITE CMP-REC  FROM  CMP-DL  AFTER 1  LINES
+               PERFORM  060-READ-PREV
+           END-IF.
+       060-READ-PREV.
+           READ  PREVFL  AT END
+              MOVE  "Y"   TO PREV-EOF-SW
+           END-READ.
+       070-FLUSH-PREV.
+           PERFORM  UNTIL PREV-EOF-SW = "Y"
+              MOVE  PREV-CODE      TO CMP-CODE
+              MOVE  PREV-PREMIUM   TO CMP-OLD
+              MOVE  ZERO           TO CMP-NEW
+              MOVE  ZERO           TO CMP-DIFF
+              MOVE  "POLICY REMOVED"  TO CMP-MSG
+              WRITE CMP-REC  FROM  CMP-DL  AFTER 1  LINES
+              PERFORM  060-READ-PREV
+           END-PERFORM.
+       010-VALIDATE-INSFL.
+           WRITE VAL-REC  FROM  VAL-HD-1  AFTER PAGE
+           READ  INSFL  AT END
+              MOVE  "Y"   TO VAL-EOF-SW
+           END-READ
+           PERFORM  UNTIL VAL-EOF-SW = "Y"
+              MOVE  INS-CODE  TO VAL-CODE
+              IF  INS-AGE  <  18
+                  ADD  1  TO VAL-ERR-CNT
+                  MOVE  "AGE BELOW MINIMUM"  TO VAL-MSG
+                  WRITE VAL-REC  FROM  VAL-DL  AFTER 1  LINES
+              END-IF
+              IF  INS-AGE  >  95
+                  ADD  1  TO VAL-ERR-CNT
+                  MOVE  "AGE ABOVE MAXIMUM"  TO VAL-MSG
+                  WRITE VAL-REC  FROM  VAL-DL  AFTER 1  LINES
+              END-IF
+              IF  INS-COVERAGE  =  0
+                  ADD  1  TO VAL-ERR-CNT
+                  MOVE  "ZERO COVERAGE"      TO VAL-MSG
+                  WRITE VAL-REC  FROM  VAL-DL  AFTER 1  LINES
+              END-IF
+              IF  INS-COVERAGE  >  5000000
+                  ADD  1  TO VAL-ERR-CNT
+                  MOVE  "COVERAGE EXCEEDS MAXIMUM"  TO VAL-MSG
+                  WRITE VAL-REC  FROM  VAL-DL  AFTER 1  LINES
+              END-IF
+              READ  INSFL  AT END
+                 MOVE  "Y"   TO VAL-EOF-SW
+              END-READ
+           END-PERFORM
+           MOVE  VAL-ERR-CNT  TO VAL-TOT-CNT
+           WRITE VAL-REC  FROM  VAL-TOT  AFTER 2  LINES.
        020-WRITE-HD.
            WRITE PRT-REC  FROM  HD-1  AFTER PAGE.
            WRITE PRT-REC  FROM  HD-2  AFTER 2  LINES.
