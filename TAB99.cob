@@ -1,26 +1,46 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TAB99.
-       ENVIRONMENT DIVISION. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT   PRTFL   ASSIGN TO   PRINT "PRINTER99".
        DATA DIVISION.
-       WORKING-STORAGE SECTION. 
-       77 DA1 PIC 99.
-       77 DA2 PIC 99.
-       77 DA3 PIC 99.
-       77 DA4 PIC Z9.
-       77 DA5 PIC Z9.
-       77 DA6 PIC Z9.
+       FILE SECTION.
+       FD  PRTFL
+           DATA  RECORD   IS PRT-REC.
+       01  PRT-REC           PIC X(100).
+       WORKING-STORAGE SECTION.
+       01  HD-1.
+           05 FILLER         PIC X(30).
+           05 FILLER         PIC X(20)   VALUE "九 九 乘 法 表".
+       01  HD-2               PIC X(80)  VALUE ALL "-".
+       77  DA1 PIC 99.
+       77  DA2 PIC 99.
+       77  DA3 PIC 99.
+       01  PRT-LINE           PIC X(100).
+       01  PRT-COL            PIC 9(3)  VALUE 1.
 
        PROCEDURE DIVISION.
-       P.  PERFORM A
+       P.  OPEN  OUTPUT PRTFL
+           WRITE PRT-REC  FROM HD-1  AFTER  1 LINES
+           WRITE PRT-REC  FROM HD-2  AFTER  1 LINES
+           MOVE  SPACES   TO PRT-LINE
+           PERFORM A
            VARYING DA1 FROM 1 BY 1 UNTIL DA1 > 9
            AFTER DA2 FROM 1 BY 1 UNTIL DA2 > DA1.
+           CLOSE PRTFL
            STOP RUN.
-       A.  COMPUTE DA3 = DA1 * DA2.
-           MOVE DA3 TO DA4.
-           MOVE DA1 TO DA5.
-           MOVE DA2 TO DA6.
+       A.  COMPUTE DA3 = DA1 * DA2
+           STRING DA2 DELIMITED BY SIZE
+                  "*" DELIMITED BY SIZE
+                  DA1 DELIMITED BY SIZE
+                  "=" DELIMITED BY SIZE
+                  DA3 DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  INTO PRT-LINE (PRT-COL:)
+           ADD  10 TO PRT-COL
            IF DA1 = DA2
-           DISPLAY DA6 '*' DA5 '=' DA4 ' '
-           ELSE
-           DISPLAY DA6 '*' DA5 '='DA4 ' 'WITH NO ADVANCING
+              WRITE PRT-REC  FROM PRT-LINE  AFTER 1 LINES
+              MOVE  SPACES   TO PRT-LINE
+              MOVE  1        TO PRT-COL
            END-IF.
