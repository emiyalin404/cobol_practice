@@ -0,0 +1,84 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID. P0882.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT   TMPFL   ASSIGN   TO "D0882.DAT"
+              ORGANIZATION   LINE   SEQUENTIAL.
+           SELECT   PRINFL  ASSIGN   TO   PRINT "PRINTER882".
+       DATA   DIVISION.
+       FILE   SECTION.
+       FD  TMPFL
+           DATA  RECORD   IS TMP-REC.
+       01  TMP-REC.
+           03 TMP-TIME        PIC 9(4).
+           03 TMP-CEL         PIC S999V9   SIGN LEADING SEPARATE.
+       FD  PRINFL
+           DATA  RECORD   IS PRT-REC.
+       01  PRT-REC            PIC X(100).
+       WORKING-STORAGE SECTION.
+       01  HD-1.
+           03 FILLER          PIC X(30)  VALUE
+              "  <<< 冷 藏 溫 度 監".
+           03 FILLER          PIC X(20)  VALUE
+              " 控 記 錄 表 >>>".
+       01  HD-2                PIC X(50)  VALUE
+           "時 間   攝 氏     華 氏     警 示".
+       01  HD-3                PIC X(80)  VALUE  ALL "=".
+       01  DL.
+           03 DL-TIME          PIC 9999.
+           03 FILLER           PIC X(4).
+           03 DL-CEL           PIC -ZZ9.9.
+           03 FILLER           PIC X(4).
+           03 DL-FAH           PIC -ZZ9.9.
+           03 FILLER           PIC X(4).
+           03 DL-FLAG           PIC X(12).
+       01  TOT-1.
+           03 FILLER           PIC X(17)  VALUE "讀 數 筆 數 :".
+           03 TOT-CNT          PIC ZZ9.
+           03 FILLER           PIC X(3).
+           03 FILLER           PIC X(17)  VALUE "異 常 筆 數 :".
+           03 TOT-EXCP         PIC ZZ9.
+       01  EOF-SW              PIC X  VALUE "N".
+       01  WK-FAH              PIC S9(3)V9.
+       01  RANGE-LOW           PIC S9(3)V9  VALUE  +2.0.
+       01  RANGE-HIGH          PIC S9(3)V9  VALUE  +8.0.
+       01  CNT-AREA.
+           03 CNT-READ         PIC 9(3)  VALUE 0.
+           03 CNT-EXCP         PIC 9(3)  VALUE 0.
+       PROCEDURE DIVISION.
+       000-START.
+           OPEN  INPUT TMPFL  OUTPUT PRINFL
+           WRITE PRT-REC  FROM  HD-1  AFTER  1 LINES
+           WRITE PRT-REC  FROM  HD-2  AFTER  2 LINES
+           WRITE PRT-REC  FROM  HD-3  AFTER  1 LINES
+           READ  TMPFL  AT END
+                 MOVE  "Y"   TO EOF-SW
+           END-READ
+           PERFORM  UNTIL EOF-SW = "Y"
+                 PERFORM  010-CONVERT-TEMP
+                 PERFORM  020-PRINT-DETAIL
+                 READ  TMPFL  AT END
+                       MOVE  "Y"  TO EOF-SW
+                 END-READ
+           END-PERFORM
+           WRITE PRT-REC  FROM  HD-3  AFTER  1 LINES
+           MOVE  CNT-READ    TO TOT-CNT
+           MOVE  CNT-EXCP    TO TOT-EXCP
+           WRITE PRT-REC  FROM  TOT-1  AFTER  1 LINES
+           CLOSE TMPFL  PRINFL
+           STOP  RUN.
+       010-CONVERT-TEMP.
+           COMPUTE  WK-FAH  ROUNDED = (9 / 5) * TMP-CEL + 32
+           ADD   1   TO CNT-READ
+           IF  TMP-CEL  <  RANGE-LOW  OR  TMP-CEL  >  RANGE-HIGH
+               MOVE  "超出範圍"   TO DL-FLAG
+               ADD   1            TO CNT-EXCP
+           ELSE
+               MOVE  SPACES       TO DL-FLAG
+           END-IF.
+       020-PRINT-DETAIL.
+           MOVE  TMP-TIME  TO DL-TIME
+           MOVE  TMP-CEL   TO DL-CEL
+           MOVE  WK-FAH    TO DL-FAH
+           WRITE PRT-REC  FROM  DL  AFTER  1 LINES.
