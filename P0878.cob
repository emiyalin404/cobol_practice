@@ -0,0 +1,88 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID. P0878.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT   VDRFL   ASSIGN   TO "D100VDR.DAT"
+              ORGANIZATION   INDEXED
+              ACCESS MODE    SEQUENTIAL
+              RECORD KEY     VDR-CODE
+              FILE STATUS    VDRFL-STATUS.
+           SELECT   DUPFL   ASSIGN   TO  "DUP0878".
+       DATA   DIVISION.
+       FILE SECTION.
+       FD  VDRFL
+           DATA  RECORD   IS VDR-REC.
+       01  VDR-REC.
+           03 VDR-CODE          PIC X(4).
+           03 VDR-SNAME-C       PIC X(10).
+           03 VDR-NAME-C        PIC X(40).
+           03 VDR-AREA          PIC X(2).
+           03 VDR-CONTACT       PIC X(30).
+           03 VDR-TEL           PIC X(20).
+           03 VDR-TAX-ID        PIC X(10).
+           03 VDR-STATUS        PIC X(1).
+           03 VDR-DEL-FLAG      PIC X(1).
+           03 VDR-REBATE-FLAG   PIC X(1).
+       FD  DUPFL
+           LABEL RECORD   IS OMITTED
+           DATA  RECORD   IS DUP-REC.
+       01  DUP-REC              PIC X(60).
+       WORKING-STORAGE SECTION.
+       01  DUP-HD-1             PIC X(30) VALUE
+           "統一編號重複廠商清單".
+       01  DUP-DL.
+           03 DUP-DL-TAXID      PIC X(10).
+           03 FILLER            PIC X(3).
+           03 DUP-DL-CODE1      PIC X(4).
+           03 FILLER            PIC X(3).
+           03 DUP-DL-CODE2      PIC X(4).
+       01  EOF-SW               PIC X  VALUE  "N".
+       01  VDRFL-STATUS         PIC XX.
+       01  DUP-CNT              PIC 9(3)  VALUE 0.
+       01  TAXID-TAB-AREA.
+           03 TAXID-CNT         PIC 9(3)  VALUE 0.
+           03 TAXID-ENT  OCCURS 200 TIMES.
+              05 TAXID-VAL      PIC X(10).
+              05 TAXID-CODE     PIC X(4).
+       01  TAXID-IDX            PIC 9(3).
+       01  TAXID-FOUND-SW       PIC X     VALUE "N".
+       PROCEDURE DIVISION .
+       000-START.
+           OPEN  INPUT VDRFL  OUTPUT  DUPFL
+           WRITE DUP-REC  FROM  DUP-HD-1
+           READ  VDRFL  NEXT  AT END
+                 MOVE  "Y"   TO EOF-SW
+           END-READ
+           PERFORM  UNTIL EOF-SW = "Y"
+                 IF  VDR-TAX-ID  NOT =  SPACES
+                     PERFORM  010-CHK-TAXID
+                 END-IF
+                 READ  VDRFL  NEXT  AT END
+                       MOVE  "Y"  TO EOF-SW
+                 END-READ
+           END-PERFORM
+           IF  DUP-CNT  =  0
+               MOVE  "(無重複統一編號)"  TO DUP-REC
+               WRITE DUP-REC
+           END-IF
+           CLOSE VDRFL DUPFL
+           STOP  RUN.
+       010-CHK-TAXID.
+           MOVE  "N"  TO TAXID-FOUND-SW
+           PERFORM  VARYING  TAXID-IDX  FROM 1  BY 1
+                    UNTIL  TAXID-IDX  >  TAXID-CNT
+              IF  VDR-TAX-ID  =  TAXID-VAL(TAXID-IDX)
+                  MOVE  "Y"   TO TAXID-FOUND-SW
+                  ADD    1    TO DUP-CNT
+                  MOVE  VDR-TAX-ID          TO DUP-DL-TAXID
+                  MOVE  TAXID-CODE(TAXID-IDX) TO DUP-DL-CODE1
+                  MOVE  VDR-CODE            TO DUP-DL-CODE2
+                  WRITE DUP-REC  FROM  DUP-DL
+              END-IF
+           END-PERFORM
+           IF  TAXID-FOUND-SW  =  "N"  AND  TAXID-CNT  <  200
+               ADD   1                TO TAXID-CNT
+               MOVE  VDR-TAX-ID       TO TAXID-VAL(TAXID-CNT)
+               MOVE  VDR-CODE         TO TAXID-CODE(TAXID-CNT)
+           END-IF.
