@@ -6,6 +6,7 @@
            SELECT   BASFL ASSIGN   TO "D0733.DAT"
            ORGANIZATION   LINE  SEQUENTIAL.
            SELECT   PRTFL ASSIGN   TO PRINT "PRINTER11".
+           SELECT   SORTFL ASSIGN   TO RANDOM.
        DATA   DIVISION. 
        FILE SECTION. 
        FD  BASFL
@@ -19,10 +20,28 @@
            03 BAS-B3         PIC 99.
            03 BAS-HM         PIC 99.
            03 BAS-AB         PIC 999.
-       FD  PRTFL 
+           03 BAS-BB         PIC 99.
+           03 BAS-RBI        PIC 99.
+       FD  PRTFL
            LABEL RECORD   IS OMITTED
            DATA  RECORD   IS PRT-REC.
-       01  PRT-REC           PIC X(90).
+       01  PRT-REC           PIC X(132).
+       SD  SORTFL
+           DATA  RECORD   IS S-REC.
+       01  S-REC.
+           03 S-NO           PIC X(4).
+           03 S-NAME         PIC X(9).
+           03 S-B1           PIC 99.
+           03 S-B2           PIC 99.
+           03 S-B3           PIC 99.
+           03 S-HM           PIC 99.
+           03 S-AB           PIC 999.
+           03 S-B-RATE       PIC 99.
+           03 S-HM-RATE      PIC 99.
+           03 S-RBI          PIC 99.
+           03 S-OBP          PIC 99.
+           03 S-SLG          PIC 999.
+           03 S-OPS          PIC 9(4).
        WORKING-STORAGE SECTION. 
        01  ET-2.
            03 FILLER         PIC X    VALUE X"7E".
@@ -38,14 +57,22 @@
            03 FILLER         PIC X(30) VALUE "一壘   二壘  三壘".
            03 FILLER         PIC X(12) VALUE SPACES.
            03 FILLER         PIC X(20) VALUE "平 均   全 壘  ".
+           03 FILLER         PIC X(34) VALUE
+                 "打點 上壘率 長打率  OPS".
        01  HD-3.
+           03 FILLER         PIC X(8)  VALUE "排名".
            03 FILLER         PIC X(20) VALUE "號碼   姓  名".
            03 FILLER         PIC X(26) VALUE "安打   安打  安打".
            03 FILLER         PIC X(22) VALUE "全壘打 打擊數".
            03 FILLER         PIC X(24) VALUE "打擊率   打擊率".
+           03 FILLER         PIC X(24) VALUE
+                 "RBI    OBP    SLG".
+           03 FILLER         PIC X(8)  VALUE "  OPS".
        01  HD-4.
-           03 FILLER         PIC X(71) VALUE ALL  "=".
+           03 FILLER         PIC X(116) VALUE ALL  "=".
        01  DL.
+           03 DL-RANK        PIC ZZ9.
+           03 FILLER         PIC X(5).
            03 DL-NO          PIC X(4).
            03 FILLER         PIC X(3).
            03 DL-NAME        PIC X(9).
@@ -64,18 +91,48 @@
            03 FILLER         PIC X(6)  VALUE " %   ".
            03 DL-HM-RATE     PIC ZZ9.
            03 FILLER         PIC XX    VALUE " %".
+           03 FILLER         PIC X(4).
+           03 DL-RBI         PIC Z9.
+           03 FILLER         PIC X(4).
+           03 DL-OBP         PIC ZZ9.
+           03 FILLER         PIC X(3)  VALUE " % ".
+           03 DL-SLG         PIC ZZ9.
+           03 FILLER         PIC X     VALUE "%".
+           03 FILLER         PIC X(3).
+           03 DL-OPS         PIC ZZZ9.
        01  EOF-SW            PIC X   VALUE "N".
        01  B-RATE-WK         PIC 99.
        01  H-RATE-WK         PIC 99.
+       01  OBP-WK            PIC 99.
+       01  SLG-WK            PIC 999.
+       01  OPS-WK            PIC 9(4).
+       01  TB-WK             PIC 999.
+       01  PA-WK             PIC 999.
+       01  RANK-CNT          PIC 999    VALUE 0.
+       01  SORT-EOF-SW       PIC X      VALUE "N".
+       01  RUNLOG-JOB        PIC X(8)   VALUE "P0733".
+       01  RUNLOG-ACTION     PIC X.
+       01  RUNLOG-READ-CNT   PIC 9(7)   VALUE 0.
+       01  RUNLOG-WRITE-CNT  PIC 9(7)   VALUE 0.
+       01  RUNLOG-STATUS     PIC X      VALUE "N".
        PROCEDURE DIVISION.
        000-START.
-           OPEN  INPUT BASFL OUTPUT   PRTFL
-      *    WRITE PRT-REC  FROM  ET-2
-           WRITE PRT-REC  FROM  HD-1
-      *    WRITE PRT-REC  FROM  ET-1
-           WRITE PRT-REC  FROM  HD-2
-           WRITE PRT-REC  FROM  HD-3
-           WRITE PRT-REC  FROM  HD-4
+           MOVE  "S"   TO RUNLOG-ACTION
+           CALL  "P0900"  USING  RUNLOG-JOB       RUNLOG-ACTION
+                                 RUNLOG-READ-CNT   RUNLOG-WRITE-CNT
+                                 RUNLOG-STATUS
+           SORT  SORTFL
+                 ON DESCENDING  KEY   S-B-RATE
+                 INPUT PROCEDURE   010-LOAD-RTN
+                 OUTPUT   PROCEDURE   020-WRITE-REPORT
+           MOVE  "E"   TO RUNLOG-ACTION
+           CALL  "P0900"  USING  RUNLOG-JOB       RUNLOG-ACTION
+                                 RUNLOG-READ-CNT   RUNLOG-WRITE-CNT
+                                 RUNLOG-STATUS
+           STOP   RUN.
+       010-LOAD-RTN SECTION.
+       011-LOAD-RTN.
+           OPEN  INPUT BASFL
            READ  BASFL AT END
               MOVE  "Y"   TO EOF-SW
            END-READ
@@ -83,22 +140,68 @@
               COMPUTE  B-RATE-WK ROUNDED = ( BAS-B1 + BAS-B2 + BAS-B3
                                         + BAS-HM ) / BAS-AB * 100
               COMPUTE  H-RATE-WK   ROUNDED = BAS-HM / BAS-AB * 100
-              MOVE BAS-NO          TO DL-NO
-              MOVE BAS-NAME        TO DL-NAME
-              MOVE BAS-B1          TO DL-B1
-              MOVE BAS-B2          TO DL-B2
-              MOVE BAS-B3          TO DL-B3
-              MOVE BAS-HM          TO DL-HM
-              MOVE BAS-AB          TO DL-AB
-              MOVE B-RATE-WK       TO DL-B-RATE
-              MOVE H-RATE-WK       TO DL-HM-RATE
-              WRITE PRT-REC  FROM  DL
+              COMPUTE  TB-WK = BAS-B1 + ( BAS-B2 * 2 ) + ( BAS-B3 * 3 )
+                             + ( BAS-HM * 4 )
+              COMPUTE  SLG-WK ROUNDED = TB-WK / BAS-AB * 100
+              COMPUTE  PA-WK = BAS-AB + BAS-BB
+              COMPUTE  OBP-WK ROUNDED = ( BAS-B1 + BAS-B2 + BAS-B3
+                             + BAS-HM + BAS-BB ) / PA-WK * 100
+              COMPUTE  OPS-WK = OBP-WK + SLG-WK
+              MOVE BAS-NO          TO S-NO
+              MOVE BAS-NAME        TO S-NAME
+              MOVE BAS-B1          TO S-B1
+              MOVE BAS-B2          TO S-B2
+              MOVE BAS-B3          TO S-B3
+              MOVE BAS-HM          TO S-HM
+              MOVE BAS-AB          TO S-AB
+              MOVE B-RATE-WK       TO S-B-RATE
+              MOVE H-RATE-WK       TO S-HM-RATE
+              MOVE BAS-RBI         TO S-RBI
+              MOVE OBP-WK          TO S-OBP
+              MOVE SLG-WK          TO S-SLG
+              MOVE OPS-WK          TO S-OPS
+              RELEASE  S-REC
+              ADD   1  TO RUNLOG-READ-CNT
               READ  BASFL AT END
                     MOVE  "Y"  TO  EOF-SW
               END-READ
            END-PERFORM
-           CLOSE  BASFL PRTFL
-           STOP   RUN.
+           CLOSE  BASFL.
+       020-WRITE-REPORT SECTION.
+       021-WRITE-RTN.
+           OPEN  OUTPUT   PRTFL
+      *    WRITE PRT-REC  FROM  ET-2
+           WRITE PRT-REC  FROM  HD-1
+      *    WRITE PRT-REC  FROM  ET-1
+           WRITE PRT-REC  FROM  HD-2
+           WRITE PRT-REC  FROM  HD-3
+           WRITE PRT-REC  FROM  HD-4
+           RETURN   SORTFL   AT END
+                    MOVE  "Y"   TO SORT-EOF-SW
+           END-RETURN
+           PERFORM  UNTIL SORT-EOF-SW = "Y"
+              ADD   1  TO RANK-CNT
+              MOVE  RANK-CNT       TO DL-RANK
+              MOVE  S-NO           TO DL-NO
+              MOVE  S-NAME         TO DL-NAME
+              MOVE  S-B1           TO DL-B1
+              MOVE  S-B2           TO DL-B2
+              MOVE  S-B3           TO DL-B3
+              MOVE  S-HM           TO DL-HM
+              MOVE  S-AB           TO DL-AB
+              MOVE  S-B-RATE       TO DL-B-RATE
+              MOVE  S-HM-RATE      TO DL-HM-RATE
+              MOVE  S-RBI          TO DL-RBI
+              MOVE  S-OBP          TO DL-OBP
+              MOVE  S-SLG          TO DL-SLG
+              MOVE  S-OPS          TO DL-OPS
+              WRITE PRT-REC  FROM  DL
+              ADD   1  TO RUNLOG-WRITE-CNT
+              RETURN   SORTFL   AT END
+                       MOVE  "Y"   TO SORT-EOF-SW
+              END-RETURN
+           END-PERFORM
+           CLOSE  PRTFL.
 
 
 
