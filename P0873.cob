@@ -4,31 +4,39 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT   EMPFL   ASSIGN   TO "D0873.DAT"
-              ORGANIZATION   LINE  SEQUENTIAL.
+              ORGANIZATION   INDEXED
+              ACCESS MODE    SEQUENTIAL
+              RECORD KEY     EMP-ID
+              FILE STATUS    EMPFL-STATUS.
            SELECT   PRINFL   ASSIGN   TO "PRINTER873".
-       DATA   DIVISION. 
-       FILE SECTION. 
-       FD  EMPFL 
+       DATA   DIVISION.
+       FILE SECTION.
+       FD  EMPFL
            DATA  RECORD   IS EMP-REC.
        01  EMP-REC.
            03 EMP-ID         PIC X(3).
            03 EMP-NAME       PIC X(9).
            03 EMP-HR         PIC 9(3).
            03 EMP-RAT        PIC 9(4).
+           03 EMP-RAT-EFDT   PIC 9(6).
+           03 EMP-HIST-CNT   PIC 9.
+           03 EMP-HIST-TAB   OCCURS 5 TIMES.
+              05 HIST-EFDT   PIC 9(6).
+              05 HIST-RAT    PIC 9(4).
        FD  PRINFL
            DATA  RECORD   IS PRT-REC.
        01  PRT-REC           PIC X(100).
        WORKING-STORAGE SECTION. 
        01  HD-1              PIC X(60) VALUE
            "        <<<  員 工 薪 資 清 冊   >>>".
-       01  HD-2              PIC X(60) VALUE
+       01  HD-2              PIC X(70) VALUE
            "員工               **工   時**".
        01  HD-3.
            03 HD-3-1         PIC X(28) VALUE
            "代號  姓  名      數".
            03 HD-3-2         PIC X(60) VALUE
-           " 費  率     薪  資     註  記".
-       01  HD-4              PIC X(60) VALUE  ALL "=".
+           " 費 率   薪 資   代 扣   實 發   註 記".
+       01  HD-4              PIC X(80) VALUE  ALL "=".
        01  DL.
            03 DL-ID          PIC X(3).
            03 FILLER         PIC X(3).
@@ -40,37 +48,112 @@
            03 FILLER         PIC X(4).
            03 DL-PAY         PIC $***,***.
            03 FILLER         PIC X(4).
+           03 DL-WH          PIC $**,***.
+           03 FILLER         PIC X(4).
+           03 DL-NET         PIC $***,***.
+           03 FILLER         PIC X(4).
            03 DL-MARK        PIC X(9).
        01  EOF-SW            PIC X  VALUE  "N".
+       01  EMPFL-STATUS      PIC XX.
        01  PAY-CNT           PIC 9(7).
+       01  WH-RATE           PIC V99  VALUE  .05.
+       01  WH-CNT            PIC 9(6).
+       01  NET-CNT           PIC 9(7).
+       01  OT-AREA.
+           03 NORM-HR        PIC 9(3).
+           03 OT1-HR         PIC 9(3).
+           03 OT2-HR         PIC 9(3).
+           03 OT1-RATE       PIC 9V99  VALUE  1.33.
+           03 OT2-RATE       PIC 9V99  VALUE  1.66.
+       01  TOT-1.
+           03 FILLER         PIC X(16)  VALUE "總  計  :".
+           03 TOT-EMP        PIC ZZ9.
+           03 FILLER         PIC X(3)   VALUE "人".
+           03 FILLER         PIC X(5).
+           03 TOT-PAY        PIC $$$,$$$,$$9.
+           03 FILLER         PIC X(2).
+           03 TOT-WH         PIC $$,$$$,$$9.
+           03 FILLER         PIC X(2).
+           03 TOT-NET        PIC $$$,$$$,$$9.
+       01  TOT-AREA.
+           03 EMP-CNT        PIC 9(3).
+           03 PAY-TOT-CNT    PIC 9(8).
+           03 WH-TOT-CNT     PIC 9(7).
+           03 NET-TOT-CNT    PIC 9(8).
+       01  RUNLOG-JOB         PIC X(8)  VALUE "P0873".
+       01  RUNLOG-ACTION      PIC X.
+       01  RUNLOG-READ-CNT    PIC 9(7)  VALUE 0.
+       01  RUNLOG-WRITE-CNT   PIC 9(7)  VALUE 0.
+       01  RUNLOG-STATUS      PIC X     VALUE "N".
 
        PROCEDURE DIVISION .
        000-START.
+           MOVE  "S"   TO RUNLOG-ACTION
+           CALL  "P0900"  USING  RUNLOG-JOB       RUNLOG-ACTION
+                                 RUNLOG-READ-CNT   RUNLOG-WRITE-CNT
+                                 RUNLOG-STATUS
            OPEN  INPUT EMPFL OUTPUT   PRINFL
            WRITE PRT-REC  FROM  HD-1 AFTER  1 LINES
            WRITE PRT-REC  FROM  HD-2 AFTER  2 LINES
            WRITE PRT-REC  FROM  HD-3 AFTER  1 LINES
            WRITE PRT-REC  FROM  HD-4 AFTER  1 LINES
+           MOVE  ZERO  TO TOT-AREA
            READ  EMPFL AT END
                  MOVE  "Y"   TO EOF-SW
            END-READ
            PERFORM  UNTIL EOF-SW = "Y"
-                 COMPUTE  PAY-CNT = EMP-HR * EMP-RAT
+                 ADD   1  TO RUNLOG-READ-CNT
+                 PERFORM  010-SPLIT-HOURS
+                 COMPUTE  PAY-CNT ROUNDED = NORM-HR * EMP-RAT
+                               + OT1-HR * EMP-RAT * OT1-RATE
+                               + OT2-HR * EMP-RAT * OT2-RATE
                  IF EMP-HR > 100
-                    COMPUTE  PAY-CNT = PAY-CNT * 1.1
                     MOVE  "超 時" TO DL-MARK
                  ELSE
                     MOVE  SPACES   TO DL-MARK
                  END-IF
+                 COMPUTE  WH-CNT  ROUNDED = PAY-CNT * WH-RATE
+                 COMPUTE  NET-CNT = PAY-CNT - WH-CNT
                  MOVE  EMP-ID      TO DL-ID
                  MOVE  EMP-NAME    TO DL-NAME
                  MOVE  EMP-HR      TO DL-HR
                  MOVE  EMP-RAT     TO DL-RAT
                  MOVE  PAY-CNT     TO DL-PAY
+                 MOVE  WH-CNT      TO DL-WH
+                 MOVE  NET-CNT     TO DL-NET
                  WRITE PRT-REC  FROM  DL AFTER  1 LINES
+                 ADD   1         TO RUNLOG-WRITE-CNT
+                 ADD   1         TO EMP-CNT
+                 ADD   PAY-CNT   TO PAY-TOT-CNT
+                 ADD   WH-CNT    TO WH-TOT-CNT
+                 ADD   NET-CNT   TO NET-TOT-CNT
                  READ  EMPFL AT END
                        MOVE  "Y"  TO EOF-SW
                  END-READ
            END-PERFORM
+           WRITE PRT-REC  FROM  HD-4 AFTER  1 LINES
+           MOVE  EMP-CNT       TO TOT-EMP
+           MOVE  PAY-TOT-CNT   TO TOT-PAY
+           MOVE  WH-TOT-CNT    TO TOT-WH
+           MOVE  NET-TOT-CNT   TO TOT-NET
+           WRITE PRT-REC  FROM  TOT-1 AFTER  1 LINES
            CLOSE EMPFL PRINFL
+           MOVE  "E"   TO RUNLOG-ACTION
+           CALL  "P0900"  USING  RUNLOG-JOB       RUNLOG-ACTION
+                                 RUNLOG-READ-CNT   RUNLOG-WRITE-CNT
+                                 RUNLOG-STATUS
            STOP  RUN.
+       010-SPLIT-HOURS.
+           IF  EMP-HR  NOT  >  100
+               MOVE  EMP-HR   TO NORM-HR
+               MOVE  0        TO OT1-HR  OT2-HR
+           ELSE
+               MOVE  100      TO NORM-HR
+               IF  EMP-HR  NOT  >  120
+                   COMPUTE  OT1-HR = EMP-HR - 100
+                   MOVE  0  TO OT2-HR
+               ELSE
+                   MOVE  20    TO OT1-HR
+                   COMPUTE  OT2-HR = EMP-HR - 120
+               END-IF
+           END-IF.
