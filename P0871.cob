@@ -1,41 +1,39 @@
-       IDENTIFICATION  DIVISION. 
+       IDENTIFICATION  DIVISION.
        PROGRAM-ID. P0871.
        ENVIRONMENT  DIVISION.
        DATA   DIVISION.
        WORKING-STORAGE SECTION.
-       01  P     PIC  999.
-       01  R     PIC  999.
-       01  N50   PIC  999.
-       01  N10   PIC  999.
-       01  N5    PIC  999.
-       01  N1    PIC  999.
+       01  AMT-CNT         PIC  9(7).
+       01  REM-CNT         PIC  9(7).
+       01  DENOM-CNT       PIC  99      VALUE 9.
+       01  DENOM-TAB       PIC  X(36)   VALUE
+              "100005000200010000500020001000050001".
+       01  DENOM-REC   REDEFINES   DENOM-TAB.
+           03 DENOM-VALUE  PIC  9(4)  OCCURS  9  TIMES
+              INDEXED  BY  T-IX.
+       01  DENOM-USED-AREA.
+           03 DENOM-USED-CNT  PIC  9(5)  OCCURS  9  TIMES.
 
        PROCEDURE DIVISION.
        000-START.
-           MOVE  0  TO R  N50   N10   N5 N1
-           DISPLAY  "ENTER  XX".
-           ACCEPT   P
-           IF P  >  100
-                 DISPLAY  "INPUT   ERROR"
-                 STOP  RUN
-           END-IF
-           COMPUTE  R = 100 -P 
-           IF R  NOT < 50
-                 ADD 1 TO N50
-                 COMPUTE  R = R - 50
-           END-IF
-           PERFORM  UNTIL R  < 10
-                 ADD 1 TO N10
-                 COMPUTE  R = R - 10
+           DISPLAY  "ENTER  POSTAGE  DUE  (CENTS)".
+           ACCEPT   AMT-CNT
+           MOVE     AMT-CNT      TO REM-CNT
+           MOVE     ZERO         TO DENOM-USED-AREA
+           PERFORM  VARYING  T-IX  FROM  1  BY  1
+                    UNTIL  T-IX  >  DENOM-CNT
+              COMPUTE  DENOM-USED-CNT (T-IX)
+                     = REM-CNT  /  DENOM-VALUE (T-IX)
+              COMPUTE  REM-CNT = REM-CNT
+                     - DENOM-VALUE (T-IX) * DENOM-USED-CNT (T-IX)
+           END-PERFORM
+           DISPLAY  "POSTAGE DUE = " AMT-CNT
+           PERFORM  VARYING  T-IX  FROM  1  BY  1
+                    UNTIL  T-IX  >  DENOM-CNT
+              DISPLAY  "  DENOM " DENOM-VALUE (T-IX)
+                       " COUNT = " DENOM-USED-CNT (T-IX)
            END-PERFORM
-           IF R  NOT < 5
-                 ADD   1  TO N5
-                 COMPUTE  R = R - 5
+           IF  REM-CNT  NOT  =  ZERO
+               DISPLAY  "  UNRECONCILED REMAINDER = " REM-CNT
            END-IF
-           MOVE  R  TO N1
-           DISPLAY  P
-           DISPLAY  "  N50 = " N50
-           DISPLAY  "  N10 = " N10
-           DISPLAY  "  N5  = " N5
-           DISPLAY  "  N1  = " N1
            STOP  RUN.
