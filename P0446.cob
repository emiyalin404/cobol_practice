@@ -0,0 +1,234 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID. P0446.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT   STUDFL   ASSIGN   TO "D0441.DAT"
+                 ORGANIZATION   INDEXED
+                 ACCESS MODE    SEQUENTIAL
+                 RECORD KEY     STUD-IDNO
+                 FILE STATUS    STUDFL-STATUS.
+           SELECT   HISTFL    ASSIGN TO "D0446.DAT"
+                 ORGANIZATION   LINE SEQUENTIAL.
+           SELECT   PRINTFL   ASSIGN TO "PRINT0446".
+           SELECT   SORTFL    ASSIGN TO RANDOM.
+       DATA   DIVISION.
+       FILE   SECTION.
+       FD  STUDFL
+           DATA  RECORD   IS STUD-REC.
+       01  STUD-REC.
+           03 STUD-IDNO      PIC   X(5).
+           03 STUD-CLASS.
+              05 STUD-DPT    PIC   XX.
+              05 STUD-YEAR   PIC   9.
+           03 STUD-NAME      PIC   X(9).
+           03 STUD-CHI-CRED  PIC   9.
+           03 STUD-CHI-SCOR  PIC   9(3)V9.
+           03 STUD-ENG-CRED  PIC   9.
+           03 STUD-ENG-SCOR  PIC   9(3)V9.
+           03 STUD-MATH-CRED PIC   9.
+           03 STUD-MATH-SCOR PIC   9(3)V9.
+           03 STUD-PHYS-CRED PIC   9.
+           03 STUD-PHYS-SCOR PIC   9(3)V9.
+           03 STUD-CHEM-CRED PIC   9.
+           03 STUD-CHEM-SCOR PIC   9(3)V9.
+           03 STUD-HIST-CRED PIC   9.
+           03 STUD-HIST-SCOR PIC   9(3)V9.
+       FD  HISTFL
+           DATA  RECORD   IS HIST-REC.
+       01  HIST-REC.
+           03 HIST-IDNO      PIC   X(5).
+           03 HIST-TERM      PIC   9(3).
+           03 HIST-NAME      PIC   X(9).
+           03 HIST-CRED      PIC   9(3).
+           03 HIST-AVG       PIC   9(3)V9.
+       FD  PRINTFL
+           DATA  RECORD   IS PRT-REC.
+       01  PRT-REC           PIC   X(80).
+       SD  SORTFL
+           DATA  RECORD   IS S-REC.
+       01  S-REC.
+           03 S-IDNO         PIC   X(5).
+           03 S-TERM         PIC   9(3).
+           03 S-NAME         PIC   X(9).
+           03 S-CRED         PIC   9(3).
+           03 S-AVG          PIC   9(3)V9.
+       WORKING-STORAGE SECTION.
+       01  HD-1.
+           03 FILLER         PIC   X(24)  VALUE
+                 "學生歷年GPA報表".
+       01  HD-2.
+           03 FILLER         PIC   X(8)   VALUE "學號".
+           03 FILLER         PIC   X(8)   VALUE "姓名".
+           03 FILLER         PIC   X(10)  VALUE "學期".
+           03 FILLER         PIC   X(10)  VALUE "學分".
+           03 FILLER         PIC   X(10)  VALUE "平均".
+       01  DL.
+           03 DL-IDNO        PIC   X(5).
+           03 FILLER         PIC   X(2).
+           03 DL-NAME        PIC   X(9).
+           03 FILLER         PIC   X(2).
+           03 DL-TERM        PIC   9(3).
+           03 FILLER         PIC   X(4).
+           03 DL-CRED        PIC   ZZ9.
+           03 FILLER         PIC   X(4).
+           03 DL-AVG         PIC   ZZ9.9.
+       01  CUM-DL.
+           03 CUM-IDNO       PIC   X(5).
+           03 FILLER         PIC   X(2).
+           03 CUM-NAME       PIC   X(9).
+           03 FILLER         PIC   X(2).
+           03 FILLER         PIC   X(12)  VALUE "累計GPA : ".
+           03 CUM-AVG        PIC   ZZ9.99.
+       01  WORK-AREA.
+           03 WK-CHI-SCOR    PIC   9(3)V9.
+           03 WK-ENG-SCOR    PIC   9(3)V9.
+           03 WK-MATH-SCOR   PIC   9(3)V9.
+           03 WK-PHYS-SCOR   PIC   9(3)V9.
+           03 WK-CHEM-SCOR   PIC   9(3)V9.
+           03 WK-HIST-SCOR   PIC   9(3)V9.
+           03 WK-AVG-SCOR    PIC   9(3)V9.
+           03 WK-TOT-CRED    PIC   9(3).
+       01  MODE-SW           PIC   X.
+       01  TERM-NO           PIC   9(3).
+       01  EOF-SW            PIC   X  VALUE "N".
+       01  LOAD-EOF-SW       PIC   X  VALUE "N".
+       01  SORT-EOF-SW       PIC   X  VALUE "N".
+       01  1ST-SW            PIC   X  VALUE "Y".
+       01  SV-IDNO           PIC   X(5).
+       01  SV-NAME           PIC   X(9).
+       01  SUM-CRED          PIC   9(5).
+       01  SUM-WTD           PIC   9(7)V9.
+       01  CUM-GPA           PIC   9(3)V99.
+       01  STUDFL-STATUS     PIC   XX.
+       PROCEDURE DIVISION.
+       000-START.
+           DISPLAY  "(A)登錄本學期成績  (R)列印歷年GPA : "
+              WITH NO ADVANCING
+           ACCEPT   MODE-SW
+           IF  MODE-SW = "A"  OR  MODE-SW = "a"
+               PERFORM  100-APPEND-TERM
+           ELSE
+               PERFORM  200-PRINT-HISTORY
+           END-IF
+           STOP  RUN.
+       100-APPEND-TERM.
+           DISPLAY  "學期代號 (例如 1141) : " WITH NO ADVANCING
+           ACCEPT   TERM-NO
+           OPEN  INPUT STUDFL
+           OPEN  EXTEND   HISTFL
+           PERFORM  110-READ-STUDFL
+           PERFORM  UNTIL EOF-SW = "Y"
+              MOVE  ZEROS TO WORK-AREA
+              MULTIPLY STUD-CHI-CRED  BY STUD-CHI-SCOR
+                   GIVING   WK-CHI-SCOR
+              MULTIPLY STUD-ENG-CRED  BY STUD-ENG-SCOR
+                   GIVING   WK-ENG-SCOR
+              MULTIPLY STUD-MATH-CRED BY STUD-MATH-SCOR
+                   GIVING   WK-MATH-SCOR
+              MULTIPLY STUD-PHYS-CRED BY STUD-PHYS-SCOR
+                   GIVING   WK-PHYS-SCOR
+              MULTIPLY STUD-CHEM-CRED BY STUD-CHEM-SCOR
+                   GIVING   WK-CHEM-SCOR
+              MULTIPLY STUD-HIST-CRED BY STUD-HIST-SCOR
+                   GIVING   WK-HIST-SCOR
+              ADD  STUD-CHI-CRED  STUD-ENG-CRED  STUD-MATH-CRED
+                   STUD-PHYS-CRED STUD-CHEM-CRED STUD-HIST-CRED
+                   TO WK-TOT-CRED
+              IF  WK-TOT-CRED  >  0
+                  COMPUTE  WK-AVG-SCOR ROUNDED = ( WK-CHI-SCOR +
+                       WK-ENG-SCOR + WK-MATH-SCOR + WK-PHYS-SCOR +
+                       WK-CHEM-SCOR + WK-HIST-SCOR ) / WK-TOT-CRED
+              ELSE
+                  MOVE  0  TO WK-AVG-SCOR
+              END-IF
+              MOVE  STUD-IDNO    TO HIST-IDNO
+              MOVE  TERM-NO      TO HIST-TERM
+              MOVE  STUD-NAME    TO HIST-NAME
+              MOVE  WK-TOT-CRED  TO HIST-CRED
+              MOVE  WK-AVG-SCOR  TO HIST-AVG
+              WRITE HIST-REC
+              PERFORM  110-READ-STUDFL
+           END-PERFORM
+           CLOSE STUDFL   HISTFL
+           DISPLAY  "學期成績登錄完成".
+       110-READ-STUDFL.
+           READ  STUDFL   AT END
+              MOVE  "Y"   TO EOF-SW
+           END-READ.
+       200-PRINT-HISTORY.
+           SORT  SORTFL
+                 ON ASCENDING   KEY   S-IDNO
+                 ON ASCENDING   KEY   S-TERM
+                 INPUT PROCEDURE   210-LOAD-HIST
+                 OUTPUT   PROCEDURE   220-WRITE-REPORT.
+       210-LOAD-HIST SECTION.
+       211-LOAD-RTN.
+           OPEN  INPUT HISTFL
+           READ  HISTFL   AT END
+                 MOVE  "Y"   TO LOAD-EOF-SW
+           END-READ
+           PERFORM  UNTIL LOAD-EOF-SW = "Y"
+              MOVE  HIST-IDNO  TO S-IDNO
+              MOVE  HIST-TERM  TO S-TERM
+              MOVE  HIST-NAME  TO S-NAME
+              MOVE  HIST-CRED  TO S-CRED
+              MOVE  HIST-AVG   TO S-AVG
+              RELEASE  S-REC
+              READ  HISTFL   AT END
+                 MOVE  "Y"   TO LOAD-EOF-SW
+              END-READ
+           END-PERFORM
+           CLOSE HISTFL.
+       220-WRITE-REPORT SECTION.
+       221-WRITE-RTN.
+           OPEN  OUTPUT   PRINTFL
+           WRITE PRT-REC  FROM  HD-1   AFTER PAGE
+           WRITE PRT-REC  FROM  HD-2   AFTER 2 LINES
+           RETURN   SORTFL   AT END
+                    MOVE  "Y"   TO SORT-EOF-SW
+           END-RETURN
+           PERFORM  UNTIL SORT-EOF-SW = "Y"
+              IF  1ST-SW = "Y"
+                  MOVE  "N"     TO 1ST-SW
+                  MOVE  S-IDNO  TO SV-IDNO
+                  MOVE  S-NAME  TO SV-NAME
+                  MOVE  0       TO SUM-CRED
+                  MOVE  0       TO SUM-WTD
+              ELSE
+                  IF  S-IDNO  NOT = SV-IDNO
+                      PERFORM  230-WRITE-CUM
+                      MOVE  S-IDNO  TO SV-IDNO
+                      MOVE  S-NAME  TO SV-NAME
+                      MOVE  0       TO SUM-CRED
+                      MOVE  0       TO SUM-WTD
+                  END-IF
+              END-IF
+              MOVE  SPACES  TO PRT-REC
+              MOVE  S-IDNO  TO DL-IDNO
+              MOVE  S-NAME  TO DL-NAME
+              MOVE  S-TERM  TO DL-TERM
+              MOVE  S-CRED  TO DL-CRED
+              MOVE  S-AVG   TO DL-AVG
+              WRITE PRT-REC  FROM  DL  AFTER 1  LINES
+              ADD   S-CRED  TO SUM-CRED
+              COMPUTE  SUM-WTD = SUM-WTD + ( S-CRED * S-AVG )
+              RETURN   SORTFL   AT END
+                       MOVE  "Y"   TO SORT-EOF-SW
+              END-RETURN
+           END-PERFORM
+           IF  SUM-CRED  >  0
+               PERFORM  230-WRITE-CUM
+           END-IF
+           CLOSE PRINTFL.
+       230-WRITE-CUM.
+           IF  SUM-CRED  >  0
+               COMPUTE  CUM-GPA ROUNDED = SUM-WTD / SUM-CRED
+           ELSE
+               MOVE  0  TO CUM-GPA
+           END-IF
+           MOVE  SPACES   TO PRT-REC
+           MOVE  SV-IDNO  TO CUM-IDNO
+           MOVE  SV-NAME  TO CUM-NAME
+           MOVE  CUM-GPA  TO CUM-AVG
+           WRITE PRT-REC  FROM  CUM-DL  AFTER 1  LINES.
