@@ -0,0 +1,84 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID. P0875.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT   INSFL   ASSIGN TO "D0872.DAT"
+              ORGANIZATION   INDEXED
+              ACCESS MODE    RANDOM
+              RECORD KEY     INS-CODE
+              FILE STATUS    INSFL-STATUS.
+       DATA   DIVISION.
+       FILE SECTION.
+       FD  INSFL
+           DATA  RECORD   IS INS-REC.
+       01  INS-REC.
+           03 INS-CODE       PIC 9(5).
+           03 INS-AGE        PIC 99.
+           03 INS-SEX        PIC X.
+           03 INS-M          PIC X.
+           03 INS-F          PIC 9.
+           03 INS-SMOKE      PIC X.
+           03 INS-COVERAGE   PIC 9(7).
+       WORKING-STORAGE SECTION.
+       01  INSFL-STATUS       PIC XX.
+       01  ASK-CODE           PIC 9(5).
+       01  DONE-SW            PIC X    VALUE "N".
+       01  ASK-SEX            PIC X.
+       01  ASK-M              PIC X.
+       01  ASK-SMOKE          PIC X.
+       01  ASK-COVERAGE       PIC 9(7).
+       PROCEDURE DIVISION.
+       000-START.
+           OPEN  I-O   INSFL
+           PERFORM  UNTIL DONE-SW = "Y"
+              DISPLAY  "保單號碼(0結束) : " WITH NO ADVANCING
+              ACCEPT   ASK-CODE
+              IF  ASK-CODE  =  0
+                  MOVE  "Y"   TO DONE-SW
+              ELSE
+                  MOVE  ASK-CODE TO INS-CODE
+                  READ  INSFL
+                     INVALID  KEY
+                        DISPLAY  "查無此保單 : " ASK-CODE
+                     NOT INVALID  KEY
+                        PERFORM  030-DISPLAY-INS
+                        PERFORM  040-ENDORSE-INS
+                  END-READ
+              END-IF
+           END-PERFORM
+           CLOSE INSFL
+           STOP  RUN.
+       030-DISPLAY-INS.
+           DISPLAY  "保單號碼 : " INS-CODE
+           DISPLAY  "年  齡 : " INS-AGE
+           DISPLAY  "性  別 : " INS-SEX
+           DISPLAY  "已  婚 : " INS-M
+           DISPLAY  "子女數 : " INS-F
+           DISPLAY  "吸  煙 : " INS-SMOKE
+           DISPLAY  "保  額 : " INS-COVERAGE.
+       040-ENDORSE-INS.
+           DISPLAY  "批改保額(0不變更) : " WITH NO ADVANCING
+           ACCEPT   ASK-COVERAGE
+           IF  ASK-COVERAGE  NOT =  0
+               MOVE  ASK-COVERAGE  TO INS-COVERAGE
+           END-IF
+           DISPLAY  "批改性別(空白不變更) : " WITH NO ADVANCING
+           ACCEPT   ASK-SEX
+           IF  ASK-SEX  NOT =  SPACE
+               MOVE  ASK-SEX       TO INS-SEX
+           END-IF
+           DISPLAY  "批改已婚(空白不變更) : " WITH NO ADVANCING
+           ACCEPT   ASK-M
+           IF  ASK-M  NOT =  SPACE
+               MOVE  ASK-M         TO INS-M
+           END-IF
+           DISPLAY  "批改吸煙(空白不變更) : " WITH NO ADVANCING
+           ACCEPT   ASK-SMOKE
+           IF  ASK-SMOKE  NOT =  SPACE
+               MOVE  ASK-SMOKE     TO INS-SMOKE
+           END-IF
+           REWRITE  INS-REC
+              INVALID  KEY
+                 DISPLAY  "批改失敗 : " INS-CODE
+           END-REWRITE.
