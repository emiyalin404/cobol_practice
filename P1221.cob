@@ -1,21 +1,75 @@
-       IDENTIFICATION  DIVISION. 
-       PROGRAM-ID. P1211.
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID. P1221.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT   PRCFL   ASSIGN   TO "D1221.DAT"
+              ORGANIZATION   LINE   SEQUENTIAL.
        DATA   DIVISION.
-       WORKING-STORAGE SECTION. 
-       01  VALUE-TAB         PIC X(28)   VALUE
-                 "1111222233334444555566667777".
-       01  TAB-REC  REDEFINES   VALUE-TAB.
-              03 CODE-TABLE     PIC 9(4) OCCURS   7  TIMES
-                 INDEXED  BY T-IX.
+       FILE   SECTION.
+       FD  PRCFL
+           DATA  RECORD   IS PRC-REC.
+       01  PRC-REC.
+           03 PRC-SKU          PIC X(4).
+           03 PRC-PRICE        PIC 9(5)V99.
+       WORKING-STORAGE SECTION.
+       01  SKU-CNT              PIC 9(3)  VALUE 0.
+       01  SKU-TABLE.
+           03 SKU-ENTRY         OCCURS  1  TO 500 TIMES
+                                 DEPENDING ON SKU-CNT
+                                 INDEXED  BY T-IX.
+              05 SKU-CODE       PIC X(4).
+              05 SKU-PRICE      PIC 9(5)V99.
+       01  EOF-SW               PIC X   VALUE "N".
+       01  WK-CHOICE            PIC X.
+       01  WK-LOOK-CODE         PIC X(4).
+       01  WK-LOOK-PRICE        PIC 9(5)V99.
+       01  WK-LOOK-SW           PIC X.
        PROCEDURE DIVISION.
        000-START.
-      *    DISPLAY  "  "
-           SET   T-IX  TO 3
-           DISPLAY  " SET T-TIX TO 3        : " CODE-TABLE ( T-IX )
-           SET   T-IX  DOWN  BY 2
-           DISPLAY  " SET T-IX  DOWN  BY 2  : " CODE-TABLE ( T-IX )
-           SET   T-IX  UP    BY 3
-           DISPLAY  " SET T-IX  UP    BY 3  : " CODE-TABLE ( T-IX )
-           DISPLAY  " DISPLAY ( TIX   + 1 ) : "
-                                               CODE-TABLE ( T-IX + 1)
+           PERFORM  010-LOAD-PRICES
+           IF  SKU-CNT  >  0
+               PERFORM  020-BROWSE
+           END-IF
+           DISPLAY  "LOOK UP A SKU BY CODE = "
+           ACCEPT   WK-LOOK-CODE
+           CALL  "P1221S"  USING  WK-LOOK-CODE  WK-LOOK-PRICE
+                                  WK-LOOK-SW
+           IF  WK-LOOK-SW  =  "Y"
+               DISPLAY  "SKU " WK-LOOK-CODE  " PRICE " WK-LOOK-PRICE
+           ELSE
+               DISPLAY  "SKU " WK-LOOK-CODE  " NOT FOUND"
+           END-IF
            STOP  RUN.
+       010-LOAD-PRICES.
+           OPEN  INPUT PRCFL
+           READ  PRCFL  AT END
+                 MOVE  "Y"   TO EOF-SW
+           END-READ
+           PERFORM  UNTIL EOF-SW = "Y"
+                 IF  SKU-CNT  <  500
+                     ADD   1                     TO SKU-CNT
+                     MOVE  PRC-SKU     TO SKU-CODE  (SKU-CNT)
+                     MOVE  PRC-PRICE   TO SKU-PRICE (SKU-CNT)
+                 END-IF
+                 READ  PRCFL  AT END
+                       MOVE  "Y"  TO EOF-SW
+                 END-READ
+           END-PERFORM
+           CLOSE PRCFL.
+       020-BROWSE.
+           SET   T-IX  TO 1
+           MOVE  SPACE  TO WK-CHOICE
+           PERFORM  UNTIL WK-CHOICE = "E"
+                 DISPLAY  "SKU " SKU-CODE (T-IX)
+                          " PRICE " SKU-PRICE (T-IX)
+                 DISPLAY  "N=NEXT  P=PREV  E=END : "
+                          WITH NO ADVANCING
+                 ACCEPT   WK-CHOICE
+                 EVALUATE TRUE
+                    WHEN  WK-CHOICE = "N"  AND  T-IX  <  SKU-CNT
+                       SET   T-IX  UP    BY 1
+                    WHEN  WK-CHOICE = "P"  AND  T-IX  >  1
+                       SET   T-IX  DOWN  BY 1
+                 END-EVALUATE
+           END-PERFORM.
