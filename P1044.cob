@@ -55,14 +55,29 @@
        01  1ST-SW               PIC X    VALUE "N".
        01  SV-CLA               PIC X    VALUE SPACE.
        01  CNT-GRD              PIC 99   VALUE 0.
+       01  SV-AVG               PIC 999  VALUE 0.
+       01  REC-CNT              PIC 99   VALUE 0.
+       01  RUNLOG-JOB           PIC X(8) VALUE "P1044".
+       01  RUNLOG-ACTION        PIC X.
+       01  RUNLOG-READ-CNT      PIC 9(7) VALUE 0.
+       01  RUNLOG-WRITE-CNT     PIC 9(7) VALUE 0.
+       01  RUNLOG-STATUS        PIC X    VALUE "N".
        PROCEDURE DIVISION.
        000-START SECTION.
        050-START.
+           MOVE  "S"   TO RUNLOG-ACTION
+           CALL  "P0900"  USING  RUNLOG-JOB       RUNLOG-ACTION
+                                 RUNLOG-READ-CNT   RUNLOG-WRITE-CNT
+                                 RUNLOG-STATUS
            SORT  SORTFL
                  ON ASCENDING   KEY   S-CLA
                  ON DESCENDING  KEY   S-AVG
                  INPUT PROCEDURE   100-READ-AVG
                  OUTPUT   PROCEDURE   200-WRITE-GRD
+           MOVE  "E"   TO RUNLOG-ACTION
+           CALL  "P0900"  USING  RUNLOG-JOB       RUNLOG-ACTION
+                                 RUNLOG-READ-CNT   RUNLOG-WRITE-CNT
+                                 RUNLOG-STATUS
            STOP  RUN.
        100-READ-AVG SECTION.
        110-PROCESS-RTN.
@@ -80,6 +95,7 @@
               MOVE  A-ENG  TO S-ENG
               MOVE  A-MATH TO S-MATH
               RELEASE  S-REC
+              ADD   1  TO RUNLOG-READ-CNT
               READ  FILE-A   AT END
                  MOVE  "Y"   TO FILE-A-EOF-SW
               END-READ
@@ -90,18 +106,23 @@
            OPEN  OUTPUT   FILE-B
            RETURN   SORTFL   AT END
                     MOVE  "Y"   TO SORT-EOF-SW
-           END-PERFORM
+           END-RETURN
            PERFORM  UNTIL SORT-EOF-SW = "Y"
               IF 1ST-SW = "Y"
                  MOVE  S-CLA TO SV-CLA
                  MOVE  "N"   TO 1ST-SW
+                 MOVE  0  TO REC-CNT
               ELSE
                  IF    S-CLA NOT = SV-CLA
                        MOVE  S-CLA TO SV-CLA
-                       MOVE  0  TO CNT-GRD
+                       MOVE  0  TO REC-CNT
                  END-IF
               END-IF
-              ADD   1  TO CNT-GRD
+              ADD   1  TO REC-CNT
+              IF  REC-CNT  =  1  OR  S-AVG  NOT =  SV-AVG
+                  MOVE  REC-CNT  TO CNT-GRD
+              END-IF
+              MOVE  S-AVG    TO SV-AVG
               MOVE  CNT-GRD  TO B-GRD
               MOVE  S-CLA    TO B-CLA
               MOVE  S-NO     TO B-NO
@@ -111,8 +132,9 @@
               MOVE  S-MATH   TO B-MATH
               MOVE  S-AVG    TO B-AVG
               WRITE B-REC
+              ADD   1  TO RUNLOG-WRITE-CNT
               RETURN   SORTFL   AT END
                  MOVE  "Y"   TO SORT-EOF-SW
-              END-PERFORM
+              END-RETURN
            END-PERFORM
            CLOSE FILE-B.
