@@ -4,8 +4,16 @@
        INPUT-OUTPUT SECTION. 
        FILE-CONTROL.     
            SELECT   STUDFL ASSIGN TO "D0441.DAT"
-              ORGANIZATION   LINE  SEQUENTIAL.
+              ORGANIZATION   INDEXED
+              ACCESS MODE    SEQUENTIAL
+              RECORD KEY     STUD-IDNO
+              FILE STATUS    STUDFL-STATUS.
            SELECT   PRINFL ASSIGN TO "PRINT0874".
+           SELECT   HONORFL ASSIGN TO "HONOR0874".
+           SELECT   VALIDFL ASSIGN TO "VALID0874".
+           SELECT   CKPTFL  ASSIGN TO "CKPT0874"
+              ORGANIZATION   LINE SEQUENTIAL
+              FILE STATUS    CKPT-STATUS.
        DATA   DIVISION. 
        FILE SECTION. 
        FD  STUDFL 
@@ -26,9 +34,23 @@
            03 STUD-PHYS-SCOR    PIC 9(3)V9.
            03 STUD-CHEM-CRED    PIC 9.
            03 STUD-CHEM-SCOR    PIC 9(3)V9.
+           03 STUD-HIST-CRED    PIC 9.
+           03 STUD-HIST-SCOR    PIC 9(3)V9.
        FD  PRINFL
            DATA  RECORD   IS PRT-REC.
        01  PRT-REC               PIC X(110).
+       FD  HONORFL
+           DATA  RECORD   IS HNR-REC.
+       01  HNR-REC               PIC X(110).
+       FD  VALIDFL
+           DATA  RECORD   IS VAL-REC.
+       01  VAL-REC                PIC X(80).
+       FD  CKPTFL
+           DATA  RECORD   IS CKPT-REC.
+       01  CKPT-REC.
+           03 CKPT-IDNO            PIC X(5).
+           03 CKPT-HNR-CNT         PIC 9(3).
+           03 CKPT-PAGE-CNT        PIC 9(3).
        WORKING-STORAGE SECTION.
        01  HD-1.
            03 FILLER            PIC X(21).
@@ -36,18 +58,48 @@
               "<<<   學  生  成  積  清  冊   >>>".
        01  HD-2.
            03 FILLER            PIC X(12)    VALUE "日 期: ".
-           03 DATE-PL           PIC 99/99/99.
-           03 FILLER            PIC X(55).
+           03 DATE-PL           PIC 9(4)/99/99.
+           03 FILLER            PIC X(53).
            03 FILLER            PIC X(9)    VALUE "頁次: ".
            03 PAGE-PL           PIC ZZ9.
        01  HD-3.
-           03 FILLER            PIC X(30)   VALUE 
+           03 FILLER            PIC X(30)   VALUE
               "系級   學號    姓 名".
            03 FILLER            PIC X(36)   VALUE
               " 國 文     英 文      數 學".
            03 FILLER            PIC X(50)   VALUE
-              "  物 理   化 學   平 均  備註".
+              "  物 理   化 學   歷史  平均 備註".
        01  HD-4                 PIC X(85)   VALUE ALL "=".
+       01  HNR-HD-1.
+           03 FILLER            PIC X(21).
+           03 FILLER            PIC X(45)  VALUE
+              "<<<    優    等    榜    >>>".
+       01  HNR-HD-2.
+           03 FILLER            PIC X(30)   VALUE
+              "系級   學號    姓 名".
+           03 FILLER            PIC X(36)   VALUE
+              " 國 文     英 文      數 學".
+           03 FILLER            PIC X(50)   VALUE
+              "  物 理   化 學   歷史  平均 備註".
+       01  HNR-CNT              PIC 9(3)    VALUE 0.
+       01  HNR-TOT.
+           03 FILLER            PIC X(20)  VALUE "優等人數 : ".
+           03 HNR-TOT-CNT       PIC ZZ9.
+       01  VAL-HD-1.
+           03 FILLER            PIC X(21).
+           03 FILLER            PIC X(45)  VALUE
+              "<<<   資  料  檢  核  報  表   >>>".
+       01  VAL-DL.
+           03 VAL-IDNO           PIC X(5).
+           03 FILLER             PIC X(2).
+           03 VAL-NAME           PIC X(9).
+           03 FILLER             PIC X(2).
+           03 VAL-MSG            PIC X(40).
+       01  VAL-TOT.
+           03 FILLER             PIC X(20)  VALUE "檢核錯誤 : ".
+           03 VAL-TOT-CNT        PIC ZZ9.
+       01  VAL-ERR-CNT           PIC 9(3)   VALUE 0.
+       01  VAL-EOF-SW            PIC X      VALUE "N".
        01  DL.
            03 DL-CLASS.
               05 DL-DPT         PIC XX.
@@ -78,6 +130,10 @@
            03 FILLER            PIC X.
            03 DL-CHEM-SCOR      PIC ZZ9.9.
            03 FILLER            PIC X(2).
+           03 DL-HIST-CRED      PIC 9.
+           03 FILLER            PIC X.
+           03 DL-HIST-SCOR      PIC ZZ9.9.
+           03 FILLER            PIC X(2).
            03 DL-AVG            PIC ZZ9.9.
            03 FILLER            PIC X(2).
            03 DL-MARK           PIC X(6).
@@ -87,6 +143,7 @@
            03 WK-MATH-SCOR      PIC 9(3)V9.
            03 WK-PHYS-SCOR      PIC 9(3)V9.
            03 WK-CHEM-SCOR      PIC 9(3)V9.
+           03 WK-HIST-SCOR      PIC 9(3)V9.
            03 WK-AVG-SCOR       PIC 9(3)V9.
            03 WK-TOT-CRED       PIC 9(3)V9.
        01  DATE-WK              PIC 9(6).
@@ -94,13 +151,28 @@
        01  SV-CLASS             PIC X(3).
        01  EOF-SW               PIC X    VALUE "N".
        01  IST-SW               PIC X    VALUE "Y".
+       01  STUDFL-STATUS        PIC XX.
+       01  CKPT-STATUS          PIC XX.
+       01  RESTART-SW           PIC X    VALUE "N".
        PROCEDURE DIVISION.
        000-START.
            OPEN  INPUT STUDFL
-                OUTPUT PRINFL
+                OUTPUT VALIDFL
+           PERFORM  010-VALIDATE-STUDFL
+           CLOSE STUDFL   VALIDFL
+           PERFORM  040-OPEN-CKPT
            ACCEPT   DATE-WK  FROM  DATE
-           MOVE  DATE-Wk  TO DATE-PL
-           PERFORM  020-READ-STUDFL
+           CALL  "P0447"  USING  DATE-WK  DATE-PL
+           IF  RESTART-SW  =  "Y"
+               PERFORM  050-RESTART-STUDFL
+           ELSE
+               OPEN  INPUT STUDFL
+                    OUTPUT PRINFL
+                    OUTPUT HONORFL
+               WRITE HNR-REC  FROM  HNR-HD-1  AFTER PAGE
+               WRITE HNR-REC  FROM  HNR-HD-2  AFTER 2  LINES
+               PERFORM  020-READ-STUDFL
+           END-IF
            PERFORM  UNTIL EOF-SW = "Y"
                 IF  IST-SW = "Y"
                     MOVE  "N" TO IST-SW
@@ -124,12 +196,14 @@
                     GIVING   WK-PHYS-SCOR
                MULTIPLY STUD-CHEM-CRED BY STUD-CHEM-SCOR
                     GIVING   WK-CHEM-SCOR
+               MULTIPLY STUD-HIST-CRED BY STUD-HIST-SCOR
+                    GIVING   WK-HIST-SCOR
                ADD  STUD-CHI-CRED, STUD-ENG-CRED, STUD-MATH-CRED,
-                    STUD-PHYS-CRED, STUD-CHEM-CRED,
+                    STUD-PHYS-CRED, STUD-CHEM-CRED, STUD-HIST-CRED,
                     TO WK-TOT-CRED
                COMPUTE  WK-AVG-SCOR ROUNDED = ( WK-CHI-SCOR +
                     WK-ENG-SCOR + WK-MATH-SCOR + WK-PHYS-SCOR +
-                    WK-CHEM-SCOR ) / WK-TOT-CRED
+                    WK-CHEM-SCOR + WK-HIST-SCOR ) / WK-TOT-CRED
                MOVE  SPACES            TO PRT-REC
                MOVE  STUD-IDNO         TO DL-IDNO
                MOVE  STUD-NAME         TO Dl-NAME
@@ -145,10 +219,12 @@
                MOVE  STUD-PHYS-SCOR    TO DL-PHYS-SCOR
                MOVE  STUD-CHEM-CRED    TO DL-CHEM-CRED
                MOVE  STUD-CHEM-SCOR    TO DL-CHEM-SCOR
+               MOVE  STUD-HIST-CRED    TO DL-HIST-CRED
+               MOVE  STUD-HIST-SCOR    TO DL-HIST-SCOR
                MOVE  WK-AVG-SCOR       TO DL-AVG
                IF   STUD-CHI-SCOR > 100  OR STUD-ENG-SCOR > 100 OR
                     STUD-MATH-SCOR > 100 OR STUD-PHYS-SCOR > 100 OR
-                    STUD-CHEM-SCOR >100
+                    STUD-CHEM-SCOR >100  OR STUD-HIST-SCOR > 100
                     MOVE  "錯誤" TO  DL-MARK
                ELSE
                     IF   STUD-CHI-SCOR  NOT < 75
@@ -161,11 +237,62 @@
                     END-IF
                END-IF
                WRITE PRT-REC  FROM  DL  AFTER 1  LINES
+               IF  DL-MARK  =  "優等"
+                   ADD  1  TO HNR-CNT
+                   WRITE HNR-REC  FROM  DL  AFTER 1  LINES
+               END-IF
+               PERFORM  060-SAVE-CKPT
                PERFORM  020-READ-STUDFL
            END-PERFORM
            WRITE PRT-REC  FROM  HD-4  AFTER 1  LINES
-           CLOSE  STUDFL   PRINFL
+           MOVE  HNR-CNT  TO HNR-TOT-CNT
+           WRITE HNR-REC  FROM  HD-4   AFTER 1  LINES
+           WRITE HNR-REC  FROM  HNR-TOT AFTER 1  LINES
+           CLOSE  STUDFL   PRINFL   HONORFL
+           OPEN  OUTPUT CKPTFL
+           CLOSE CKPTFL
            STOP   RUN.
+       010-VALIDATE-STUDFL.
+           WRITE VAL-REC  FROM  VAL-HD-1  AFTER PAGE
+           READ  STUDFL   AT END
+              MOVE  "Y"   TO VAL-EOF-SW
+           END-READ
+           PERFORM  UNTIL VAL-EOF-SW = "Y"
+               MOVE  STUD-IDNO  TO VAL-IDNO
+               MOVE  STUD-NAME  TO VAL-NAME
+               IF  STUD-IDNO  =  SPACES
+                   ADD  1  TO VAL-ERR-CNT
+                   MOVE  "學號空白"       TO VAL-MSG
+                   WRITE VAL-REC  FROM  VAL-DL  AFTER 1  LINES
+               END-IF
+               IF  STUD-NAME  =  SPACES
+                   ADD  1  TO VAL-ERR-CNT
+                   MOVE  "姓名空白"       TO VAL-MSG
+                   WRITE VAL-REC  FROM  VAL-DL  AFTER 1  LINES
+               END-IF
+               IF  STUD-CHI-SCOR  > 100  OR STUD-ENG-SCOR  > 100  OR
+                   STUD-MATH-SCOR > 100  OR STUD-PHYS-SCOR > 100  OR
+                   STUD-CHEM-SCOR > 100  OR STUD-HIST-SCOR > 100
+                   ADD  1  TO VAL-ERR-CNT
+                   MOVE  "成績超過100分"   TO VAL-MSG
+                   WRITE VAL-REC  FROM  VAL-DL  AFTER 1  LINES
+               END-IF
+               IF  (STUD-CHI-CRED  = 0 AND STUD-CHI-SCOR  NOT = 0) OR
+                   (STUD-ENG-CRED  = 0 AND STUD-ENG-SCOR  NOT = 0) OR
+                   (STUD-MATH-CRED = 0 AND STUD-MATH-SCOR NOT = 0) OR
+                   (STUD-PHYS-CRED = 0 AND STUD-PHYS-SCOR NOT = 0) OR
+                   (STUD-CHEM-CRED = 0 AND STUD-CHEM-SCOR NOT = 0) OR
+                   (STUD-HIST-CRED = 0 AND STUD-HIST-SCOR NOT = 0)
+                   ADD  1  TO VAL-ERR-CNT
+                   MOVE  "學分與成績不符"   TO VAL-MSG
+                   WRITE VAL-REC  FROM  VAL-DL  AFTER 1  LINES
+               END-IF
+               READ  STUDFL   AT END
+                  MOVE  "Y"   TO VAL-EOF-SW
+               END-READ
+           END-PERFORM
+           MOVE  VAL-ERR-CNT  TO VAL-TOT-CNT
+           WRITE VAL-REC  FROM  VAL-TOT  AFTER 2  LINES.
        020-READ-STUDFL.
            READ  STUDFL   AT END
               MOVE  "Y"   TO EOF-SW
@@ -178,3 +305,37 @@
            WRITE PRT-REC  FROM  HD-2  AFTER 2  LINES
            WRITE PRT-REC  FROM  HD-3  AFTER 2  LINES
            WRITE PRT-REC  FROM  HD-4 AFTER 1  LINES.
+       040-OPEN-CKPT.
+           OPEN  INPUT CKPTFL
+           IF  CKPT-STATUS  =  "00"
+               READ  CKPTFL
+                  AT END
+                     MOVE  "N"   TO RESTART-SW
+                  NOT AT END
+                     MOVE  "Y"   TO RESTART-SW
+               END-READ
+               CLOSE CKPTFL
+           ELSE
+               MOVE  "N"   TO RESTART-SW
+           END-IF.
+       050-RESTART-STUDFL.
+           OPEN  INPUT STUDFL
+                EXTEND  PRINFL
+                EXTEND  HONORFL
+           MOVE  CKPT-HNR-CNT  TO HNR-CNT
+           MOVE  CKPT-PAGE-CNT TO PAGE-CNT
+           MOVE  CKPT-IDNO     TO STUD-IDNO
+           START STUDFL KEY  >  STUD-IDNO
+              INVALID  KEY
+                 MOVE  "Y"   TO EOF-SW
+           END-START
+           IF  EOF-SW  NOT = "Y"
+               PERFORM  020-READ-STUDFL
+           END-IF.
+       060-SAVE-CKPT.
+           OPEN  OUTPUT CKPTFL
+           MOVE  STUD-IDNO  TO CKPT-IDNO
+           MOVE  HNR-CNT    TO CKPT-HNR-CNT
+           MOVE  PAGE-CNT   TO CKPT-PAGE-CNT
+           WRITE CKPT-REC
+           CLOSE CKPTFL.
