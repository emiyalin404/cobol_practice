@@ -1,20 +1,72 @@
-       IDENTIFICATION  DIVISION. 
+       IDENTIFICATION  DIVISION.
        PROGRAM-ID. P0911.
-       DATA   DIVISION. 
-       WORKING-STORAGE SECTION. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT   TXNFL   ASSIGN   TO   "D0911.DAT"
+              ORGANIZATION   LINE   SEQUENTIAL.
+       DATA   DIVISION.
+       FILE   SECTION.
+       FD  TXNFL
+           LABEL  RECORD   IS STANDARD
+           DATA   RECORD   IS TXN-REC.
+       01  TXN-REC.
+           03 TXN-ID          PIC X(6).
+           03 TXN-TYPE        PIC X.
+           03 TXN-ACCT        PIC X(6).
+           03 TXN-AMT         PIC 9(7)V99.
+       01  TXN-TRAIL-REC.
+           03 FILLER          PIC X(6)   VALUE "TOTAL ".
+           03 TXN-TRAIL-CNT   PIC ZZZ9.
+           03 FILLER          PIC X(50) VALUE
+                 " ENTRIES LOADED INTO TODAY'S TRANSACTION BATCH".
+       WORKING-STORAGE SECTION.
        01  CNT.
-           05 T-CNT          PIC 9(6) VALUE 0.
-           05 A-CNT          PIC 9(5).
+           05 T-CNT           PIC 9(4)   VALUE 0.
+           05 A-CNT           PIC 9(4)   VALUE 0.
        01  WK-AREA.
-           05 WK-A           PIC 9(4) OCCURS   1  TO 1000
-                             DEPENDING ON T-CNT.
+           05 WK-TXN          OCCURS 1 TO 500 TIMES
+                               DEPENDING ON T-CNT.
+              10 WK-TXN-ID     PIC X(6).
+              10 WK-TXN-TYPE   PIC X.
+              10 WK-TXN-ACCT   PIC X(6).
+              10 WK-TXN-AMT    PIC 9(7)V99.
        PROCEDURE DIVISION.
        000-START.
-           DISPLAY  "  DIMENSION = "
-           ACCEPT   T-CNT
-           PERFORM  VARYING  A-CNT FROM  1  BY 1 
-                    UNTIL A-CNT >  T-CNT 
-                    MOVE  A-CNT TO WK-A  (  A-CNT )  
-           END-PERFORM
-           DISPLAY  "WK=  " WK-AREA.
+           PERFORM  050-ASK-CNT
+           PERFORM  100-ACCEPT-TXN
+              VARYING A-CNT FROM 1 BY 1
+              UNTIL A-CNT > T-CNT
+           OPEN  OUTPUT TXNFL
+           PERFORM  200-WRITE-TXN
+              VARYING A-CNT FROM 1 BY 1
+              UNTIL A-CNT > T-CNT
+           MOVE  T-CNT   TO TXN-TRAIL-CNT
+           WRITE TXN-TRAIL-REC
+           CLOSE TXNFL
+           DISPLAY  "BATCH LOADED, ENTRIES = " T-CNT
            STOP  RUN.
+       050-ASK-CNT.
+           MOVE  501   TO T-CNT
+           PERFORM  UNTIL T-CNT  NOT >  500
+              DISPLAY  "  HOW MANY TRANSACTIONS TODAY = "
+              ACCEPT   T-CNT
+              IF  T-CNT  >  500
+                  DISPLAY  "  ENTRY TOO LARGE, MAX 500 - RE-ENTER"
+              END-IF
+           END-PERFORM.
+       100-ACCEPT-TXN.
+           DISPLAY  "  TXN "  A-CNT  " ID     = "
+           ACCEPT   WK-TXN-ID   (A-CNT)
+           DISPLAY  "  TXN "  A-CNT  " TYPE   = "
+           ACCEPT   WK-TXN-TYPE (A-CNT)
+           DISPLAY  "  TXN "  A-CNT  " ACCT   = "
+           ACCEPT   WK-TXN-ACCT (A-CNT)
+           DISPLAY  "  TXN "  A-CNT  " AMOUNT = "
+           ACCEPT   WK-TXN-AMT  (A-CNT).
+       200-WRITE-TXN.
+           MOVE  WK-TXN-ID   (A-CNT)  TO TXN-ID
+           MOVE  WK-TXN-TYPE (A-CNT)  TO TXN-TYPE
+           MOVE  WK-TXN-ACCT (A-CNT)  TO TXN-ACCT
+           MOVE  WK-TXN-AMT  (A-CNT)  TO TXN-AMT
+           WRITE TXN-REC.
