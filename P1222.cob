@@ -5,8 +5,14 @@
        01  ACP-DOL        PIC 9(5).
        01  INT-CNT        PIC 999.
        01  AA             PIC X.
-       01  VALUE-TAB      PIC X(28)   VALUE
+       01  CUR-SEL        PIC 9.
+       01  CUR-NAME       PIC X(3).
+       01  DENOM-CNT      PIC 99      VALUE 7.
+       01  TWD-TAB        PIC X(28)   VALUE
               "1000050001000050001000050001".
+       01  USD-TAB        PIC X(28)   VALUE
+              "0100005000200010000500010000".
+       01  VALUE-TAB      PIC X(28).
        01  TABLE-REC   REDEFINES   VALUE-TAB.
            03 CODE-TABLE  PIC 9(4) OCCURS   7  TIMES
               INDEXED  BY T-IX.
@@ -18,10 +24,11 @@
        01  LINE-CNT       PIC 99   VALUE 8.
        PROCEDURE DIVISION.
        000-START.
+           PERFORM  050-SELECT-CUR-RTN
            PERFORM  100-ACCPEPT-RTN
            PERFORM  UNTIL ACP-DOL  = 0
               MOVE  8  TO LINE-CNT
-              PERFORM VARYING T-IX FROM  1  BY 1  UNTIL T-IX > 7
+              PERFORM VARYING T-IX FROM  1  BY 1  UNTIL T-IX > DENOM-CNT
               MOVE  CODE-TABLE  (  T-IX ) TO   NUM-DOL
               COMPUTE  INT-CNT = ACP-DOL / CODE-TABLE ( T-IX )
               COMPUTE  ACP-DOL = ACP-DOL - CODE-TABLE ( T-IX )
@@ -36,10 +43,26 @@
            PERFORM  100-ACCPEPT-RTN
            END-PERFORM
            STOP  RUN.
+       050-SELECT-CUR-RTN.
+           DISPLAY  "  "
+           DISPLAY  "  1 = TWD     2 = USD"
+           DISPLAY  "  select  currency  ?"
+           ACCEPT    CUR-SEL
+           EVALUATE  CUR-SEL
+              WHEN  2
+                 MOVE  USD-TAB  TO  VALUE-TAB
+                 MOVE  6        TO  DENOM-CNT
+                 MOVE  "USD"    TO  CUR-NAME
+              WHEN  OTHER
+                 MOVE  TWD-TAB  TO  VALUE-TAB
+                 MOVE  7        TO  DENOM-CNT
+                 MOVE  "TWD"    TO  CUR-NAME
+           END-EVALUATE
+           DISPLAY  "  currency : " CUR-NAME.
        100-ACCPEPT-RTN.
            DISPLAY  "  "
-           DISPLAY  "  input cost  ?" 
-           DISPLAY  "  end  click  O" 
-           ACCEPT  ACP-DOL  
+           DISPLAY  "  input cost  ?"
+           DISPLAY  "  end  click  O"
+           ACCEPT  ACP-DOL
            DISPLAY  "              ".
              
