@@ -6,6 +6,8 @@
            SELECT   SCORFL   ASSIGN   TO "D0952.DAT"
               ORGANIZATION   IS   LINE   SEQUENTIAL.
            SELECT   PRINTFL  ASSIGN   TO "PRINT952".
+           SELECT   ITEMFL   ASSIGN   TO "ITEM0952".
+           SELECT   RETSTFL  ASSIGN   TO "RETEST0952".
        DATA   DIVISION.
        FILE   SECTION.
        FD  SCORFL
@@ -13,11 +15,20 @@
            DATA  RECORD   IS SCOR-REC.
        01  SCOR-REC.
            03 SCOR-ID           PIC X(4).
+           03 SCOR-FORM         PIC X.
            03 SCOR-ANS          PIC X    OCCURS   20 TIMES.
        FD  PRINTFL
            LABEL RECORD   IS STANDARD
            DATA  RECORD   IS PRT-REC.
        01  PRT-REC              PIC X(132).
+       FD  ITEMFL
+           LABEL RECORD   IS STANDARD
+           DATA  RECORD   IS ITEM-REC.
+       01  ITEM-REC             PIC X(80).
+       FD  RETSTFL
+           LABEL RECORD   IS STANDARD
+           DATA  RECORD   IS RETST-REC.
+       01  RETST-REC            PIC X(80).
        WORKING-STORAGE SECTION.
        01  HD-1.
            05 FILLER            PIC X(20).
@@ -33,7 +44,8 @@
            05 FILLER            PIC X(20) VALUE " 9  0  1  2  3  4  5".
            05 FILLER            PIC X(19) VALUE "  6  7  8  9  0".
            05 FILLER            PIC X(6)    VALUE "成績".
-       01  HD-4                 PIC X(73)   VALUE ALL   "-".
+           05 FILLER            PIC X(6)    VALUE "  卷".
+       01  HD-4                 PIC X(79)   VALUE ALL   "-".
        01  FOOT-1.
            05 FILLER            PIC X(5).
            05 FOOT-CNT          PIC ZZ9   OCCURS 20 TIMES.
@@ -50,8 +62,16 @@
               10 FILLER         PIC X.
            05 FILLER            PIC X(2).
            05 DL-SCOR           PIC ZZZ.
-       01  TAB-RIGHT.
-           05 TAB-OK            PIC X OCCURS   20 TIMES.
+           05 FILLER            PIC X(2).
+           05 DL-FORM           PIC X.
+       01  KEY-TAB.
+           05 KEY-ENTRY         OCCURS   5 TIMES.
+              10 KEY-FORM       PIC X.
+              10 KEY-ANS        PIC X    OCCURS   20 TIMES.
+       01  KEY-CNT              PIC 9          VALUE 0.
+       01  FORM-IDX             PIC 9.
+       01  MATCH-IDX            PIC 9          VALUE 0.
+       01  FOUND-SW             PIC X          VALUE "N".
        01  TAB-CNT-AREA.
            05 TAB-CNT           PIC 9(3) OCCURS   20 TIMES.
        01  CNT-AREA.
@@ -62,29 +82,58 @@
            05 WK-AVG            PIC 9(3)V99.
            05 WK-SCOR           PIC 9(3)V9.
        01  EOF-SW               PIC X          VALUE "N".
-       01  1ST-SW               PIC X          VALUE "Y".
+       01  ITEM-HD-1.
+           05 FILLER            PIC X(20)   VALUE "試題分析報表".
+       01  ITEM-HD-2.
+           05 FILLER            PIC X(10)   VALUE "題號".
+           05 FILLER            PIC X(12)   VALUE "答對人數".
+           05 FILLER            PIC X(12)   VALUE "答對率".
+           05 FILLER            PIC X(10)   VALUE "備註".
+       01  ITEM-DL.
+           05 ITEM-NO           PIC ZZ9.
+           05 FILLER            PIC X(6).
+           05 ITEM-RIGHT        PIC ZZZ9.
+           05 FILLER            PIC X(6).
+           05 ITEM-PCT          PIC ZZ9.9.
+           05 FILLER            PIC X(2)   VALUE " %".
+           05 FILLER            PIC X(4).
+           05 ITEM-MARK         PIC X(8).
+       01  PCT-WK               PIC 9(3)V9.
+       01  RETST-HD-1.
+           05 FILLER            PIC X(20)   VALUE "補考名單".
+       01  RETST-DL.
+           05 RETST-IDNO        PIC X(4).
+           05 FILLER            PIC X(4).
+           05 RETST-FORM        PIC X.
+           05 FILLER            PIC X(4).
+           05 RETST-SCOR        PIC ZZZ.
+       01  RETST-CNT            PIC 9(3)   VALUE 0.
+       01  RUNLOG-JOB           PIC X(8)   VALUE "P0952".
+       01  RUNLOG-ACTION        PIC X.
+       01  RUNLOG-READ-CNT      PIC 9(7)   VALUE 0.
+       01  RUNLOG-WRITE-CNT     PIC 9(7)   VALUE 0.
+       01  RUNLOG-STATUS        PIC X      VALUE "N".
        PROCEDURE DIVISION.
-           OPEN  INPUT SCORFL   OUTPUT   PRINTFL
+           MOVE  "S"   TO RUNLOG-ACTION
+           CALL  "P0900"  USING  RUNLOG-JOB       RUNLOG-ACTION
+                                 RUNLOG-READ-CNT   RUNLOG-WRITE-CNT
+                                 RUNLOG-STATUS
+           OPEN  INPUT SCORFL   OUTPUT   PRINTFL  RETSTFL
            MOVE  ZERO  TO TAB-CNT-AREA   CNT-AREA
+           WRITE RETST-REC  FROM  RETST-HD-1  AFTER PAGE
            PERFORM  050-WRITE-HD
            PERFORM  040-READ-RTN
+           PERFORM  UNTIL EOF-SW = "Y"  OR  SCOR-ID  NOT =  "KEY "
+              PERFORM  010-LOAD-KEY
+              PERFORM  040-READ-RTN
+           END-PERFORM
+           WRITE PRT-REC  FROM  HD-4  AFTER  1  LINES
            PERFORM  UNTIL EOF-SW = "Y"
-              IF 1ST-SW   =  "Y"
-                 IF SCOR-ID  =  "AAAA"
-                    PERFORM  VARYING  I  FROM  1  BY 1
-                             UNTIL I  >  20
-                       MOVE  SCOR-ANS(I) TO TAB-OK(I)DL-ANS(I)
-                    END-PERFORM
-                    PERFORM  030-WRITE-RTN
-                    WRITE PRT-REC  FROM  HD-4 AFTER  1  LINES
-                    MOVE  "N"   TO 1ST-SW
-                    PERFORM  040-READ-RTN
-                 ELSE
-                    DISPLAY  "DATA ERROR " STOP   RUN
-              ELSE
+              PERFORM  020-FIND-FORM
+              IF  FOUND-SW = "Y"
                  PERFORM  VARYING  I  FROM  1  BY 1
                     UNTIL I  >  20
-                    IF SCOR-ANS(I)=TAB-OK(I)
+                    IF SCOR-ANS(I) = KEY-ANS(MATCH-IDX, I)
                     ADD   1  TO RIGHT-CNT
                     ADD   1  TO TAB-CNT(I)
                     MOVE  SPACE TO ERROR-ANS(I)
@@ -94,13 +143,23 @@
                     MOVE  SCOR-ANS(I) TO DL-ANS(I)
                  END-PERFORM
                  COMPUTE  WK-SCOR  =  RIGHT-CNT * 5
+                 MOVE  SCOR-FORM    TO DL-FORM
                  PERFORM  030-WRITE-RTN
                  ADD   1  TO CLS-CNT
                  ADD   WK-SCOR  TO TOT-SCOR
-                 PERFORM  040-READ-RTN
+                 IF  WK-SCOR  <  60
+                     PERFORM  070-WRITE-RETEST
+                 END-IF
+              ELSE
+                 DISPLAY  "UNKNOWN ANSWER FORM : " SCOR-ID " " SCOR-FORM
               END-IF
+              PERFORM  040-READ-RTN
            END-PERFORM
-           COMPUTE  WK-AVG = TOT-SCOR / CLS-CNT
+           IF  CLS-CNT  >  0
+               COMPUTE  WK-AVG = TOT-SCOR / CLS-CNT
+           ELSE
+               MOVE  0  TO WK-AVG
+           END-IF
            MOVE  WK-AVG   TO FOOT-AVG
            WRITE PRT-REC  FROM  HD-4  AFTER 1  LINES
            PERFORM  VARYING  I  FROM  1  BY 1  UNTIL I > 20
@@ -109,18 +168,76 @@
            WRITE PRT-REC  FROM  FOOT-1  AFTER 1  LINES
            WRITE PRT-REC  FROM  HD-4  AFTER 1  LINES
            WRITE PRT-REC  FROM  FOOT-2  AFTER 1  LINES
-           CLOSE SCORFL   PRINTFL
+           PERFORM  060-ITEM-ANALYSIS
+           CLOSE SCORFL   PRINTFL  RETSTFL
+           MOVE  "E"   TO RUNLOG-ACTION
+           CALL  "P0900"  USING  RUNLOG-JOB       RUNLOG-ACTION
+                                 RUNLOG-READ-CNT   RUNLOG-WRITE-CNT
+                                 RUNLOG-STATUS
            STOP  RUN.
+       010-LOAD-KEY.
+           IF  KEY-CNT  <  5
+               ADD  1  TO KEY-CNT
+               MOVE SCOR-FORM  TO KEY-FORM(KEY-CNT)
+               PERFORM  VARYING  I  FROM  1  BY 1  UNTIL I  >  20
+                  MOVE  SCOR-ANS(I)  TO KEY-ANS(KEY-CNT, I)
+               END-PERFORM
+           END-IF.
+       020-FIND-FORM.
+           MOVE  "N"  TO FOUND-SW
+           MOVE  0    TO MATCH-IDX
+           PERFORM  VARYING  FORM-IDX  FROM  1  BY 1
+                    UNTIL FORM-IDX  >  KEY-CNT
+              IF  KEY-FORM(FORM-IDX)  =  SCOR-FORM
+                  MOVE  "Y"        TO FOUND-SW
+                  MOVE  FORM-IDX   TO MATCH-IDX
+              END-IF
+           END-PERFORM.
        030-WRITE-RTN.
            MOVE  SCOR-ID     TO DL-IDNO
            MOVE  WK-SCOR     TO DL-SCOR
            WRITE PRT-REC  FROM  DL  AFTER 1  LINES
+           ADD   1  TO RUNLOG-WRITE-CNT
            MOVE  0  TO RIGHT-CNT
            MOVE  SPACE       TO DL.
        040-READ-RTN.
            READ  SCORFL   AT END
                  MOVE  "Y"   TO EOF-SW
-           END-READ.
+           END-READ
+           IF  EOF-SW  NOT =  "Y"
+               ADD  1  TO RUNLOG-READ-CNT
+           END-IF.
+       070-WRITE-RETEST.
+           ADD  1  TO RETST-CNT
+           MOVE  SCOR-ID     TO RETST-IDNO
+           MOVE  SCOR-FORM   TO RETST-FORM
+           MOVE  WK-SCOR     TO RETST-SCOR
+           WRITE RETST-REC  FROM  RETST-DL  AFTER 1  LINES.
+       060-ITEM-ANALYSIS.
+           OPEN  OUTPUT   ITEMFL
+           WRITE ITEM-REC  FROM  ITEM-HD-1  AFTER PAGE
+           WRITE ITEM-REC  FROM  ITEM-HD-2  AFTER 2  LINES
+           PERFORM  VARYING  I  FROM  1  BY 1  UNTIL I  >  20
+              MOVE  I            TO ITEM-NO
+              MOVE  TAB-CNT(I)   TO ITEM-RIGHT
+              IF  CLS-CNT  >  0
+                  COMPUTE  PCT-WK ROUNDED = TAB-CNT(I) * 100 / CLS-CNT
+              ELSE
+                  MOVE  0  TO PCT-WK
+              END-IF
+              MOVE  PCT-WK       TO ITEM-PCT
+              IF  PCT-WK  <  30
+                  MOVE  "* 偏難"    TO ITEM-MARK
+              ELSE
+                  IF  PCT-WK  >  90
+                      MOVE  "* 偏易"    TO ITEM-MARK
+                  ELSE
+                      MOVE  SPACES      TO ITEM-MARK
+                  END-IF
+              END-IF
+              WRITE ITEM-REC  FROM  ITEM-DL  AFTER 1  LINES
+           END-PERFORM
+           CLOSE ITEMFL.
        050-WRITE-HD.
            WRITE PRT-REC  FROM  HD-1  AFTER PAGE
            WRITE PRT-REC  FROM  HD-2  AFTER 1  LINES.
