@@ -0,0 +1,59 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID. P0447.
+       DATA   DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WK-YY                PIC 99.
+       01  WK-MM                PIC 99.
+       01  WK-DD                PIC 99.
+       01  WK-CENTURY           PIC 99.
+       01  WK-YEAR4             PIC 9(4).
+       01  WK-DIV               PIC 9(4).
+       01  WK-REM               PIC 9(4).
+       01  WK-DATE-8            PIC 9(8).
+       01  SK-4-SW              PIC X   VALUE SPACE.
+       01  SK-100-SW            PIC X   VALUE SPACE.
+       01  SK-400-SW            PIC X   VALUE SPACE.
+       01  IS-LEAP-YEAR         PIC X   VALUE SPACE.
+       LINKAGE SECTION.
+       01  LK-DATE-WK           PIC 9(6).
+       01  LK-DATE-PL           PIC 9(4)/99/99.
+       PROCEDURE DIVISION  USING  LK-DATE-WK  LK-DATE-PL.
+       000-START.
+           MOVE  LK-DATE-WK (1:2)   TO WK-YY
+           MOVE  LK-DATE-WK (3:2)   TO WK-MM
+           MOVE  LK-DATE-WK (5:2)   TO WK-DD
+           IF  WK-YY  <  50
+               MOVE  20   TO WK-CENTURY
+           ELSE
+               MOVE  19   TO WK-CENTURY
+           END-IF
+           COMPUTE  WK-YEAR4 = WK-CENTURY * 100 + WK-YY
+           PERFORM  100-CHECK-LEAP
+           IF  WK-MM = 02  AND  WK-DD = 29  AND  IS-LEAP-YEAR = "N"
+               MOVE  28   TO WK-DD
+           END-IF
+           COMPUTE  WK-DATE-8 = WK-YEAR4 * 10000 + WK-MM * 100 + WK-DD
+           MOVE  WK-DATE-8  TO LK-DATE-PL
+           GOBACK.
+       100-CHECK-LEAP.
+           MOVE  SPACE   TO SK-4-SW  SK-100-SW  SK-400-SW
+           DIVIDE  WK-YEAR4  BY 4    GIVING  WK-DIV  REMAINDER  WK-REM
+           IF  WK-REM = 0
+               MOVE  "Y"   TO SK-4-SW
+           END-IF
+           DIVIDE  WK-YEAR4  BY 100  GIVING  WK-DIV  REMAINDER  WK-REM
+           IF  WK-REM = 0
+               MOVE  "Y"   TO SK-100-SW
+           END-IF
+           DIVIDE  WK-YEAR4  BY 400  GIVING  WK-DIV  REMAINDER  WK-REM
+           IF  WK-REM = 0
+               MOVE  "Y"   TO SK-400-SW
+           END-IF
+           EVALUATE TRUE
+              WHEN  SK-4-SW  =  "Y"  AND  SK-100-SW = SPACE
+                 MOVE  "Y"   TO IS-LEAP-YEAR
+              WHEN  SK-400-SW = "Y"
+                 MOVE  "Y"   TO IS-LEAP-YEAR
+              WHEN  OTHER
+                 MOVE  "N"   TO IS-LEAP-YEAR
+           END-EVALUATE.
