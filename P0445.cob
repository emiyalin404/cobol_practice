@@ -0,0 +1,66 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID. P0445.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT   STUDFL ASSIGN TO "D0441.DAT"
+              ORGANIZATION   INDEXED
+              ACCESS MODE    RANDOM
+              RECORD KEY     STUD-IDNO
+              FILE STATUS    STUDFL-STATUS.
+       DATA   DIVISION.
+       FILE SECTION.
+       FD  STUDFL
+           DATA  RECORD   IS STUD-REC.
+       01  STUD-REC.
+           03 STUD-IDNO         PIC X(5).
+           03 STUD-CLASS.
+              05 STUD-DRT       PIC XX.
+              05 STUD-YEAR      PIC 9.
+           03 STUD-NAME         PIC X(9).
+           03 STUD-CHI-CRED     PIC 9.
+           03 STUD-CHI-SCOR     PIC 9(3)V9.
+           03 STUD-ENG-CRED     PIC 9.
+           03 STUD-ENG-SCOR     PIC 9(3)V9.
+           03 STUD-MATH-CRED    PIC 9.
+           03 STUD-MATH-SCOR    PIC 9(3)V9.
+           03 STUD-PHYS-CRED    PIC 9.
+           03 STUD-PHYS-SCOR    PIC 9(3)V9.
+           03 STUD-CHEM-CRED    PIC 9.
+           03 STUD-CHEM-SCOR    PIC 9(3)V9.
+           03 STUD-HIST-CRED    PIC 9.
+           03 STUD-HIST-SCOR    PIC 9(3)V9.
+       WORKING-STORAGE SECTION.
+       01  STUDFL-STATUS        PIC XX.
+       01  ASK-IDNO             PIC X(5).
+       01  DONE-SW              PIC X    VALUE "N".
+       PROCEDURE DIVISION.
+       000-START.
+           OPEN  INPUT STUDFL
+           PERFORM  UNTIL DONE-SW = "Y"
+              DISPLAY  "學號(空白結束) : " WITH NO ADVANCING
+              ACCEPT   ASK-IDNO
+              IF  ASK-IDNO  =  SPACES
+                  MOVE  "Y"   TO DONE-SW
+              ELSE
+                  MOVE  ASK-IDNO TO STUD-IDNO
+                  READ  STUDFL
+                     INVALID  KEY
+                        DISPLAY  "查無此學號 : " ASK-IDNO
+                     NOT INVALID  KEY
+                        PERFORM  030-DISPLAY-STUD
+                  END-READ
+              END-IF
+           END-PERFORM
+           CLOSE STUDFL
+           STOP  RUN.
+       030-DISPLAY-STUD.
+           DISPLAY  "學  號 : " STUD-IDNO
+           DISPLAY  "班  級 : " STUD-DRT  STUD-YEAR
+           DISPLAY  "姓  名 : " STUD-NAME
+           DISPLAY  "國文 : " STUD-CHI-CRED  "/" STUD-CHI-SCOR
+           DISPLAY  "英文 : " STUD-ENG-CRED  "/" STUD-ENG-SCOR
+           DISPLAY  "數學 : " STUD-MATH-CRED "/" STUD-MATH-SCOR
+           DISPLAY  "物理 : " STUD-PHYS-CRED "/" STUD-PHYS-SCOR
+           DISPLAY  "化學 : " STUD-CHEM-CRED "/" STUD-CHEM-SCOR
+           DISPLAY  "歷史 : " STUD-HIST-CRED "/" STUD-HIST-SCOR.
