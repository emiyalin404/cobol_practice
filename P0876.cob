@@ -0,0 +1,87 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID. P0876.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT   EMPFL   ASSIGN TO "D0873.DAT"
+              ORGANIZATION   INDEXED
+              ACCESS MODE    RANDOM
+              RECORD KEY     EMP-ID
+              FILE STATUS    EMPFL-STATUS.
+       DATA   DIVISION.
+       FILE SECTION.
+       FD  EMPFL
+           DATA  RECORD   IS EMP-REC.
+       01  EMP-REC.
+           03 EMP-ID         PIC X(3).
+           03 EMP-NAME       PIC X(9).
+           03 EMP-HR         PIC 9(3).
+           03 EMP-RAT        PIC 9(4).
+           03 EMP-RAT-EFDT   PIC 9(6).
+           03 EMP-HIST-CNT   PIC 9.
+           03 EMP-HIST-TAB   OCCURS 5 TIMES.
+              05 HIST-EFDT   PIC 9(6).
+              05 HIST-RAT    PIC 9(4).
+       WORKING-STORAGE SECTION.
+       01  EMPFL-STATUS       PIC XX.
+       01  ASK-ID             PIC X(3).
+       01  NEW-RAT            PIC 9(4).
+       01  TODAY-DT           PIC 9(6).
+       01  DONE-SW            PIC X    VALUE "N".
+       01  I                  PIC 9.
+       PROCEDURE DIVISION.
+       000-START.
+           OPEN  I-O   EMPFL
+           ACCEPT   TODAY-DT   FROM DATE
+           PERFORM  UNTIL DONE-SW = "Y"
+              DISPLAY  "員工代號(0結束) : " WITH NO ADVANCING
+              ACCEPT   ASK-ID
+              IF  ASK-ID  =  "0"  OR  ASK-ID  =  "000"
+                  MOVE  "Y"   TO DONE-SW
+              ELSE
+                  MOVE  ASK-ID   TO EMP-ID
+                  READ  EMPFL
+                     INVALID  KEY
+                        DISPLAY  "查無此員工 : " ASK-ID
+                     NOT INVALID  KEY
+                        PERFORM  030-CHANGE-RATE
+                  END-READ
+              END-IF
+           END-PERFORM
+           CLOSE EMPFL
+           STOP  RUN.
+       030-CHANGE-RATE.
+           DISPLAY  "員工姓名 : " EMP-NAME
+           DISPLAY  "現行費率 : " EMP-RAT
+           PERFORM  040-DISPLAY-HIST
+           DISPLAY  "新 費 率(0不變更) : " WITH NO ADVANCING
+           ACCEPT   NEW-RAT
+           IF  NEW-RAT  NOT =  0
+               PERFORM  050-PUSH-HIST
+               MOVE  NEW-RAT      TO EMP-RAT
+               MOVE  TODAY-DT     TO EMP-RAT-EFDT
+               REWRITE  EMP-REC
+                  INVALID  KEY
+                     DISPLAY  "更新失敗 : " EMP-ID
+               END-REWRITE
+           END-IF.
+       040-DISPLAY-HIST.
+           IF  EMP-HIST-CNT  =  0
+               DISPLAY  "  (無歷史費率記錄)"
+           ELSE
+               PERFORM  VARYING  I  FROM  1  BY 1
+                        UNTIL I  >  EMP-HIST-CNT
+                  DISPLAY  "  " HIST-EFDT(I) " 費率 " HIST-RAT(I)
+               END-PERFORM
+           END-IF.
+       050-PUSH-HIST.
+           IF  EMP-HIST-CNT  <  5
+               ADD  1  TO EMP-HIST-CNT
+           ELSE
+               PERFORM  VARYING  I  FROM  1  BY 1  UNTIL I  >  4
+                  MOVE  HIST-EFDT(I + 1)  TO HIST-EFDT(I)
+                  MOVE  HIST-RAT(I + 1)   TO HIST-RAT(I)
+               END-PERFORM
+           END-IF
+           MOVE  EMP-RAT-EFDT  TO HIST-EFDT(EMP-HIST-CNT)
+           MOVE  EMP-RAT       TO HIST-RAT(EMP-HIST-CNT).
