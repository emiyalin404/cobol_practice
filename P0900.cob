@@ -0,0 +1,51 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID. P0900.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT   RUNLOGFL   ASSIGN   TO "RUNLOG.DAT"
+              ORGANIZATION   LINE   SEQUENTIAL
+              FILE STATUS    RUNLOGFL-STATUS.
+       DATA   DIVISION.
+       FILE   SECTION.
+       FD  RUNLOGFL
+           DATA  RECORD   IS RUNLOG-REC.
+       01  RUNLOG-REC.
+           03 RL-JOB           PIC X(8).
+           03 RL-ACTION        PIC X.
+           03 RL-DATE.
+              05 RL-DATE-PL    PIC 9(4)/99/99.
+           03 RL-TIME          PIC 9(8).
+           03 RL-READ-CNT      PIC 9(7).
+           03 RL-WRITE-CNT     PIC 9(7).
+           03 RL-STATUS        PIC X.
+       WORKING-STORAGE SECTION.
+       01  RUNLOGFL-STATUS      PIC XX.
+       01  WK-DATE-WK           PIC 9(6).
+       01  WK-DATE-PL           PIC 9(4)/99/99.
+       LINKAGE SECTION.
+       01  LK-JOB-NAME          PIC X(8).
+       01  LK-ACTION            PIC X.
+       01  LK-READ-CNT          PIC 9(7).
+       01  LK-WRITE-CNT         PIC 9(7).
+       01  LK-STATUS            PIC X.
+       PROCEDURE DIVISION  USING  LK-JOB-NAME  LK-ACTION
+                                  LK-READ-CNT  LK-WRITE-CNT
+                                  LK-STATUS.
+       000-START.
+           OPEN  EXTEND RUNLOGFL
+           IF  RUNLOGFL-STATUS  =  "35"
+               OPEN  OUTPUT RUNLOGFL
+           END-IF
+           ACCEPT  WK-DATE-WK  FROM  DATE
+           CALL  "P0447"  USING  WK-DATE-WK  WK-DATE-PL
+           MOVE  LK-JOB-NAME    TO RL-JOB
+           MOVE  LK-ACTION      TO RL-ACTION
+           MOVE  WK-DATE-PL     TO RL-DATE-PL
+           ACCEPT   RL-TIME     FROM  TIME
+           MOVE  LK-READ-CNT    TO RL-READ-CNT
+           MOVE  LK-WRITE-CNT   TO RL-WRITE-CNT
+           MOVE  LK-STATUS      TO RL-STATUS
+           WRITE RUNLOG-REC
+           CLOSE RUNLOGFL
+           GOBACK.
