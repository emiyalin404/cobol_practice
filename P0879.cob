@@ -0,0 +1,67 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID. P0879.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT   VDRFL   ASSIGN   TO "D100VDR.DAT"
+              ORGANIZATION   INDEXED
+              ACCESS MODE    SEQUENTIAL
+              RECORD KEY     VDR-CODE
+              FILE STATUS    VDRFL-STATUS.
+           SELECT   STOPFL  ASSIGN   TO  "STOP0879".
+       DATA   DIVISION.
+       FILE SECTION.
+       FD  VDRFL
+           DATA  RECORD   IS VDR-REC.
+       01  VDR-REC.
+           03 VDR-CODE          PIC X(4).
+           03 VDR-SNAME-C       PIC X(10).
+           03 VDR-NAME-C        PIC X(40).
+           03 VDR-AREA          PIC X(2).
+           03 VDR-CONTACT       PIC X(30).
+           03 VDR-TEL           PIC X(20).
+           03 VDR-TAX-ID        PIC X(10).
+           03 VDR-STATUS        PIC X(1).
+           03 VDR-DEL-FLAG      PIC X(1).
+           03 VDR-REBATE-FLAG   PIC X(1).
+       FD  STOPFL
+           LABEL RECORD   IS OMITTED
+           DATA  RECORD   IS STOP-REC.
+       01  STOP-REC             PIC X(60).
+       WORKING-STORAGE SECTION.
+       01  STOP-HD-1            PIC X(30) VALUE
+           "停止交易廠商清單".
+       01  STOP-DL.
+           03 STOP-DL-CODE      PIC X(4).
+           03 FILLER            PIC X(3).
+           03 STOP-DL-SNAME     PIC X(10).
+           03 FILLER            PIC X(3).
+           03 STOP-DL-NAME      PIC X(40).
+       01  EOF-SW               PIC X  VALUE  "N".
+       01  VDRFL-STATUS         PIC XX.
+       01  STOP-CNT             PIC 9(3)  VALUE 0.
+       PROCEDURE DIVISION .
+       000-START.
+           OPEN  INPUT VDRFL  OUTPUT  STOPFL
+           WRITE STOP-REC  FROM  STOP-HD-1
+           READ  VDRFL  NEXT  AT END
+                 MOVE  "Y"   TO EOF-SW
+           END-READ
+           PERFORM  UNTIL EOF-SW = "Y"
+                 IF  VDR-STATUS  =  "D"
+                     ADD   1              TO STOP-CNT
+                     MOVE  VDR-CODE       TO STOP-DL-CODE
+                     MOVE  VDR-SNAME-C    TO STOP-DL-SNAME
+                     MOVE  VDR-NAME-C     TO STOP-DL-NAME
+                     WRITE STOP-REC  FROM  STOP-DL
+                 END-IF
+                 READ  VDRFL  NEXT  AT END
+                       MOVE  "Y"  TO EOF-SW
+                 END-READ
+           END-PERFORM
+           IF  STOP-CNT  =  0
+               MOVE  "(無停止交易廠商)"  TO STOP-REC
+               WRITE STOP-REC
+           END-IF
+           CLOSE VDRFL STOPFL
+           STOP  RUN.
