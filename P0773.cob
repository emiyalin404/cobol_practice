@@ -4,7 +4,10 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.  
            SELECT   STUDFL   ASSIGN   TO "D0441.DAT"
-                    ORGANIZATION   LINE  SEQUENTIAL.
+                    ORGANIZATION   INDEXED
+                    ACCESS MODE    SEQUENTIAL
+                    RECORD KEY     STUD-IDNO
+                    FILE STATUS    STUDFL-STATUS.
            SELECT   PRINTFL  ASSIGN   TO "PRINTER22".
        DATA   DIVISION. 
        FILE   SECTION.
@@ -27,7 +30,9 @@
            03 STUD-PHYS-SCOR    PIC 9(3)V9.
            03 STUD-CHEM-CRED    PIC 9.
            03 STUD-CHEM-SCOR    PIC 9(3)V9.
-       FD  PRINTFL  
+           03 STUD-HIST-CRED    PIC 9.
+           03 STUD-HIST-SCOR    PIC 9(3)V9.
+       FD  PRINTFL
            LABEL RECORD   IS OMITTED
            DATA  RECORD   IS PRT-REC.
        01  PRT-REC              PIC X(100).
@@ -39,7 +44,7 @@
       *    03 FILLER            PIC X(13).
        01  HD-1.
            03 FILLER            PIC X(10)    VALUE "日 期 : ".
-           03 DATE-PL           PIC 99/99/99.
+           03 DATE-PL           PIC 9(4)/99/99.
            03 FILLER            PIC X(9).
            03 FILLER            PIC X(27).
            03 FILLER            PIC X(10).
@@ -50,7 +55,7 @@
            03 FILLER            PIC X(54)   VALUE
                  "系 級  學 號  姓 名     國 文      英 文".
            03 FILLER            PIC X(54)   VALUE
-                 "  數 學     物 理    化 學    平均".
+                 "  數 學   物理  化學  歷史  平均 等級".
        01  HD-3                 PIC X(85)   VALUE ALL "=".
        01  DL.
            03 STUD-CLASS.
@@ -82,19 +87,32 @@
            03 FILLER               PIC X(2).
            03 STUD-CHEM-SCOR       PIC ZZ9.9.
            03 FILLER               PIC X(2).
+           03 STUD-HIST-CRED       PIC 9.
+           03 FILLER               PIC X(2).
+           03 STUD-HIST-SCOR       PIC ZZ9.9.
+           03 FILLER               PIC X(2).
            03 DL-AVG               PIC ZZ9.9.
+           03 FILLER               PIC X(2).
+           03 DL-GRADE             PIC X.
        01  WORK-AREA.
            03 WK-CHI-SCOR          PIC 9(3)V9.
            03 WK-ENG-SCOR          PIC 9(3)V9.
            03 WK-MATH-SCOR         PIC 9(3)V9.
            03 WK-PHYS-SCOR         PIC 9(3)V9.
            03 WK-CHEM-SCOR         PIC 9(3)V9.
+           03 WK-HIST-SCOR         PIC 9(3)V9.
            03 WK-AVG-SCOR          PIC 9(3)V9.
            03 WK-TOT-CRED          PIC 9(3).
        01  DATE-WK                 PIC 9(6).
        01  PAGE-CNT                PIC 9(3)  VALUE 0.
        01  EOF-SW                  PIC X     VALUE "N".
        01  READ-OK                 PIC X.
+       01  STUDFL-STATUS            PIC XX.
+       01  RUNLOG-JOB               PIC X(8)  VALUE "P0773".
+       01  RUNLOG-ACTION            PIC X.
+       01  RUNLOG-READ-CNT          PIC 9(7)  VALUE 0.
+       01  RUNLOG-WRITE-CNT         PIC 9(7)  VALUE 0.
+       01  RUNLOG-STATUS            PIC X     VALUE "N".
       *01  ET-2.
       *    03 FILLER               PIC X     VALUE X"7E".
       *    03 FILLER               PIC X(4)  VALUE "W272".
@@ -103,13 +121,17 @@
            03 FILLER               PIC X(4)  VALUE "W271".
        PROCEDURE DIVISION.
        000-START.
+           MOVE  "S"   TO RUNLOG-ACTION
+           CALL  "P0900"  USING  RUNLOG-JOB       RUNLOG-ACTION
+                                 RUNLOG-READ-CNT   RUNLOG-WRITE-CNT
+                                 RUNLOG-STATUS
            OPEN  INPUT STUDFL
                  OUTPUT   PRINTFL
            DISPLAY  "please open printer".
            DISPLAY  "CLICK   ENTER".
            ACCEPT   READ-OK
            ACCEPT   DATE-WK  FROM  DATE
-           MOVE  DATE-WK   TO DATE-PL
+           CALL  "P0447"  USING  DATE-WK  DATE-PL
            ADD   1  TO PAGE-CNT
            MOVE  PAGE-CNT TO PAGE-PL
       *    WRITE PRT-REC  FROM  ET-2
@@ -122,6 +144,7 @@
                  MOVE  "Y"   TO EOF-SW 
            END-READ
            PERFORM  UNTIL EOF-SW = "Y"
+              ADD   1  TO RUNLOG-READ-CNT
               MOVE  ZEROS TO WORK-AREA
               MULTIPLY STUD-CHI-CRED  OF STUD-REC BY
                        STUD-CHI-SCOR  OF STUD-REC
@@ -137,24 +160,45 @@
                        GIVING   WK-PHYS-SCOR
               MULTIPLY STUD-CHEM-CRED OF STUD-REC BY
                        STUD-CHEM-SCOR OF STUD-REC
-                       GIVING   WK-CHEM-SCOR 
+                       GIVING   WK-CHEM-SCOR
+              MULTIPLY STUD-HIST-CRED OF STUD-REC BY
+                       STUD-HIST-SCOR OF STUD-REC
+                       GIVING   WK-HIST-SCOR
               ADD STUD-CHI-CRED       OF STUD-REC
                  STUD-ENG-CRED        OF STUD-REC
                  STUD-MATH-CRED       OF STUD-REC
                  STUD-PHYS-CRED       OF STUD-REC
                  STUD-CHEM-CRED       OF STUD-REC
+                 STUD-HIST-CRED       OF STUD-REC
                  TO WK-TOT-CRED
               COMPUTE   WK-AVG-SCOR ROUNDED = ( WK-CHI-SCOR
                   + WK-ENG-SCOR + WK-MATH-SCOR + WK-PHYS-SCOR
-                  + WK-CHEM-SCOR ) / WK-TOT-CRED
-              MOVE   SPACES            TO PRT-REC 
+                  + WK-CHEM-SCOR + WK-HIST-SCOR ) / WK-TOT-CRED
+              MOVE   SPACES            TO PRT-REC
               MOVE   CORR  STUD-REC    TO DL
-              MOVE   WK-AVG-SCOR       TO DL-AVG 
+              MOVE   WK-AVG-SCOR       TO DL-AVG
+              EVALUATE TRUE
+                 WHEN  WK-AVG-SCOR  NOT <  90
+                       MOVE  "A"          TO DL-GRADE
+                 WHEN  WK-AVG-SCOR  NOT <  80
+                       MOVE  "B"          TO DL-GRADE
+                 WHEN  WK-AVG-SCOR  NOT <  70
+                       MOVE  "C"          TO DL-GRADE
+                 WHEN  WK-AVG-SCOR  NOT <  60
+                       MOVE  "D"          TO DL-GRADE
+                 WHEN  OTHER
+                       MOVE  "F"          TO DL-GRADE
+              END-EVALUATE
               WRITE  PRT-REC  FROM  DL AFTER ADVANCING 1 LINE
+              ADD    1        TO RUNLOG-WRITE-CNT
               READ   STUDFL   AT END
                     MOVE  "Y"   TO EOF-SW
               END-READ
            END-PERFORM
            CLOSE STUDFL   PRINTFL
+           MOVE  "E"   TO RUNLOG-ACTION
+           CALL  "P0900"  USING  RUNLOG-JOB       RUNLOG-ACTION
+                                 RUNLOG-READ-CNT   RUNLOG-WRITE-CNT
+                                 RUNLOG-STATUS
            STOP  RUN.
 
